@@ -9,12 +9,14 @@
 000090* .NET Framework Classes
 000100     CLASS SYS-ENVIRONMENT_Obj AS "System.Environment"
 000110     CLASS SYS-STRINGBUILDER AS "System.Text.StringBuilder"
+000115     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
 000120     PROPERTY PROP-TickCount AS "TickCount".
 000130*
 000140 DATA DIVISION.
 000150 WORKING-STORAGE SECTION.
 000160   77 sb OBJECT REFERENCE SYS-STRINGBUILDER.
 000170   77 sb1 OBJECT REFERENCE SYS-STRINGBUILDER.
+000175   77 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
 000180   77 i PIC S9(9) COMP-5.
 000190   77 ibeg PIC S9(9) COMP-5.
 000200   77 myStartTick PIC S9(9) COMP-5.
@@ -23,32 +25,62 @@
 000230   77 myDisplayTick PIC Z(9).
 000240   77 myString1 PIC X(430000).
 000250   01 NULL-X PIC X(1).
-000260 LINKAGE SECTION.
+000251* The fixed 9999-iteration loop is now a configurable
+000252* ceiling, and every run's timings land in a CSV log instead of
+000253* just scrolling off the console.
+000254   01 WS-ITERATION-REPLY   PIC X(8).
+000255   01 WS-ITERATION-CEILING PIC S9(9) COMP-5 VALUE 9999.
+000256   01 WS-ITERATION-EDIT    PIC Z(8)9.
+000257   01 WS-CSV-LINE          PIC X(100).
+000258   01 WS-BENCH-TIMESTAMP.
+000259      05 WS-BENCH-YYYY PIC 9999.
+000260      05 WS-BENCH-MM   PIC 99.
+000261      05 WS-BENCH-DD   PIC 99.
+000262      05 WS-BENCH-HH   PIC 99.
+000263      05 WS-BENCH-MIN  PIC 99.
+000264      05 WS-BENCH-SS   PIC 99.
+000265 LINKAGE SECTION.
 000270
 000280 PROCEDURE DIVISION.
-000290     
+000290
 000300     DISPLAY "Begin String Builder Example."
 000310     DISPLAY " "
-000320     
-000330* Start logic for String (FUNCTION) Compare 
+000311     DISPLAY "ENTER ITERATION COUNT (OR PRESS ENTER FOR 9999): ".
+000312     ACCEPT WS-ITERATION-REPLY.
+000313     IF WS-ITERATION-REPLY NOT = SPACES
+000314         MOVE WS-ITERATION-REPLY TO WS-ITERATION-CEILING
+000315     END-IF.
+000316     MOVE FUNCTION CURRENT-DATE TO WS-BENCH-TIMESTAMP.
+000320
+000330* Start logic for String (FUNCTION) Compare
 000340     SET myStartTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
 000350     MOVE "I am creating .NET Garbage to be Collected" TO myString1
 000360     MOVE 50 to ibeg
-000370     PERFORM VARYING i 
-000380       FROM 0 BY 1 UNTIL i >= 9999
-000390         STRING " * One Piece of Garbage to be collected * " 
+000370     PERFORM VARYING i
+000380       FROM 0 BY 1 UNTIL i >= WS-ITERATION-CEILING
+000390         STRING " * One Piece of Garbage to be collected * "
 000400                DELIMITED BY SIZE
 000410                INTO myString1
 000420                WITH POINTER ibeg
 000430         END-STRING
 000440     END-PERFORM
 000450     SET myFinishTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
-000460        
+000460
 000470     DISPLAY "Milliseconds for traditional String concatenation: "
 000480     COMPUTE myComputedTick = (myFinishTick - myStartTick)
 000490     MOVE myComputedTick to myDisplayTick
 000500     DISPLAY myDisplayTick
-000510 
+000501     MOVE WS-ITERATION-CEILING TO WS-ITERATION-EDIT
+000502     STRING WS-BENCH-YYYY "-" WS-BENCH-MM "-" WS-BENCH-DD " "
+000503         WS-BENCH-HH ":" WS-BENCH-MIN ":" WS-BENCH-SS
+000504         ",STRING," WS-ITERATION-EDIT "," myDisplayTick
+000505         DELIMITED BY SIZE INTO WS-CSV-LINE
+000506     INVOKE Sys-StreamWriter "NEW"
+000507         USING BY VALUE "STRINGBUILDERBENCH.CSV", B"1"
+000508         RETURNING myAuditWriter
+000509     INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-CSV-LINE
+000510     INVOKE myAuditWriter "Close"
+000511
 000520* Start logic for StringBuilder Compare using Default size of 16
 000530     SET myStartTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
 000540     INVOKE SYS-STRINGBUILDER "NEW"
@@ -57,18 +89,27 @@
 000570         USING BY VALUE "I am creating .NET Garbage to be Collected : "
 000580         RETURNING sb.
 000590
-000600     PERFORM VARYING i 
-000610		 FROM 0 BY 1 UNTIL i >= 9999
+000600     PERFORM VARYING i
+000610		 FROM 0 BY 1 UNTIL i >= WS-ITERATION-CEILING
 000620		   INVOKE sb "Append"
 000630			USING BY VALUE " * One Piece of Garbage to be collected * "
 000640			RETURNING sb
 000650     END-PERFORM
 000660     SET myFinishTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
-000670        
+000670
 000680     DISPLAY "Milliseconds for StringBuilder - using default Size: "
 000690     COMPUTE myComputedTick = (myFinishTick - myStartTick)
 000700     MOVE myComputedTick to myDisplayTick
 000710     DISPLAY myDisplayTick
+000711     STRING WS-BENCH-YYYY "-" WS-BENCH-MM "-" WS-BENCH-DD " "
+000712         WS-BENCH-HH ":" WS-BENCH-MIN ":" WS-BENCH-SS
+000713         ",STRINGBUILDER-DEFAULT," WS-ITERATION-EDIT "," myDisplayTick
+000714         DELIMITED BY SIZE INTO WS-CSV-LINE
+000715     INVOKE Sys-StreamWriter "NEW"
+000716         USING BY VALUE "STRINGBUILDERBENCH.CSV", B"1"
+000717         RETURNING myAuditWriter
+000718     INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-CSV-LINE
+000719     INVOKE myAuditWriter "Close"
 000720
 000730* Start logic for StringBuilder(500) Compare
 000740     SET myStartTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
@@ -79,23 +120,32 @@
 000790         USING BY VALUE "I am creating .NET Garbage to be Collected : "
 000800         RETURNING sb1.
 000810
-000820     PERFORM VARYING i 
-000830		 FROM 0 BY 1 UNTIL i >= 9999
+000820     PERFORM VARYING i
+000830		 FROM 0 BY 1 UNTIL i >= WS-ITERATION-CEILING
 000840		   INVOKE sb1 "Append"
 000850			USING BY VALUE " * One Piece of Garbage to be collected * "
 000860			RETURNING sb1
 000870     END-PERFORM
 000880     SET myFinishTick to PROP-TickCount of SYS-ENVIRONMENT_Obj.
-000890        
+000890
 000900     DISPLAY "Milliseconds for StringBuilder - initialized Size : "
 000910     COMPUTE myComputedTick = (myFinishTick - myStartTick)
 000920     MOVE myComputedTick to myDisplayTick
 000930     DISPLAY myDisplayTick
-000940     
+000931     STRING WS-BENCH-YYYY "-" WS-BENCH-MM "-" WS-BENCH-DD " "
+000932         WS-BENCH-HH ":" WS-BENCH-MIN ":" WS-BENCH-SS
+000933         ",STRINGBUILDER-SIZED," WS-ITERATION-EDIT "," myDisplayTick
+000934         DELIMITED BY SIZE INTO WS-CSV-LINE
+000935     INVOKE Sys-StreamWriter "NEW"
+000936         USING BY VALUE "STRINGBUILDERBENCH.CSV", B"1"
+000937         RETURNING myAuditWriter
+000938     INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-CSV-LINE
+000939     INVOKE myAuditWriter "Close"
+000940
 000950     SET SB TO NULL
 000960     SET SB1 TO NULL
 000970
 000980     DISPLAY "Enter X and Press Enter to Exit.".
-000990     ACCEPT NULL-X. 
+000990     ACCEPT NULL-X.
 001000
 001010 END PROGRAM  MAIN.
\ No newline at end of file
