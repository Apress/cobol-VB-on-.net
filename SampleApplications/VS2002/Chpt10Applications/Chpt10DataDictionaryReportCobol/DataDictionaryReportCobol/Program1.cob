@@ -0,0 +1,154 @@
+000010 IDENTIFICATION DIVISION.
+000020* A MetaDataExampleCobol-style catalog report, but
+000030* walking our own record layouts instead of System.Reflection
+000040* types - Table-LIST from LegacyDatabaseAccessCobol, the
+000050* Customers DataTable schema from ReadWriteXMLDatasetCobol, and
+000060* the EOFFLAG/CONNPROFILE copybooks shared across the other
+000070* programs - so there's one place to read field name/PIC/length
+000080* instead of opening the source of four different programs.
+000090 PROGRAM-ID. MAIN.
+000100 ENVIRONMENT DIVISION.
+000110 DATA DIVISION.
+000120 WORKING-STORAGE SECTION.
+000130
+000140 01 WS-DICT-LAYOUT-NAME     PIC X(20).
+000150 01 WS-DICT-FIELD-COUNT     PIC 9(3) VALUE ZERO.
+000160
+000170 01 WS-TABLE-LIST-DICT.
+000180    05 FILLER PIC X(36) VALUE
+000190        "CategoryID          S9(4) COMP-5 002".
+000200    05 FILLER PIC X(36) VALUE
+000210        "CategoryName        X(15)        015".
+000220    05 FILLER PIC X(36) VALUE
+000230        "Description         X(16)        016".
+000240    05 FILLER PIC X(36) VALUE
+000250        "Picture-Image       G(15) DISP-1 030".
+000260 01 WS-TABLE-LIST-DICT-R REDEFINES WS-TABLE-LIST-DICT.
+000270    05 WS-TL-ENTRY OCCURS 4 TIMES.
+000280       10 WS-TL-FIELD  PIC X(20).
+000290       10 WS-TL-PIC    PIC X(13).
+000300       10 WS-TL-LEN    PIC X(3).
+000310
+000320 01 WS-CUSTOMERS-DICT.
+000330    05 FILLER PIC X(36) VALUE
+000340        "CustomerID          X(5)         005".
+000350    05 FILLER PIC X(36) VALUE
+000360        "CompanyName         X(40)        040".
+000370    05 FILLER PIC X(36) VALUE
+000380        "ContactName         X(30)        030".
+000390    05 FILLER PIC X(36) VALUE
+000400        "ContactTitle        X(30)        030".
+000410    05 FILLER PIC X(36) VALUE
+000420        "Address             X(60)        060".
+000430    05 FILLER PIC X(36) VALUE
+000440        "City                X(15)        015".
+000450    05 FILLER PIC X(36) VALUE
+000460        "Region              X(15)        015".
+000470    05 FILLER PIC X(36) VALUE
+000480        "PostalCode          X(10)        010".
+000490    05 FILLER PIC X(36) VALUE
+000500        "Country             X(15)        015".
+000510    05 FILLER PIC X(36) VALUE
+000520        "Phone               X(24)        024".
+000530    05 FILLER PIC X(36) VALUE
+000540        "Fax                 X(24)        024".
+000550 01 WS-CUSTOMERS-DICT-R REDEFINES WS-CUSTOMERS-DICT.
+000560    05 WS-CUST-ENTRY OCCURS 11 TIMES.
+000570       10 WS-CUST-FIELD PIC X(20).
+000580       10 WS-CUST-PIC   PIC X(13).
+000590       10 WS-CUST-LEN   PIC X(3).
+000600
+000610 01 WS-EOFFLAG-DICT.
+000620    05 FILLER PIC X(36) VALUE
+000630        "WS-EOT-FLAG         X(01)        001".
+000640 01 WS-EOFFLAG-DICT-R REDEFINES WS-EOFFLAG-DICT.
+000650    05 WS-EOF-ENTRY OCCURS 1 TIMES.
+000660       10 WS-EOF-FIELD  PIC X(20).
+000670       10 WS-EOF-PIC    PIC X(13).
+000680       10 WS-EOF-LEN    PIC X(3).
+000690
+000700 01 WS-CONNPROFILE-DICT.
+000710    05 FILLER PIC X(36) VALUE
+000720        "WS-CONN-ENV-NAME    X(04)        004".
+000730    05 FILLER PIC X(36) VALUE
+000740        "WS-CONN-SERVER-NAME X(30)        030".
+000750    05 FILLER PIC X(36) VALUE
+000760        "WS-ENVIRONMENT-NAME X(04)        004".
+000770    05 FILLER PIC X(36) VALUE
+000780        "WS-SERVER-NAME      X(30)        030".
+000790    05 FILLER PIC X(36) VALUE
+000800        "WS-CONN-FOUND-FLAG  X(01)        001".
+000810 01 WS-CONNPROFILE-DICT-R REDEFINES WS-CONNPROFILE-DICT.
+000820    05 WS-CONND-ENTRY OCCURS 5 TIMES.
+000830       10 WS-CONND-FIELD PIC X(20).
+000840       10 WS-CONND-PIC   PIC X(13).
+000850       10 WS-CONND-LEN   PIC X(3).
+000860
+000870 01 WS-DICT-IDX          PIC 9(3).
+000880 01 NULL-X               PIC X(1).
+000890
+000900 PROCEDURE DIVISION.
+000910
+000920     DISPLAY "DATA DICTIONARY REPORT".
+000930     DISPLAY "======================".
+000940     PERFORM 1000-REPORT-TABLE-LIST.
+000950     DISPLAY " ".
+000960     PERFORM 2000-REPORT-CUSTOMERS-SCHEMA.
+000970     DISPLAY " ".
+000980     PERFORM 3000-REPORT-EOFFLAG-LAYOUT.
+000990     DISPLAY " ".
+001000     PERFORM 4000-REPORT-CONNPROFILE-LAYOUT.
+001010     DISPLAY " ".
+001020     DISPLAY "Enter X and Press Enter to Exit.".
+001030     ACCEPT NULL-X.
+001040     STOP RUN.
+001050
+001060************************************************
+001070   1000-REPORT-TABLE-LIST.
+001080*  LegacyDatabaseAccessCobol's Table-LIST host structure.
+001090     MOVE "TABLE-LIST" TO WS-DICT-LAYOUT-NAME.
+001100     DISPLAY "LAYOUT: " WS-DICT-LAYOUT-NAME.
+001110     PERFORM VARYING WS-DICT-IDX FROM 1 BY 1
+001120         UNTIL WS-DICT-IDX > 4
+001130         DISPLAY "  FIELD: " WS-TL-FIELD (WS-DICT-IDX)
+001140             " PIC: " WS-TL-PIC (WS-DICT-IDX)
+001150             " LEN: " WS-TL-LEN (WS-DICT-IDX)
+001160     END-PERFORM.
+001170
+001180************************************************
+001190   2000-REPORT-CUSTOMERS-SCHEMA.
+001200*  ReadWriteXMLDatasetCobol's Customers DataTable schema.
+001210     MOVE "CUSTOMERS" TO WS-DICT-LAYOUT-NAME.
+001220     DISPLAY "LAYOUT: " WS-DICT-LAYOUT-NAME.
+001230     PERFORM VARYING WS-DICT-IDX FROM 1 BY 1
+001240         UNTIL WS-DICT-IDX > 11
+001250         DISPLAY "  FIELD: " WS-CUST-FIELD (WS-DICT-IDX)
+001260             " PIC: " WS-CUST-PIC (WS-DICT-IDX)
+001270             " LEN: " WS-CUST-LEN (WS-DICT-IDX)
+001280     END-PERFORM.
+001290
+001300************************************************
+001310   3000-REPORT-EOFFLAG-LAYOUT.
+001320*  The shared end-of-table sentinel copied from EOFFLAG.cpy.
+001330     MOVE "EOFFLAG" TO WS-DICT-LAYOUT-NAME.
+001340     DISPLAY "LAYOUT: " WS-DICT-LAYOUT-NAME.
+001350     PERFORM VARYING WS-DICT-IDX FROM 1 BY 1
+001360         UNTIL WS-DICT-IDX > 1
+001370         DISPLAY "  FIELD: " WS-EOF-FIELD (WS-DICT-IDX)
+001380             " PIC: " WS-EOF-PIC (WS-DICT-IDX)
+001390             " LEN: " WS-EOF-LEN (WS-DICT-IDX)
+001400     END-PERFORM.
+001410
+001420************************************************
+001430   4000-REPORT-CONNPROFILE-LAYOUT.
+001440*  The shared DEV/TEST/PROD lookup copied from CONNPROFILE.cpy.
+001450     MOVE "CONNPROFILE" TO WS-DICT-LAYOUT-NAME.
+001460     DISPLAY "LAYOUT: " WS-DICT-LAYOUT-NAME.
+001470     PERFORM VARYING WS-DICT-IDX FROM 1 BY 1
+001480         UNTIL WS-DICT-IDX > 5
+001490         DISPLAY "  FIELD: " WS-CONND-FIELD (WS-DICT-IDX)
+001500             " PIC: " WS-CONND-PIC (WS-DICT-IDX)
+001510             " LEN: " WS-CONND-LEN (WS-DICT-IDX)
+001520     END-PERFORM.
+001530
+001540 END PROGRAM MAIN.
