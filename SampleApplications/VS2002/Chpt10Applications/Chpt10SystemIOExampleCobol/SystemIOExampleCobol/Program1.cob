@@ -10,55 +10,181 @@
 000100     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
 000110     CLASS Sys-StreamReader AS "System.IO.StreamReader"
 000120     CLASS Sys-Integer      AS "System.Int32"
-000130     CLASS Sys-String       AS "System.String".
-000140*
-000150 DATA DIVISION.
-000160 WORKING-STORAGE SECTION.
-000170   77 mySys-StreamWriter OBJECT REFERENCE Sys-StreamWriter.
-000180   77 mySys-StreamReader OBJECT REFERENCE Sys-StreamReader.
-000190   77 mySys-String  OBJECT REFERENCE Sys-String.
-000200   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
-000210   77 myDisplayString PIC x(30).
-000220   77 myInt PIC S9(9) COMP-5.
-000230   77 myOtherInt PIC S9(9) COMP-5.
-000240   01 NULL-X PIC X(1).
-000250 PROCEDURE DIVISION.
-000260 
-000270	   Perform 1000-WriteMyData.
-000280     Perform 2000-ReadMyData.
-000290     Stop Run.
-000300   1000-WriteMyData.
-000310   
-000320*     Explicitly Create StreamWriter Object with Constructor
-000330      INVOKE Sys-StreamWriter "NEW"
-000340      USING BY VALUE "myTextFile.txt"
-000350      RETURNING  mySys-StreamWriter
-000360         
-000370      PERFORM VARYING myInt
-000380       FROM 0 BY 1 UNTIL myInt >= 4
-000390         INVOKE mySys-StreamWriter "WriteLine"
-000400           USING BY VALUE "This is a Test"
-000410      END-PERFORM.
-000420*     Close the StreamWriter and file
-000430      INVOKE mySys-StreamWriter "Close".
-000440   2000-ReadMyData.
-000450   
-000460*     Explicitly Create StreamReader Object with Constructor
-000470      INVOKE Sys-StreamReader "NEW"
-000480      USING BY VALUE "myTextFile.txt"
-000490      RETURNING  mySys-StreamReader
-000500         
-000510      PERFORM UNTIL myOtherInt = -1
-000520         SET mySys-String TO mySys-StreamReader::"ReadLine" ()
-000530         SET myDisplayString TO mySys-String  
-000540         DISPLAY myDisplayString
-000550*    Read Until Reaching the End of the StreamReader
-000560         SET mySys-Integer TO mySys-StreamReader::"Peek" ()
-000570         SET myOtherInt to mySys-Integer
-000580      END-PERFORM
-000590*     Close the StreamWriter and file
-000600      INVOKE mySys-StreamReader "Close".
-000610
-000620     DISPLAY "Enter X and Press Enter to Exit.".
-000630     ACCEPT NULL-X.
-000640 END PROGRAM MAIN.
\ No newline at end of file
+000130     CLASS Sys-File         AS "System.IO.File"
+000140     CLASS Sys-String       AS "System.String".
+000150*
+000160 DATA DIVISION.
+000170 WORKING-STORAGE SECTION.
+000180   77 mySys-StreamWriter OBJECT REFERENCE Sys-StreamWriter.
+000190   77 mySys-StreamReader OBJECT REFERENCE Sys-StreamReader.
+000200   77 mySys-String  OBJECT REFERENCE Sys-String.
+000210   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
+000220   77 myDisplayString PIC x(30).
+000230   77 myInt PIC S9(9) COMP-5.
+000240   77 myOtherInt PIC S9(9) COMP-5.
+000250* Tally lines actually read, so the read side of
+000260* this Write/Read pair has a control total to compare against
+000270* what the write side produced.
+000280   77 WS-READ-COUNT PIC 9(5) VALUE ZERO.
+000290* The shared end-of-table sentinel drives the read loop.
+000300   COPY EOFFLAG.
+000310   01 NULL-X PIC X(1).
+000320* A table of real Categories records for 1000-WriteMyData
+000330* to export, one line per row, instead of the same fixed "This is a
+000340* Test" line written four times. The field layout reuses
+000350* LegacyDatabaseAccessCobol's Table-LIST shape (CategoryID,
+000360* CategoryName, Description) so a row read from Categories can be
+000370* dropped straight into this table without reshaping it.
+000380   01 WS-CATEGORY-EXPORT-TABLE.
+000390      05 WS-CATEGORY-EXPORT-ENTRY OCCURS 4 TIMES
+000400          INDEXED BY WS-CAT-IDX.
+000410         10 WS-CAT-CATEGORYID   PIC S9(4) COMP-5.
+000420         10 WS-CAT-CATEGORYNAME PIC X(15).
+000430         10 WS-CAT-DESCRIPTION  PIC X(16).
+000440   77 WS-CAT-ID-EDIT    PIC ZZZ9.
+000450   77 WS-CATEGORY-LINE  PIC X(80).
+000460* An append-mode switch and a timestamped-filename option
+000470* for the StreamWriter below, so a run no longer has to truncate
+000480* myTextFile.txt every time - "-APPEND" keeps adding to the same file,
+000490* "-DATED" writes to a CATEGORIES.yyyymmdd.TXT that a later run won't
+000500* collide with, and 2000-ReadMyData reads back whichever file name
+000510* actually got written.
+000520  77 WS-PARM            PIC X(20).
+000530  77 WS-APPEND-MODE      PIC 1 USAGE BIT VALUE B"0".
+000540  77 WS-WRITE-FILE-NAME  PIC X(40) VALUE "myTextFile.txt".
+000550  01 WS-TS-TIMESTAMP.
+000560     05 WS-TS-YYYY PIC 9999.
+000570     05 WS-TS-MM   PIC 99.
+000580     05 WS-TS-DD   PIC 99.
+000590  77 WS-TS-DATE-TEXT     PIC X(8).
+000600* A restart/checkpoint mechanism for the Categories
+000610* write loop, the same CATEGORIES.CKPT approach
+000620* DataBaseAccessExampleCOBOL's extract uses - the last row number
+000630* successfully written is persisted after every row, so a rerun
+000640* after an abend resumes from the next row instead of rewriting
+000650* rows already on disk.
+000660  77 myCheckpointWriter  OBJECT REFERENCE Sys-StreamWriter.
+000670  77 mySys-StreamReader2 OBJECT REFERENCE Sys-StreamReader.
+000680  77 WS-CHECKPOINT-FILE  PIC X(20) VALUE "CATEGORIES.CKPT".
+000690  77 WS-CHECKPOINT-EXISTS PIC 1 USAGE BIT.
+000700  77 WS-CHECKPOINT-LINE  PIC X(9).
+000710  77 WS-START-ROW        PIC S9(9) COMP-5 VALUE 1.
+000720  77 WS-START-ROW-EDIT   PIC 9(9).
+000730  77 WS-CKPT-APPEND-MODE PIC 1 USAGE BIT.
+000740 PROCEDURE DIVISION.
+000750
+000760   ACCEPT WS-PARM FROM COMMAND-LINE
+000770   EVALUATE WS-PARM
+000780       WHEN "-APPEND"
+000790           SET WS-APPEND-MODE TO B"1"
+000800       WHEN "-DATED"
+000810           MOVE FUNCTION CURRENT-DATE TO WS-TS-TIMESTAMP
+000820           STRING WS-TS-YYYY WS-TS-MM WS-TS-DD
+000830               DELIMITED BY SIZE INTO WS-TS-DATE-TEXT
+000840           STRING "CATEGORIES." DELIMITED BY SIZE
+000850               WS-TS-DATE-TEXT DELIMITED BY SIZE
+000860               ".TXT" DELIMITED BY SIZE
+000870               INTO WS-WRITE-FILE-NAME
+000880       WHEN OTHER
+000890           CONTINUE
+000900   END-EVALUATE
+000910	   Perform 1000-WriteMyData.
+000920     Perform 2000-ReadMyData.
+000930     Stop Run.
+000940   1000-WriteMyData.
+000950
+000960* Populate the export table with real Categories rows.
+000970     MOVE 1            TO WS-CAT-CATEGORYID (1)
+000980     MOVE "Beverages"  TO WS-CAT-CATEGORYNAME (1)
+000990     MOVE "Soft drinks, coffees, teas, beers, and ales"
+001000         TO WS-CAT-DESCRIPTION (1)
+001010     MOVE 2            TO WS-CAT-CATEGORYID (2)
+001020     MOVE "Condiments" TO WS-CAT-CATEGORYNAME (2)
+001030     MOVE "Sweet and savory sauces, relishes, spreads"
+001040         TO WS-CAT-DESCRIPTION (2)
+001050     MOVE 3             TO WS-CAT-CATEGORYID (3)
+001060     MOVE "Confections" TO WS-CAT-CATEGORYNAME (3)
+001070     MOVE "Desserts, candies, and sweet breads"
+001080         TO WS-CAT-DESCRIPTION (3)
+001090     MOVE 4                TO WS-CAT-CATEGORYID (4)
+001100     MOVE "Dairy Products" TO WS-CAT-CATEGORYNAME (4)
+001110     MOVE "Cheeses" TO WS-CAT-DESCRIPTION (4)
+001120
+001130* Check for a prior CATEGORIES.CKPT checkpoint - if one
+001140* exists, this write loop abended partway through last time, so
+001150* resume from the row after the checkpoint and append to the
+001160* existing output file; otherwise start at row 1 in whatever
+001170* mode the -APPEND/-DATED parm above already selected.
+001180      SET WS-CHECKPOINT-EXISTS TO
+001190          Sys-File::"Exists" (WS-CHECKPOINT-FILE)
+001200      IF WS-CHECKPOINT-EXISTS = B"1" THEN
+001210          INVOKE Sys-StreamReader "NEW"
+001220              USING BY VALUE WS-CHECKPOINT-FILE
+001230              RETURNING mySys-StreamReader2
+001240          SET WS-CHECKPOINT-LINE TO
+001250              mySys-StreamReader2::"ReadLine" ()
+001260          INVOKE mySys-StreamReader2 "Close"
+001270          COMPUTE WS-START-ROW =
+001280              FUNCTION NUMVAL(WS-CHECKPOINT-LINE) + 1
+001290          SET WS-CKPT-APPEND-MODE TO B"1"
+001300      ELSE
+001310          MOVE 1 TO WS-START-ROW
+001320          SET WS-CKPT-APPEND-MODE TO WS-APPEND-MODE
+001330      END-IF.
+001340*     Explicitly Create StreamWriter Object with Constructor
+001350      INVOKE Sys-StreamWriter "NEW"
+001360      USING BY VALUE WS-WRITE-FILE-NAME, WS-CKPT-APPEND-MODE
+001370      RETURNING  mySys-StreamWriter
+001380
+001390      PERFORM VARYING WS-CAT-IDX
+001400       FROM WS-START-ROW BY 1 UNTIL WS-CAT-IDX > 4
+001410         MOVE WS-CAT-CATEGORYID (WS-CAT-IDX) TO WS-CAT-ID-EDIT
+001420         STRING WS-CAT-ID-EDIT " "
+001430             WS-CAT-CATEGORYNAME (WS-CAT-IDX) " "
+001440             WS-CAT-DESCRIPTION (WS-CAT-IDX)
+001450             DELIMITED BY SIZE INTO WS-CATEGORY-LINE
+001460         INVOKE mySys-StreamWriter "WriteLine"
+001470           USING BY VALUE WS-CATEGORY-LINE
+001480* Persist progress after every row so a rerun can
+001490* resume here instead of rewriting rows already on disk.
+001500         MOVE WS-CAT-IDX TO WS-START-ROW-EDIT
+001510         INVOKE Sys-StreamWriter "NEW"
+001520             USING BY VALUE WS-CHECKPOINT-FILE, B"0"
+001530             RETURNING myCheckpointWriter
+001540         INVOKE myCheckpointWriter "WriteLine"
+001550             USING BY VALUE WS-START-ROW-EDIT
+001560         INVOKE myCheckpointWriter "Close"
+001570      END-PERFORM.
+001580*     Close the StreamWriter and file
+001590      INVOKE mySys-StreamWriter "Close".
+001600* The write loop finished cleanly, so drop the
+001610* checkpoint - the next run should start a fresh write rather
+001620* than treating this completed run as a partial one.
+001630      INVOKE Sys-File "Delete" USING BY VALUE WS-CHECKPOINT-FILE.
+001640   2000-ReadMyData.
+001650   
+001660*     Explicitly Create StreamReader Object with Constructor
+001670      INVOKE Sys-StreamReader "NEW"
+001680      USING BY VALUE WS-WRITE-FILE-NAME
+001690      RETURNING  mySys-StreamReader
+001700         
+001710      SET WS-EOT-FALSE TO TRUE
+001720      PERFORM UNTIL WS-EOT-TRUE
+001730         SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+001740         SET myDisplayString TO mySys-String
+001750         DISPLAY myDisplayString
+001760         ADD 1 TO WS-READ-COUNT
+001770*    Read Until Reaching the End of the StreamReader
+001780         SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+001790         SET myOtherInt to mySys-Integer
+001800         IF myOtherInt = -1
+001810             SET WS-EOT-TRUE TO TRUE
+001820         END-IF
+001830      END-PERFORM
+001840*     Close the StreamWriter and file
+001850      INVOKE mySys-StreamReader "Close".
+001860    DISPLAY "READ " WS-READ-COUNT " LINES FROM " WS-WRITE-FILE-NAME.
+001870
+001880     DISPLAY "Enter X and Press Enter to Exit.".
+001890     ACCEPT NULL-X.
+001900 END PROGRAM MAIN.
