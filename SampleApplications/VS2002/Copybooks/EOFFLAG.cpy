@@ -0,0 +1,9 @@
+000010* A single end-of-table sentinel, copied into any
+000020* program that walks a cursor, a file, or a table to the end -
+000030* started life as the 88-level boolean demo in Chpt6LogicSampleCobol
+000040* (My-Flag/My-Flag-True/My-Flag-False) and pulled out here so
+000050* LegacyDatabaseAccessCobol and SystemIOExampleCobol share one
+000060* flag and naming convention instead of each rolling its own.
+000070 01 WS-EOT-FLAG                PIC X(1) VALUE "N".
+000080    88 WS-EOT-TRUE             VALUE "Y".
+000090    88 WS-EOT-FALSE            VALUE "N".
