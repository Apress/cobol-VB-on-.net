@@ -0,0 +1,47 @@
+000010* A standalone Gen-2 GC checkpoint, split out of
+000020* HeapGenerationExampleCOBOL's own forced-collection demo so any
+000030* other long-running batch job can COPY and CALL the identical
+000040* check between batches of rows instead of re-deriving the
+000050* StreamWriter append idiom from scratch.
+000060 PROGRAM-ID. GEN2CHECKPOINT.
+000070 ENVIRONMENT DIVISION.
+000080 CONFIGURATION SECTION.
+000090 REPOSITORY.
+000100     CLASS GC AS "System.GC"
+000110     CLASS Sys-StreamWriter AS "System.IO.StreamWriter".
+000120 DATA DIVISION.
+000130 WORKING-STORAGE SECTION.
+000140   77 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+000150   01 WS-GC-LINE PIC X(100).
+000160   01 WS-GC-TIMESTAMP.
+000170      05 WS-GC-YYYY PIC 9999.
+000180      05 WS-GC-MM   PIC 99.
+000190      05 WS-GC-DD   PIC 99.
+000200      05 WS-GC-HH   PIC 99.
+000210      05 WS-GC-MIN  PIC 99.
+000220      05 WS-GC-SS   PIC 99.
+000230   01 WS-GC-ROWCOUNT-EDIT PIC 9(9).
+000240 LINKAGE SECTION.
+000250* The caller's current row count, logged alongside the
+000260* checkpoint so BATCHHEALTH.LOG shows how far the batch had
+000270* gotten when Gen-2 was forced, not just that it was forced.
+000280   01 LK-GC-ROWCOUNT PIC S9(9) COMP-5.
+000290 PROCEDURE DIVISION USING BY VALUE LK-GC-ROWCOUNT.
+000300*****************************************************
+000310* Force a Generation 2 collection and append a
+000320* timestamped checkpoint line to BATCHHEALTH.LOG, the same
+000330* StreamWriter append idiom the Perfmon health check uses.
+000340     INVOKE GC "Collect" USING BY VALUE 2
+000350     MOVE LK-GC-ROWCOUNT TO WS-GC-ROWCOUNT-EDIT
+000360     MOVE FUNCTION CURRENT-DATE TO WS-GC-TIMESTAMP
+000370     STRING WS-GC-YYYY "-" WS-GC-MM "-" WS-GC-DD " "
+000380         WS-GC-HH ":" WS-GC-MIN ":" WS-GC-SS
+000390         ", GEN2-CHECKPOINT, ROWCOUNT=" WS-GC-ROWCOUNT-EDIT
+000400         DELIMITED BY SIZE INTO WS-GC-LINE
+000410     INVOKE Sys-StreamWriter "NEW"
+000420         USING BY VALUE "BATCHHEALTH.LOG", B"1"
+000430         RETURNING myAuditWriter
+000440     INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-GC-LINE
+000450     INVOKE myAuditWriter "Close"
+000460     GOBACK.
+000470 END PROGRAM GEN2CHECKPOINT.
