@@ -0,0 +1,22 @@
+000010* A shared DEV/TEST/PROD connection-profile lookup,
+000020* copied into every program that otherwise hardcodes the Northwind
+000030* server name - DataBaseAccessExampleCOBOL, ReadWriteXMLDatasetCobol,
+000040* the Chpt20 MSMQ forms, and LegacyDatabaseAccessCobol - so promoting
+000050* a change from test to production is an environment-variable flip
+000060* instead of editing the literal in every program.
+000070 01 WS-CONN-PROFILE-VALUES.
+000080    05 FILLER PIC X(4)  VALUE "DEV ".
+000090    05 FILLER PIC X(30) VALUE "(LOCAL)".
+000100    05 FILLER PIC X(4)  VALUE "TEST".
+000110    05 FILLER PIC X(30) VALUE "TESTSQL01".
+000120    05 FILLER PIC X(4)  VALUE "PROD".
+000130    05 FILLER PIC X(30) VALUE "(LOCAL)".
+000140 01 WS-CONN-PROFILE-TABLE REDEFINES WS-CONN-PROFILE-VALUES.
+000150    05 WS-CONN-PROFILE-ENTRY OCCURS 3 TIMES INDEXED BY WS-ENV-IDX.
+000160       10 WS-CONN-ENV-NAME     PIC X(4).
+000170       10 WS-CONN-SERVER-NAME  PIC X(30).
+000180 01 WS-ENVIRONMENT-NAME        PIC X(4) VALUE "PROD".
+000190 01 WS-SERVER-NAME             PIC X(30).
+000200 01 WS-CONN-FOUND-FLAG         PIC X VALUE "N".
+000210    88 WS-CONN-FOUND                  VALUE "Y".
+000220    88 WS-CONN-NOT-FOUND               VALUE "N".
