@@ -7,6 +7,17 @@
            CLASS CLASS-EVENTARGS AS "System.EventArgs"
            CLASS CLASS-OBJECT AS "System.Object"
            CLASS CLASS-HTTPAPPLICATION AS "System.Web.HttpApplication"
+           CLASS CLASS-EXCEPTION AS "System.Exception"
+           CLASS Sys-HttpServerUtility AS "System.Web.HttpServerUtility"
+           CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
+           CLASS Sys-HttpSessionState AS "System.Web.SessionState.HttpSessionState"
+           CLASS Sys-HttpRequest AS "System.Web.HttpRequest"
+           PROPERTY PROP-SERVER AS "Server"
+           PROPERTY PROP-SESSION AS "Session"
+           PROPERTY PROP-TIMEOUT AS "Timeout"
+           PROPERTY PROP-SESSIONID AS "SessionID"
+           PROPERTY PROP-REQUEST AS "Request"
+           PROPERTY PROP-PATH AS "Path"
            .
       
        STATIC.
@@ -37,20 +48,71 @@
       
        METHOD-ID. SESSION_START AS "Session_Start" IS PROTECTED.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * A 20-minute idle timeout plus a record of when
+      * each session began, written to the same audit trail that
+      * Application_BeginRequest appends to below.
+       01 mySession OBJECT REFERENCE Sys-HttpSessionState.
+       01 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+       01 WS-AUDIT-TIMESTAMP.
+          05 WS-AUDIT-YYYY PIC 9999.
+          05 WS-AUDIT-MM   PIC 99.
+          05 WS-AUDIT-DD   PIC 99.
+          05 WS-AUDIT-HH   PIC 99.
+          05 WS-AUDIT-MIN  PIC 99.
+          05 WS-AUDIT-SS   PIC 99.
+       01 WS-AUDIT-LINE PIC X(250).
        LINKAGE SECTION.
        01 PARAM-SENDER OBJECT REFERENCE  CLASS-OBJECT.
        01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
        PROCEDURE DIVISION USING BY VALUE PARAM-SENDER PARAM-E.
-           
+           SET mySession TO PROP-SESSION OF SELF
+           SET PROP-TIMEOUT OF mySession TO 20
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+               WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+               ", SESSION START, " PROP-SESSIONID OF mySession
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+           INVOKE Sys-StreamWriter "NEW"
+               USING BY VALUE "WEBSESSIONS.LOG", B"1"
+               RETURNING myAuditWriter
+           INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-AUDIT-LINE
+           INVOKE myAuditWriter "Close"
        END METHOD SESSION_START.
-      
+
        METHOD-ID. APPLICATION_BEGINREQUEST AS "Application_BeginRequest" IS PROTECTED.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Every request gets the same audit line Session_Start
+      * writes, so the session-timeout activity can be traced request by
+      * request instead of just at session boundaries.
+       01 myRequest OBJECT REFERENCE Sys-HttpRequest.
+       01 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+       01 WS-REQUEST-PATH PIC X(200).
+       01 WS-AUDIT-TIMESTAMP.
+          05 WS-AUDIT-YYYY PIC 9999.
+          05 WS-AUDIT-MM   PIC 99.
+          05 WS-AUDIT-DD   PIC 99.
+          05 WS-AUDIT-HH   PIC 99.
+          05 WS-AUDIT-MIN  PIC 99.
+          05 WS-AUDIT-SS   PIC 99.
+       01 WS-AUDIT-LINE PIC X(250).
        LINKAGE SECTION.
        01 PARAM-SENDER OBJECT REFERENCE  CLASS-OBJECT.
        01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
        PROCEDURE DIVISION USING BY VALUE PARAM-SENDER PARAM-E.
-           
+           SET myRequest TO PROP-REQUEST OF SELF
+           SET WS-REQUEST-PATH TO PROP-PATH OF myRequest
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+               WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+               ", BEGIN REQUEST, " WS-REQUEST-PATH
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+           INVOKE Sys-StreamWriter "NEW"
+               USING BY VALUE "WEBSESSIONS.LOG", B"1"
+               RETURNING myAuditWriter
+           INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-AUDIT-LINE
+           INVOKE myAuditWriter "Close"
        END METHOD APPLICATION_BEGINREQUEST.
       
        METHOD-ID. APPLICATION_ENDREQUEST AS "Application_EndRequest" IS PROTECTED.
@@ -73,11 +135,43 @@
       
        METHOD-ID. APPLICATION_ERROR AS "Application_Error" IS PROTECTED.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * An unhandled error used to just vanish into the
+      * ASP.NET yellow-screen - now it leaves a trace a developer can
+      * find after the fact, the same way the MSMQ forms log Sends.
+       01 myServer OBJECT REFERENCE Sys-HttpServerUtility.
+       01 myLastError OBJECT REFERENCE CLASS-EXCEPTION.
+       01 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+       01 WS-ERROR-TEXT PIC X(200).
+       01 WS-AUDIT-TIMESTAMP.
+          05 WS-AUDIT-YYYY PIC 9999.
+          05 WS-AUDIT-MM   PIC 99.
+          05 WS-AUDIT-DD   PIC 99.
+          05 WS-AUDIT-HH   PIC 99.
+          05 WS-AUDIT-MIN  PIC 99.
+          05 WS-AUDIT-SS   PIC 99.
+       01 WS-AUDIT-LINE PIC X(250).
        LINKAGE SECTION.
        01 PARAM-SENDER OBJECT REFERENCE  CLASS-OBJECT.
        01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
        PROCEDURE DIVISION USING BY VALUE PARAM-SENDER PARAM-E.
-           
+           SET myServer TO PROP-SERVER OF SELF
+           INVOKE myServer "GetLastError" RETURNING myLastError
+           IF myLastError = NULL
+               MOVE "UNKNOWN ERROR" TO WS-ERROR-TEXT
+           ELSE
+               SET WS-ERROR-TEXT TO myLastError::"ToString" ()
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+               WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+               ", " WS-ERROR-TEXT
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE
+           INVOKE Sys-StreamWriter "NEW"
+               USING BY VALUE "WEBERRORS.LOG", B"1"
+               RETURNING myAuditWriter
+           INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-AUDIT-LINE
+           INVOKE myAuditWriter "Close"
        END METHOD APPLICATION_ERROR.
       
        METHOD-ID. SESSION_END AS "Session_End" IS PROTECTED.
