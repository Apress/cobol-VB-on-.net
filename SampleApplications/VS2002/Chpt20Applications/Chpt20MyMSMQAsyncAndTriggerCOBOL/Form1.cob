@@ -1,1803 +1,1903 @@
 000010 IDENTIFICATION DIVISION.
 000020 CLASS-ID. Form1 AS "MyMSMQAsyncAndTriggerCOBOL.Form1"
-           INHERITS CLASS-FORM.
+000030     INHERITS CLASS-FORM.
 000040 ENVIRONMENT DIVISION.
 000050 CONFIGURATION SECTION.
 000060 SPECIAL-NAMES.
 000070     CUSTOM-ATTRIBUTE STA-THREAD CLASS CLASS-STA-THREAD
 000080     .
 000090 REPOSITORY.
-           CLASS CLASS-BOOLEAN AS "System.Boolean"
-           CLASS CLASS-CONTAINER AS "System.ComponentModel.Container"
-           CLASS CLASS-POINT AS "System.Drawing.Point"
-           CLASS CLASS-SIZE AS "System.Drawing.Size"
-           CLASS CLASS-EVENTARGS AS "System.EventArgs"
-           DELEGATE DELEGATE-EVENTHANDLER AS "System.EventHandler"
-           CLASS CLASS-GUID AS "System.Guid"
-           CLASS CLASS-MESSAGEQUEUE AS "System.Messaging.MessageQueue"
-           CLASS CLASS-OBJECT AS "System.Object"
-           CLASS CLASS-STA-THREAD AS "System.STAThreadAttribute"
-           CLASS CLASS-STRING AS "System.String"
-           CLASS CLASS-STRINGBUILDER AS "System.Text.StringBuilder"
-           CLASS CLASS-APPLICATION AS "System.Windows.Forms.Application"
-           CLASS CLASS-BUTTON AS "System.Windows.Forms.Button"
-           CLASS ARRAY-CONTROL AS "System.Windows.Forms.Control[]"
-           CLASS CLASS-CONTROLCOLLECTION AS "System.Windows.Forms.Control+ControlCollection"
-           CLASS CLASS-FORM AS "System.Windows.Forms.Form"
-           CLASS CLASS-LABEL AS "System.Windows.Forms.Label"
-           PROPERTY PROP-AUTOSCALEBASESIZE AS "AutoScaleBaseSize"
-           PROPERTY PROP-BUTTON1 AS "button1"
-           PROPERTY PROP-BUTTON2 AS "button2"
-           PROPERTY PROP-CLIENTSIZE AS "ClientSize"
-           PROPERTY PROP-CONTROLS AS "Controls"
-           PROPERTY PROP-LABEL1 AS "label1"
-           PROPERTY PROP-LABEL2 AS "label2"
-           PROPERTY PROP-LOCATION AS "Location"
-           PROPERTY PROP-MESSAGEQUEUE1 AS "messageQueue1"
-           PROPERTY PROP-MESSAGEQUEUE2 AS "messageQueue2"
-           PROPERTY PROP-NAME AS "Name"
-           PROPERTY PROP-PATH AS "Path"
-           PROPERTY PROP-SIZE AS "Size"
-           PROPERTY PROP-SYNCHRONIZINGOBJECT AS "SynchronizingObject"
-           PROPERTY PROP-TABINDEX AS "TabIndex"
-           PROPERTY PROP-TEXT AS "Text"
-000440     .
-000450
-000460 STATIC.
-000470 DATA DIVISION.
-000480 WORKING-STORAGE SECTION.
-000490 PROCEDURE DIVISION.
-000500
-000510 METHOD-ID. MAIN AS "Main" CUSTOM-ATTRIBUTE IS STA-THREAD.
-000520 DATA DIVISION.
-000530 WORKING-STORAGE SECTION.
-000540 01 TEMP-1 OBJECT REFERENCE Form1.
-000550 PROCEDURE DIVISION.
-000560     INVOKE Form1 "NEW" RETURNING TEMP-1.
-000570     INVOKE CLASS-APPLICATION "Run" USING BY VALUE TEMP-1.
-000580 END METHOD MAIN.
-000590
-000600 END STATIC.
-000610
-000620 OBJECT
-000630     .
-000640 DATA DIVISION.
-000650 WORKING-STORAGE SECTION.
-       01 myGUID OBJECT REFERENCE CLASS-GUID.
-       01 button1 OBJECT REFERENCE CLASS-BUTTON.
-       01 button2 OBJECT REFERENCE CLASS-BUTTON.
-       01 label1 OBJECT REFERENCE CLASS-LABEL.
-       01 label2 OBJECT REFERENCE CLASS-LABEL.
-       01 messageQueue1 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 messageQueue2 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 components OBJECT REFERENCE CLASS-CONTAINER.
-000740 PROCEDURE DIVISION.
-000750
-000760 METHOD-ID. NEW.
-000770 PROCEDURE DIVISION.
-000780     INVOKE SELF "InitializeComponent".
-000790 END METHOD NEW.
-000800
-000810 METHOD-ID. DISPOSE AS "Dispose" OVERRIDE PROTECTED.
-000820 DATA DIVISION.
-000830 WORKING-STORAGE SECTION.
-000840 01 TEMP-1 PIC 1.
-000850 LINKAGE SECTION.
-       01 disposing OBJECT REFERENCE CLASS-BOOLEAN.
-000870 PROCEDURE DIVISION USING BY VALUE disposing.
-000880     SET TEMP-1 TO disposing.
-000890     IF TEMP-1 = B"1" THEN
-000900       IF components NOT = NULL THEN
-000910         INVOKE components "Dispose"
-000920       END-IF
-000930     END-IF.
-000940     INVOKE SUPER "Dispose" USING BY VALUE disposing.
-000950 END METHOD DISPOSE.
-000960
-000970* Required method for Designer support - do not modify
-000980* the contents of this method with the code editor.
-000990 METHOD-ID. INITIALIZECOMPONENT AS "InitializeComponent" PRIVATE.
-001000 DATA DIVISION.
-001010 WORKING-STORAGE SECTION.
-       01 TEMP1 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP2 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP3 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP4 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP5 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP6 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP7 PIC S9(9) COMP-5.
-       01 TEMP8 PIC S9(9) COMP-5.
-       01 TEMP9 OBJECT REFERENCE CLASS-POINT.
-       01 TEMP10 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP11 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP12 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP13 PIC S9(9) COMP-5.
-       01 TEMP14 PIC S9(9) COMP-5.
-       01 TEMP15 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP16 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP17 PIC S9(9) COMP-5.
-       01 TEMP18 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP19 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP20 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP21 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP22 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
-       01 TEMP23 PIC S9(9) COMP-5.
-       01 TEMP24 PIC S9(9) COMP-5.
-       01 TEMP25 OBJECT REFERENCE CLASS-POINT.
-       01 TEMP26 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP27 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP28 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP29 PIC S9(9) COMP-5.
-       01 TEMP30 PIC S9(9) COMP-5.
-       01 TEMP31 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP32 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP33 PIC S9(9) COMP-5.
-       01 TEMP34 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP35 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP36 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP37 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP38 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
-       01 TEMP39 PIC S9(9) COMP-5.
-       01 TEMP40 PIC S9(9) COMP-5.
-       01 TEMP41 OBJECT REFERENCE CLASS-POINT.
-       01 TEMP42 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP43 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP44 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP45 PIC S9(9) COMP-5.
-       01 TEMP46 PIC S9(9) COMP-5.
-       01 TEMP47 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP48 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP49 PIC S9(9) COMP-5.
-       01 TEMP50 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP51 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP52 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP53 PIC S9(9) COMP-5.
-       01 TEMP54 PIC S9(9) COMP-5.
-       01 TEMP55 OBJECT REFERENCE CLASS-POINT.
-       01 TEMP56 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP57 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP58 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP59 PIC S9(9) COMP-5.
-       01 TEMP60 PIC S9(9) COMP-5.
-       01 TEMP61 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP62 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP63 PIC S9(9) COMP-5.
-       01 TEMP64 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP65 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP66 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP67 OBJECT REFERENCE CLASS-STRINGBUILDER.
-       01 TEMP68 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP69 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP70 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP71 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP72 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP73 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
-       01 TEMP74 PIC S9(9) COMP-5.
-       01 TEMP75 PIC S9(9) COMP-5.
-       01 TEMP76 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP77 PIC S9(9) COMP-5.
-       01 TEMP78 PIC S9(9) COMP-5.
-       01 TEMP79 OBJECT REFERENCE CLASS-SIZE.
-       01 TEMP80 OBJECT REFERENCE CLASS-CONTROLCOLLECTION.
-       01 TEMP81 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP82 OBJECT REFERENCE CLASS-LABEL.
-       01 TEMP83 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP84 OBJECT REFERENCE CLASS-BUTTON.
-       01 TEMP85 PIC S9(9) COMP-5.
-       01 TEMP86 OBJECT REFERENCE ARRAY-CONTROL.
-       01 TEMP87 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP88 OBJECT REFERENCE CLASS-STRING.
-       01 TEMP89 OBJECT REFERENCE CLASS-BOOLEAN.
-001920 PROCEDURE DIVISION.
-      *>>IMP BEGIN-EMBEDDED-CODEDOM
-      *<embedded-codedom>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Windows.Forms.Button" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Windows.Forms.Button" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Windows.Forms.Label" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Windows.Forms.Label" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Messaging.MessageQueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Messaging.MessageQueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeExpressionStatement">
-      *<prop name="Expression">
-      *<object type="System.CodeDom.CodeMethodInvokeExpression">
-      *<prop name="Method">
-      *<object type="System.CodeDom.CodeMethodReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="MethodName">
-      *<string value="SuspendLayout" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Location" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Point" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="38" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Name" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="234" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="TabIndex" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="0" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Text" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="Send Message to MyFirstTriggerQueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAttachEventStatement">
-      *<prop name="Event">
-      *<object type="System.CodeDom.CodeEventReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="EventName">
-      *<string value="Click" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Listener">
-      *<object type="System.CodeDom.CodeDelegateCreateExpression">
-      *<prop name="DelegateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.EventHandler" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="MethodName">
-      *<string value="button1_Click" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Location" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Point" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="106" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Name" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="234" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="TabIndex" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Text" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="Send Message to MyFirstAsyncQueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAttachEventStatement">
-      *<prop name="Event">
-      *<object type="System.CodeDom.CodeEventReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="EventName">
-      *<string value="Click" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Listener">
-      *<object type="System.CodeDom.CodeDelegateCreateExpression">
-      *<prop name="DelegateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.EventHandler" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="MethodName">
-      *<string value="button2_Click" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Location" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Point" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="68" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Name" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="248" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="TabIndex" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Text" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="Send Trigger Message Pending" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Location" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Point" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="144" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Name" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="248" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="22" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="TabIndex" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="3" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Text" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="Send Async Message Pending" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="messageQueue1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Path" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="FormatName:DIRECT=OS:.\private$\myfirsttriggerqueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="SynchronizingObject" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="messageQueue2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Path" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="FormatName:DIRECT=OS:.\private$\myfirstasyncqueue" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="messageQueue2" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="SynchronizingObject" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="Form1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeCommentStatement">
-      *<prop name="Comment">
-      *<object type="System.CodeDom.CodeComment">
-      *<prop name="Text">
-      *<string value="" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="AutoScaleBaseSize" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="5" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="13" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="ClientSize" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodeObjectCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Drawing.Size" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="328" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<int32 value="221" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeExpressionStatement">
-      *<prop name="Expression">
-      *<object type="System.CodeDom.CodeMethodInvokeExpression">
-      *<prop name="Method">
-      *<object type="System.CodeDom.CodeMethodReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Controls" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="MethodName">
-      *<string value="AddRange" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodeArrayCreateExpression">
-      *<prop name="CreateType">
-      *<object type="System.CodeDom.CodeTypeReference">
-      *<prop name="BaseType">
-      *<string value="System.Windows.Forms.Control" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Initializers" method="add">
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label2" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="label1" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button2" />
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeFieldReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="FieldName">
-      *<string value="button1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Size">
-      *<int32 value="0" />
-      *</prop>
-      *<prop name="SizeExpression">
-      *<null />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Name" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="Form1" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeAssignStatement">
-      *<prop name="Left">
-      *<object type="System.CodeDom.CodePropertyReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="PropertyName">
-      *<string value="Text" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Right">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<string value="MyMSMQAsyncAndTriggerCOBOL" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *<object type="System.CodeDom.CodeExpressionStatement">
-      *<prop name="Expression">
-      *<object type="System.CodeDom.CodeMethodInvokeExpression">
-      *<prop name="Method">
-      *<object type="System.CodeDom.CodeMethodReferenceExpression">
-      *<prop name="TargetObject">
-      *<object type="System.CodeDom.CodeThisReferenceExpression">
-      *</object>
-      *</prop>
-      *<prop name="MethodName">
-      *<string value="ResumeLayout" />
-      *</prop>
-      *</object>
-      *</prop>
-      *<prop name="Parameters" method="add">
-      *<object type="System.CodeDom.CodePrimitiveExpression">
-      *<prop name="Value">
-      *<bool value="False" />
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</prop>
-      *</object>
-      *</embedded-codedom>
-      *>>IMP END-EMBEDDED-CODEDOM
-           INVOKE CLASS-BUTTON "NEW" RETURNING TEMP1
-           SET PROP-BUTTON1 OF SELF TO TEMP1
-           INVOKE CLASS-BUTTON "NEW" RETURNING TEMP2
-           SET PROP-BUTTON2 OF SELF TO TEMP2
-           INVOKE CLASS-LABEL "NEW" RETURNING TEMP3
-           SET PROP-LABEL1 OF SELF TO TEMP3
-           INVOKE CLASS-LABEL "NEW" RETURNING TEMP4
-           SET PROP-LABEL2 OF SELF TO TEMP4
-           INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING TEMP5
-           SET PROP-MESSAGEQUEUE1 OF SELF TO TEMP5
-           INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING TEMP6
-           SET PROP-MESSAGEQUEUE2 OF SELF TO TEMP6
-           INVOKE SELF "SuspendLayout"
-      *
-      *button1
-      *
-           MOVE 22 TO TEMP7
-           MOVE 38 TO TEMP8
-           INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP7 BY VALUE TEMP8 RETURNING TEMP9
-           SET TEMP10 TO PROP-BUTTON1 OF SELF
-           SET PROP-LOCATION OF TEMP10 TO TEMP9
-           SET TEMP11 TO N"button1"
-           SET TEMP12 TO PROP-BUTTON1 OF SELF
-           SET PROP-NAME OF TEMP12 TO TEMP11
-           MOVE 234 TO TEMP13
-           MOVE 22 TO TEMP14
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP13 BY VALUE TEMP14 RETURNING TEMP15
-           SET TEMP16 TO PROP-BUTTON1 OF SELF
-           SET PROP-SIZE OF TEMP16 TO TEMP15
-           MOVE 0 TO TEMP17
-           SET TEMP18 TO PROP-BUTTON1 OF SELF
-           MOVE TEMP17 TO PROP-TABINDEX OF TEMP18
-           SET TEMP19 TO N"Send Message to MyFirstTriggerQueue"
-           SET TEMP20 TO PROP-BUTTON1 OF SELF
-           SET PROP-TEXT OF TEMP20 TO TEMP19
-           SET TEMP21 TO PROP-BUTTON1 OF SELF
-           INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"button1_Click" RETURNING TEMP22
-           INVOKE TEMP21 "add_Click" USING BY VALUE TEMP22
-      *
-      *button2
-      *
-           MOVE 22 TO TEMP23
-           MOVE 106 TO TEMP24
-           INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP23 BY VALUE TEMP24 RETURNING TEMP25
-           SET TEMP26 TO PROP-BUTTON2 OF SELF
-           SET PROP-LOCATION OF TEMP26 TO TEMP25
-           SET TEMP27 TO N"button2"
-           SET TEMP28 TO PROP-BUTTON2 OF SELF
-           SET PROP-NAME OF TEMP28 TO TEMP27
-           MOVE 234 TO TEMP29
-           MOVE 22 TO TEMP30
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP29 BY VALUE TEMP30 RETURNING TEMP31
-           SET TEMP32 TO PROP-BUTTON2 OF SELF
-           SET PROP-SIZE OF TEMP32 TO TEMP31
-           MOVE 1 TO TEMP33
-           SET TEMP34 TO PROP-BUTTON2 OF SELF
-           MOVE TEMP33 TO PROP-TABINDEX OF TEMP34
-           SET TEMP35 TO N"Send Message to MyFirstAsyncQueue"
-           SET TEMP36 TO PROP-BUTTON2 OF SELF
-           SET PROP-TEXT OF TEMP36 TO TEMP35
-           SET TEMP37 TO PROP-BUTTON2 OF SELF
-           INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"button2_Click" RETURNING TEMP38
-           INVOKE TEMP37 "add_Click" USING BY VALUE TEMP38
-      *
-      *label1
-      *
-           MOVE 22 TO TEMP39
-           MOVE 68 TO TEMP40
-           INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP39 BY VALUE TEMP40 RETURNING TEMP41
-           SET TEMP42 TO PROP-LABEL1 OF SELF
-           SET PROP-LOCATION OF TEMP42 TO TEMP41
-           SET TEMP43 TO N"label1"
-           SET TEMP44 TO PROP-LABEL1 OF SELF
-           SET PROP-NAME OF TEMP44 TO TEMP43
-           MOVE 248 TO TEMP45
-           MOVE 22 TO TEMP46
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP45 BY VALUE TEMP46 RETURNING TEMP47
-           SET TEMP48 TO PROP-LABEL1 OF SELF
-           SET PROP-SIZE OF TEMP48 TO TEMP47
-           MOVE 2 TO TEMP49
-           SET TEMP50 TO PROP-LABEL1 OF SELF
-           MOVE TEMP49 TO PROP-TABINDEX OF TEMP50
-           SET TEMP51 TO N"Send Trigger Message Pending"
-           SET TEMP52 TO PROP-LABEL1 OF SELF
-           SET PROP-TEXT OF TEMP52 TO TEMP51
-      *
-      *label2
-      *
-           MOVE 22 TO TEMP53
-           MOVE 144 TO TEMP54
-           INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP53 BY VALUE TEMP54 RETURNING TEMP55
-           SET TEMP56 TO PROP-LABEL2 OF SELF
-           SET PROP-LOCATION OF TEMP56 TO TEMP55
-           SET TEMP57 TO N"label2"
-           SET TEMP58 TO PROP-LABEL2 OF SELF
-           SET PROP-NAME OF TEMP58 TO TEMP57
-           MOVE 248 TO TEMP59
-           MOVE 22 TO TEMP60
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP59 BY VALUE TEMP60 RETURNING TEMP61
-           SET TEMP62 TO PROP-LABEL2 OF SELF
-           SET PROP-SIZE OF TEMP62 TO TEMP61
-           MOVE 3 TO TEMP63
-           SET TEMP64 TO PROP-LABEL2 OF SELF
-           MOVE TEMP63 TO PROP-TABINDEX OF TEMP64
-           SET TEMP65 TO N"Send Async Message Pending"
-           SET TEMP66 TO PROP-LABEL2 OF SELF
-           SET PROP-TEXT OF TEMP66 TO TEMP65
-      *
-      *messageQueue1
-      *
-           INVOKE CLASS-STRINGBUILDER "NEW" RETURNING TEMP67
-           INVOKE TEMP67 "Append" USING BY VALUE N"FormatName:DIRECT=OS:.\private$\myfirsttriggerqueu"
-           INVOKE TEMP67 "Append" USING BY VALUE N"e"
-           INVOKE TEMP67 "ToString" RETURNING TEMP68
-           SET TEMP69 TO PROP-MESSAGEQUEUE1 OF SELF
-           SET PROP-PATH OF TEMP69 TO TEMP68
-           SET TEMP70 TO PROP-MESSAGEQUEUE1 OF SELF
-           SET PROP-SYNCHRONIZINGOBJECT OF TEMP70 TO SELF
-      *
-      *messageQueue2
-      *
-           SET TEMP71 TO N"FormatName:DIRECT=OS:.\private$\myfirstasyncqueue"
-           SET TEMP72 TO PROP-MESSAGEQUEUE2 OF SELF
-           SET PROP-PATH OF TEMP72 TO TEMP71
-           SET TEMP73 TO PROP-MESSAGEQUEUE2 OF SELF
-           SET PROP-SYNCHRONIZINGOBJECT OF TEMP73 TO SELF
-      *
-      *Form1
-      *
-           MOVE 5 TO TEMP74
-           MOVE 13 TO TEMP75
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP74 BY VALUE TEMP75 RETURNING TEMP76
-           SET PROP-AUTOSCALEBASESIZE OF SELF TO TEMP76
-           MOVE 328 TO TEMP77
-           MOVE 221 TO TEMP78
-           INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP77 BY VALUE TEMP78 RETURNING TEMP79
-           SET PROP-CLIENTSIZE OF SELF TO TEMP79
-           MOVE 4 TO TEMP85
-           INVOKE ARRAY-CONTROL "NEW" USING BY VALUE TEMP85 RETURNING TEMP86
-           SET TEMP81 TO PROP-LABEL2 OF SELF
-           INVOKE TEMP86 "Set" USING BY VALUE 0 BY VALUE TEMP81
-           SET TEMP82 TO PROP-LABEL1 OF SELF
-           INVOKE TEMP86 "Set" USING BY VALUE 1 BY VALUE TEMP82
-           SET TEMP83 TO PROP-BUTTON2 OF SELF
-           INVOKE TEMP86 "Set" USING BY VALUE 2 BY VALUE TEMP83
-           SET TEMP84 TO PROP-BUTTON1 OF SELF
-           INVOKE TEMP86 "Set" USING BY VALUE 3 BY VALUE TEMP84
-           SET TEMP80 TO PROP-CONTROLS OF SELF
-           INVOKE TEMP80 "AddRange" USING BY VALUE TEMP86
-           SET TEMP87 TO N"Form1"
-           SET PROP-NAME OF SELF TO TEMP87
-           SET TEMP88 TO N"MyMSMQAsyncAndTriggerCOBOL"
-           SET PROP-TEXT OF SELF TO TEMP88
-           SET TEMP89 TO B"0"
-           INVOKE SELF "ResumeLayout" USING BY VALUE TEMP89
-       END METHOD INITIALIZECOMPONENT.
+000100     CLASS CLASS-BOOLEAN AS "System.Boolean"
+000110     CLASS CLASS-CONTAINER AS "System.ComponentModel.Container"
+000120     CLASS CLASS-POINT AS "System.Drawing.Point"
+000130     CLASS CLASS-SIZE AS "System.Drawing.Size"
+000140     CLASS CLASS-EVENTARGS AS "System.EventArgs"
+000150     DELEGATE DELEGATE-EVENTHANDLER AS "System.EventHandler"
+000160     CLASS CLASS-GUID AS "System.Guid"
+000170* Catch a failed Send so it can be dead-lettered.
+000180     CLASS CLASS-EXCEPTION AS "System.Exception"
+000190     CLASS CLASS-MESSAGEQUEUE AS "System.Messaging.MessageQueue"
+000200     CLASS CLASS-OBJECT AS "System.Object"
+000210     CLASS CLASS-STA-THREAD AS "System.STAThreadAttribute"
+000220     CLASS CLASS-STRING AS "System.String"
+000230     CLASS CLASS-STRINGBUILDER AS "System.Text.StringBuilder"
+000240* Append Send correlation IDs to a shared audit log.
+000250     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
+000260     CLASS CLASS-APPLICATION AS "System.Windows.Forms.Application"
+000270     CLASS CLASS-BUTTON AS "System.Windows.Forms.Button"
+000280     CLASS ARRAY-CONTROL AS "System.Windows.Forms.Control[]"
+000290     CLASS CLASS-CONTROLCOLLECTION AS "System.Windows.Forms.Control+ControlCollection"
+000300     CLASS CLASS-FORM AS "System.Windows.Forms.Form"
+000310     CLASS CLASS-LABEL AS "System.Windows.Forms.Label"
+000320     PROPERTY PROP-AUTOSCALEBASESIZE AS "AutoScaleBaseSize"
+000330     PROPERTY PROP-BUTTON1 AS "button1"
+000340     PROPERTY PROP-BUTTON2 AS "button2"
+000350     PROPERTY PROP-CLIENTSIZE AS "ClientSize"
+000360     PROPERTY PROP-CONTROLS AS "Controls"
+000370     PROPERTY PROP-LABEL1 AS "label1"
+000380     PROPERTY PROP-LABEL2 AS "label2"
+000390     PROPERTY PROP-LOCATION AS "Location"
+000400     PROPERTY PROP-MESSAGEQUEUE1 AS "messageQueue1"
+000410     PROPERTY PROP-MESSAGEQUEUE2 AS "messageQueue2"
+000420     PROPERTY PROP-NAME AS "Name"
+000430     PROPERTY PROP-PATH AS "Path"
+000440     PROPERTY PROP-SIZE AS "Size"
+000450     PROPERTY PROP-SYNCHRONIZINGOBJECT AS "SynchronizingObject"
+000460     PROPERTY PROP-TABINDEX AS "TabIndex"
+000470     PROPERTY PROP-TEXT AS "Text"
+000480     .
+000490
+000500 STATIC.
+000510 DATA DIVISION.
+000520 WORKING-STORAGE SECTION.
+000530 PROCEDURE DIVISION.
+000540
+000550 METHOD-ID. MAIN AS "Main" CUSTOM-ATTRIBUTE IS STA-THREAD.
+000560 DATA DIVISION.
+000570 WORKING-STORAGE SECTION.
+000580 01 TEMP-1 OBJECT REFERENCE Form1.
+000590 PROCEDURE DIVISION.
+000600     INVOKE Form1 "NEW" RETURNING TEMP-1.
+000610     INVOKE CLASS-APPLICATION "Run" USING BY VALUE TEMP-1.
+000620 END METHOD MAIN.
+000630
+000640 END STATIC.
+000650
+000660 OBJECT
+000670     .
+000680 DATA DIVISION.
+000690 WORKING-STORAGE SECTION.
+000700 01 myGUID OBJECT REFERENCE CLASS-GUID.
+000710 01 button1 OBJECT REFERENCE CLASS-BUTTON.
+000720 01 button2 OBJECT REFERENCE CLASS-BUTTON.
+000730 01 label1 OBJECT REFERENCE CLASS-LABEL.
+000740 01 label2 OBJECT REFERENCE CLASS-LABEL.
+000750 01 messageQueue1 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+000760 01 messageQueue2 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+000770 01 components OBJECT REFERENCE CLASS-CONTAINER.
+000780 PROCEDURE DIVISION.
+000790
+000800 METHOD-ID. NEW.
+000810 PROCEDURE DIVISION.
+000820     INVOKE SELF "InitializeComponent".
+000830 END METHOD NEW.
+000840
+000850 METHOD-ID. DISPOSE AS "Dispose" OVERRIDE PROTECTED.
+000860 DATA DIVISION.
+000870 WORKING-STORAGE SECTION.
+000880 01 TEMP-1 PIC 1.
+000890 LINKAGE SECTION.
+000900 01 disposing OBJECT REFERENCE CLASS-BOOLEAN.
+000910 PROCEDURE DIVISION USING BY VALUE disposing.
+000920     SET TEMP-1 TO disposing.
+000930     IF TEMP-1 = B"1" THEN
+000940       IF components NOT = NULL THEN
+000950         INVOKE components "Dispose"
+000960       END-IF
+000970     END-IF.
+000980     INVOKE SUPER "Dispose" USING BY VALUE disposing.
+000990 END METHOD DISPOSE.
+001000
+001010* Required method for Designer support - do not modify
+001020* the contents of this method with the code editor.
+001030 METHOD-ID. INITIALIZECOMPONENT AS "InitializeComponent" PRIVATE.
+001040 DATA DIVISION.
+001050 WORKING-STORAGE SECTION.
+001060 01 TEMP1 OBJECT REFERENCE CLASS-BUTTON.
+001070 01 TEMP2 OBJECT REFERENCE CLASS-BUTTON.
+001080 01 TEMP3 OBJECT REFERENCE CLASS-LABEL.
+001090 01 TEMP4 OBJECT REFERENCE CLASS-LABEL.
+001100 01 TEMP5 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001110 01 TEMP6 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001120 01 TEMP7 PIC S9(9) COMP-5.
+001130 01 TEMP8 PIC S9(9) COMP-5.
+001140 01 TEMP9 OBJECT REFERENCE CLASS-POINT.
+001150 01 TEMP10 OBJECT REFERENCE CLASS-BUTTON.
+001160 01 TEMP11 OBJECT REFERENCE CLASS-STRING.
+001170 01 TEMP12 OBJECT REFERENCE CLASS-BUTTON.
+001180 01 TEMP13 PIC S9(9) COMP-5.
+001190 01 TEMP14 PIC S9(9) COMP-5.
+001200 01 TEMP15 OBJECT REFERENCE CLASS-SIZE.
+001210 01 TEMP16 OBJECT REFERENCE CLASS-BUTTON.
+001220 01 TEMP17 PIC S9(9) COMP-5.
+001230 01 TEMP18 OBJECT REFERENCE CLASS-BUTTON.
+001240 01 TEMP19 OBJECT REFERENCE CLASS-STRING.
+001250 01 TEMP20 OBJECT REFERENCE CLASS-BUTTON.
+001260 01 TEMP21 OBJECT REFERENCE CLASS-BUTTON.
+001270 01 TEMP22 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+001280 01 TEMP23 PIC S9(9) COMP-5.
+001290 01 TEMP24 PIC S9(9) COMP-5.
+001300 01 TEMP25 OBJECT REFERENCE CLASS-POINT.
+001310 01 TEMP26 OBJECT REFERENCE CLASS-BUTTON.
+001320 01 TEMP27 OBJECT REFERENCE CLASS-STRING.
+001330 01 TEMP28 OBJECT REFERENCE CLASS-BUTTON.
+001340 01 TEMP29 PIC S9(9) COMP-5.
+001350 01 TEMP30 PIC S9(9) COMP-5.
+001360 01 TEMP31 OBJECT REFERENCE CLASS-SIZE.
+001370 01 TEMP32 OBJECT REFERENCE CLASS-BUTTON.
+001380 01 TEMP33 PIC S9(9) COMP-5.
+001390 01 TEMP34 OBJECT REFERENCE CLASS-BUTTON.
+001400 01 TEMP35 OBJECT REFERENCE CLASS-STRING.
+001410 01 TEMP36 OBJECT REFERENCE CLASS-BUTTON.
+001420 01 TEMP37 OBJECT REFERENCE CLASS-BUTTON.
+001430 01 TEMP38 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+001440 01 TEMP39 PIC S9(9) COMP-5.
+001450 01 TEMP40 PIC S9(9) COMP-5.
+001460 01 TEMP41 OBJECT REFERENCE CLASS-POINT.
+001470 01 TEMP42 OBJECT REFERENCE CLASS-LABEL.
+001480 01 TEMP43 OBJECT REFERENCE CLASS-STRING.
+001490 01 TEMP44 OBJECT REFERENCE CLASS-LABEL.
+001500 01 TEMP45 PIC S9(9) COMP-5.
+001510 01 TEMP46 PIC S9(9) COMP-5.
+001520 01 TEMP47 OBJECT REFERENCE CLASS-SIZE.
+001530 01 TEMP48 OBJECT REFERENCE CLASS-LABEL.
+001540 01 TEMP49 PIC S9(9) COMP-5.
+001550 01 TEMP50 OBJECT REFERENCE CLASS-LABEL.
+001560 01 TEMP51 OBJECT REFERENCE CLASS-STRING.
+001570 01 TEMP52 OBJECT REFERENCE CLASS-LABEL.
+001580 01 TEMP53 PIC S9(9) COMP-5.
+001590 01 TEMP54 PIC S9(9) COMP-5.
+001600 01 TEMP55 OBJECT REFERENCE CLASS-POINT.
+001610 01 TEMP56 OBJECT REFERENCE CLASS-LABEL.
+001620 01 TEMP57 OBJECT REFERENCE CLASS-STRING.
+001630 01 TEMP58 OBJECT REFERENCE CLASS-LABEL.
+001640 01 TEMP59 PIC S9(9) COMP-5.
+001650 01 TEMP60 PIC S9(9) COMP-5.
+001660 01 TEMP61 OBJECT REFERENCE CLASS-SIZE.
+001670 01 TEMP62 OBJECT REFERENCE CLASS-LABEL.
+001680 01 TEMP63 PIC S9(9) COMP-5.
+001690 01 TEMP64 OBJECT REFERENCE CLASS-LABEL.
+001700 01 TEMP65 OBJECT REFERENCE CLASS-STRING.
+001710 01 TEMP66 OBJECT REFERENCE CLASS-LABEL.
+001720 01 TEMP67 OBJECT REFERENCE CLASS-STRINGBUILDER.
+001730 01 TEMP68 OBJECT REFERENCE CLASS-STRING.
+001740 01 TEMP69 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001750 01 TEMP70 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001760 01 TEMP71 OBJECT REFERENCE CLASS-STRING.
+001770 01 TEMP72 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001780 01 TEMP73 OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001790 01 TEMP74 PIC S9(9) COMP-5.
+001800 01 TEMP75 PIC S9(9) COMP-5.
+001810 01 TEMP76 OBJECT REFERENCE CLASS-SIZE.
+001820 01 TEMP77 PIC S9(9) COMP-5.
+001830 01 TEMP78 PIC S9(9) COMP-5.
+001840 01 TEMP79 OBJECT REFERENCE CLASS-SIZE.
+001850 01 TEMP80 OBJECT REFERENCE CLASS-CONTROLCOLLECTION.
+001860 01 TEMP81 OBJECT REFERENCE CLASS-LABEL.
+001870 01 TEMP82 OBJECT REFERENCE CLASS-LABEL.
+001880 01 TEMP83 OBJECT REFERENCE CLASS-BUTTON.
+001890 01 TEMP84 OBJECT REFERENCE CLASS-BUTTON.
+001900 01 TEMP85 PIC S9(9) COMP-5.
+001910 01 TEMP86 OBJECT REFERENCE ARRAY-CONTROL.
+001920 01 TEMP87 OBJECT REFERENCE CLASS-STRING.
+001930 01 TEMP88 OBJECT REFERENCE CLASS-STRING.
+001940 01 TEMP89 OBJECT REFERENCE CLASS-BOOLEAN.
+001950 PROCEDURE DIVISION.
+001960*>>IMP BEGIN-EMBEDDED-CODEDOM
+001970*<embedded-codedom>
+001980*<object type="System.CodeDom.CodeAssignStatement">
+001990*<prop name="Left">
+002000*<object type="System.CodeDom.CodeFieldReferenceExpression">
+002010*<prop name="TargetObject">
+002020*<object type="System.CodeDom.CodeThisReferenceExpression">
+002030*</object>
+002040*</prop>
+002050*<prop name="FieldName">
+002060*<string value="button1" />
+002070*</prop>
+002080*</object>
+002090*</prop>
+002100*<prop name="Right">
+002110*<object type="System.CodeDom.CodeObjectCreateExpression">
+002120*<prop name="CreateType">
+002130*<object type="System.CodeDom.CodeTypeReference">
+002140*<prop name="BaseType">
+002150*<string value="System.Windows.Forms.Button" />
+002160*</prop>
+002170*</object>
+002180*</prop>
+002190*</object>
+002200*</prop>
+002210*</object>
+002220*<object type="System.CodeDom.CodeAssignStatement">
+002230*<prop name="Left">
+002240*<object type="System.CodeDom.CodeFieldReferenceExpression">
+002250*<prop name="TargetObject">
+002260*<object type="System.CodeDom.CodeThisReferenceExpression">
+002270*</object>
+002280*</prop>
+002290*<prop name="FieldName">
+002300*<string value="button2" />
+002310*</prop>
+002320*</object>
+002330*</prop>
+002340*<prop name="Right">
+002350*<object type="System.CodeDom.CodeObjectCreateExpression">
+002360*<prop name="CreateType">
+002370*<object type="System.CodeDom.CodeTypeReference">
+002380*<prop name="BaseType">
+002390*<string value="System.Windows.Forms.Button" />
+002400*</prop>
+002410*</object>
+002420*</prop>
+002430*</object>
+002440*</prop>
+002450*</object>
+002460*<object type="System.CodeDom.CodeAssignStatement">
+002470*<prop name="Left">
+002480*<object type="System.CodeDom.CodeFieldReferenceExpression">
+002490*<prop name="TargetObject">
+002500*<object type="System.CodeDom.CodeThisReferenceExpression">
+002510*</object>
+002520*</prop>
+002530*<prop name="FieldName">
+002540*<string value="label1" />
+002550*</prop>
+002560*</object>
+002570*</prop>
+002580*<prop name="Right">
+002590*<object type="System.CodeDom.CodeObjectCreateExpression">
+002600*<prop name="CreateType">
+002610*<object type="System.CodeDom.CodeTypeReference">
+002620*<prop name="BaseType">
+002630*<string value="System.Windows.Forms.Label" />
+002640*</prop>
+002650*</object>
+002660*</prop>
+002670*</object>
+002680*</prop>
+002690*</object>
+002700*<object type="System.CodeDom.CodeAssignStatement">
+002710*<prop name="Left">
+002720*<object type="System.CodeDom.CodeFieldReferenceExpression">
+002730*<prop name="TargetObject">
+002740*<object type="System.CodeDom.CodeThisReferenceExpression">
+002750*</object>
+002760*</prop>
+002770*<prop name="FieldName">
+002780*<string value="label2" />
+002790*</prop>
+002800*</object>
+002810*</prop>
+002820*<prop name="Right">
+002830*<object type="System.CodeDom.CodeObjectCreateExpression">
+002840*<prop name="CreateType">
+002850*<object type="System.CodeDom.CodeTypeReference">
+002860*<prop name="BaseType">
+002870*<string value="System.Windows.Forms.Label" />
+002880*</prop>
+002890*</object>
+002900*</prop>
+002910*</object>
+002920*</prop>
+002930*</object>
+002940*<object type="System.CodeDom.CodeAssignStatement">
+002950*<prop name="Left">
+002960*<object type="System.CodeDom.CodeFieldReferenceExpression">
+002970*<prop name="TargetObject">
+002980*<object type="System.CodeDom.CodeThisReferenceExpression">
+002990*</object>
+003000*</prop>
+003010*<prop name="FieldName">
+003020*<string value="messageQueue1" />
+003030*</prop>
+003040*</object>
+003050*</prop>
+003060*<prop name="Right">
+003070*<object type="System.CodeDom.CodeObjectCreateExpression">
+003080*<prop name="CreateType">
+003090*<object type="System.CodeDom.CodeTypeReference">
+003100*<prop name="BaseType">
+003110*<string value="System.Messaging.MessageQueue" />
+003120*</prop>
+003130*</object>
+003140*</prop>
+003150*</object>
+003160*</prop>
+003170*</object>
+003180*<object type="System.CodeDom.CodeAssignStatement">
+003190*<prop name="Left">
+003200*<object type="System.CodeDom.CodeFieldReferenceExpression">
+003210*<prop name="TargetObject">
+003220*<object type="System.CodeDom.CodeThisReferenceExpression">
+003230*</object>
+003240*</prop>
+003250*<prop name="FieldName">
+003260*<string value="messageQueue2" />
+003270*</prop>
+003280*</object>
+003290*</prop>
+003300*<prop name="Right">
+003310*<object type="System.CodeDom.CodeObjectCreateExpression">
+003320*<prop name="CreateType">
+003330*<object type="System.CodeDom.CodeTypeReference">
+003340*<prop name="BaseType">
+003350*<string value="System.Messaging.MessageQueue" />
+003360*</prop>
+003370*</object>
+003380*</prop>
+003390*</object>
+003400*</prop>
+003410*</object>
+003420*<object type="System.CodeDom.CodeExpressionStatement">
+003430*<prop name="Expression">
+003440*<object type="System.CodeDom.CodeMethodInvokeExpression">
+003450*<prop name="Method">
+003460*<object type="System.CodeDom.CodeMethodReferenceExpression">
+003470*<prop name="TargetObject">
+003480*<object type="System.CodeDom.CodeThisReferenceExpression">
+003490*</object>
+003500*</prop>
+003510*<prop name="MethodName">
+003520*<string value="SuspendLayout" />
+003530*</prop>
+003540*</object>
+003550*</prop>
+003560*</object>
+003570*</prop>
+003580*</object>
+003590*<object type="System.CodeDom.CodeCommentStatement">
+003600*<prop name="Comment">
+003610*<object type="System.CodeDom.CodeComment">
+003620*<prop name="Text">
+003630*<string value="" />
+003640*</prop>
+003650*</object>
+003660*</prop>
+003670*</object>
+003680*<object type="System.CodeDom.CodeCommentStatement">
+003690*<prop name="Comment">
+003700*<object type="System.CodeDom.CodeComment">
+003710*<prop name="Text">
+003720*<string value="button1" />
+003730*</prop>
+003740*</object>
+003750*</prop>
+003760*</object>
+003770*<object type="System.CodeDom.CodeCommentStatement">
+003780*<prop name="Comment">
+003790*<object type="System.CodeDom.CodeComment">
+003800*<prop name="Text">
+003810*<string value="" />
+003820*</prop>
+003830*</object>
+003840*</prop>
+003850*</object>
+003860*<object type="System.CodeDom.CodeAssignStatement">
+003870*<prop name="Left">
+003880*<object type="System.CodeDom.CodePropertyReferenceExpression">
+003890*<prop name="TargetObject">
+003900*<object type="System.CodeDom.CodeFieldReferenceExpression">
+003910*<prop name="TargetObject">
+003920*<object type="System.CodeDom.CodeThisReferenceExpression">
+003930*</object>
+003940*</prop>
+003950*<prop name="FieldName">
+003960*<string value="button1" />
+003970*</prop>
+003980*</object>
+003990*</prop>
+004000*<prop name="PropertyName">
+004010*<string value="Location" />
+004020*</prop>
+004030*</object>
+004040*</prop>
+004050*<prop name="Right">
+004060*<object type="System.CodeDom.CodeObjectCreateExpression">
+004070*<prop name="CreateType">
+004080*<object type="System.CodeDom.CodeTypeReference">
+004090*<prop name="BaseType">
+004100*<string value="System.Drawing.Point" />
+004110*</prop>
+004120*</object>
+004130*</prop>
+004140*<prop name="Parameters" method="add">
+004150*<object type="System.CodeDom.CodePrimitiveExpression">
+004160*<prop name="Value">
+004170*<int32 value="22" />
+004180*</prop>
+004190*</object>
+004200*<object type="System.CodeDom.CodePrimitiveExpression">
+004210*<prop name="Value">
+004220*<int32 value="38" />
+004230*</prop>
+004240*</object>
+004250*</prop>
+004260*</object>
+004270*</prop>
+004280*</object>
+004290*<object type="System.CodeDom.CodeAssignStatement">
+004300*<prop name="Left">
+004310*<object type="System.CodeDom.CodePropertyReferenceExpression">
+004320*<prop name="TargetObject">
+004330*<object type="System.CodeDom.CodeFieldReferenceExpression">
+004340*<prop name="TargetObject">
+004350*<object type="System.CodeDom.CodeThisReferenceExpression">
+004360*</object>
+004370*</prop>
+004380*<prop name="FieldName">
+004390*<string value="button1" />
+004400*</prop>
+004410*</object>
+004420*</prop>
+004430*<prop name="PropertyName">
+004440*<string value="Name" />
+004450*</prop>
+004460*</object>
+004470*</prop>
+004480*<prop name="Right">
+004490*<object type="System.CodeDom.CodePrimitiveExpression">
+004500*<prop name="Value">
+004510*<string value="button1" />
+004520*</prop>
+004530*</object>
+004540*</prop>
+004550*</object>
+004560*<object type="System.CodeDom.CodeAssignStatement">
+004570*<prop name="Left">
+004580*<object type="System.CodeDom.CodePropertyReferenceExpression">
+004590*<prop name="TargetObject">
+004600*<object type="System.CodeDom.CodeFieldReferenceExpression">
+004610*<prop name="TargetObject">
+004620*<object type="System.CodeDom.CodeThisReferenceExpression">
+004630*</object>
+004640*</prop>
+004650*<prop name="FieldName">
+004660*<string value="button1" />
+004670*</prop>
+004680*</object>
+004690*</prop>
+004700*<prop name="PropertyName">
+004710*<string value="Size" />
+004720*</prop>
+004730*</object>
+004740*</prop>
+004750*<prop name="Right">
+004760*<object type="System.CodeDom.CodeObjectCreateExpression">
+004770*<prop name="CreateType">
+004780*<object type="System.CodeDom.CodeTypeReference">
+004790*<prop name="BaseType">
+004800*<string value="System.Drawing.Size" />
+004810*</prop>
+004820*</object>
+004830*</prop>
+004840*<prop name="Parameters" method="add">
+004850*<object type="System.CodeDom.CodePrimitiveExpression">
+004860*<prop name="Value">
+004870*<int32 value="234" />
+004880*</prop>
+004890*</object>
+004900*<object type="System.CodeDom.CodePrimitiveExpression">
+004910*<prop name="Value">
+004920*<int32 value="22" />
+004930*</prop>
+004940*</object>
+004950*</prop>
+004960*</object>
+004970*</prop>
+004980*</object>
+004990*<object type="System.CodeDom.CodeAssignStatement">
+005000*<prop name="Left">
+005010*<object type="System.CodeDom.CodePropertyReferenceExpression">
+005020*<prop name="TargetObject">
+005030*<object type="System.CodeDom.CodeFieldReferenceExpression">
+005040*<prop name="TargetObject">
+005050*<object type="System.CodeDom.CodeThisReferenceExpression">
+005060*</object>
+005070*</prop>
+005080*<prop name="FieldName">
+005090*<string value="button1" />
+005100*</prop>
+005110*</object>
+005120*</prop>
+005130*<prop name="PropertyName">
+005140*<string value="TabIndex" />
+005150*</prop>
+005160*</object>
+005170*</prop>
+005180*<prop name="Right">
+005190*<object type="System.CodeDom.CodePrimitiveExpression">
+005200*<prop name="Value">
+005210*<int32 value="0" />
+005220*</prop>
+005230*</object>
+005240*</prop>
+005250*</object>
+005260*<object type="System.CodeDom.CodeAssignStatement">
+005270*<prop name="Left">
+005280*<object type="System.CodeDom.CodePropertyReferenceExpression">
+005290*<prop name="TargetObject">
+005300*<object type="System.CodeDom.CodeFieldReferenceExpression">
+005310*<prop name="TargetObject">
+005320*<object type="System.CodeDom.CodeThisReferenceExpression">
+005330*</object>
+005340*</prop>
+005350*<prop name="FieldName">
+005360*<string value="button1" />
+005370*</prop>
+005380*</object>
+005390*</prop>
+005400*<prop name="PropertyName">
+005410*<string value="Text" />
+005420*</prop>
+005430*</object>
+005440*</prop>
+005450*<prop name="Right">
+005460*<object type="System.CodeDom.CodePrimitiveExpression">
+005470*<prop name="Value">
+005480*<string value="Send Message to MyFirstTriggerQueue" />
+005490*</prop>
+005500*</object>
+005510*</prop>
+005520*</object>
+005530*<object type="System.CodeDom.CodeAttachEventStatement">
+005540*<prop name="Event">
+005550*<object type="System.CodeDom.CodeEventReferenceExpression">
+005560*<prop name="TargetObject">
+005570*<object type="System.CodeDom.CodeFieldReferenceExpression">
+005580*<prop name="TargetObject">
+005590*<object type="System.CodeDom.CodeThisReferenceExpression">
+005600*</object>
+005610*</prop>
+005620*<prop name="FieldName">
+005630*<string value="button1" />
+005640*</prop>
+005650*</object>
+005660*</prop>
+005670*<prop name="EventName">
+005680*<string value="Click" />
+005690*</prop>
+005700*</object>
+005710*</prop>
+005720*<prop name="Listener">
+005730*<object type="System.CodeDom.CodeDelegateCreateExpression">
+005740*<prop name="DelegateType">
+005750*<object type="System.CodeDom.CodeTypeReference">
+005760*<prop name="BaseType">
+005770*<string value="System.EventHandler" />
+005780*</prop>
+005790*</object>
+005800*</prop>
+005810*<prop name="TargetObject">
+005820*<object type="System.CodeDom.CodeThisReferenceExpression">
+005830*</object>
+005840*</prop>
+005850*<prop name="MethodName">
+005860*<string value="button1_Click" />
+005870*</prop>
+005880*</object>
+005890*</prop>
+005900*</object>
+005910*<object type="System.CodeDom.CodeCommentStatement">
+005920*<prop name="Comment">
+005930*<object type="System.CodeDom.CodeComment">
+005940*<prop name="Text">
+005950*<string value="" />
+005960*</prop>
+005970*</object>
+005980*</prop>
+005990*</object>
+006000*<object type="System.CodeDom.CodeCommentStatement">
+006010*<prop name="Comment">
+006020*<object type="System.CodeDom.CodeComment">
+006030*<prop name="Text">
+006040*<string value="button2" />
+006050*</prop>
+006060*</object>
+006070*</prop>
+006080*</object>
+006090*<object type="System.CodeDom.CodeCommentStatement">
+006100*<prop name="Comment">
+006110*<object type="System.CodeDom.CodeComment">
+006120*<prop name="Text">
+006130*<string value="" />
+006140*</prop>
+006150*</object>
+006160*</prop>
+006170*</object>
+006180*<object type="System.CodeDom.CodeAssignStatement">
+006190*<prop name="Left">
+006200*<object type="System.CodeDom.CodePropertyReferenceExpression">
+006210*<prop name="TargetObject">
+006220*<object type="System.CodeDom.CodeFieldReferenceExpression">
+006230*<prop name="TargetObject">
+006240*<object type="System.CodeDom.CodeThisReferenceExpression">
+006250*</object>
+006260*</prop>
+006270*<prop name="FieldName">
+006280*<string value="button2" />
+006290*</prop>
+006300*</object>
+006310*</prop>
+006320*<prop name="PropertyName">
+006330*<string value="Location" />
+006340*</prop>
+006350*</object>
+006360*</prop>
+006370*<prop name="Right">
+006380*<object type="System.CodeDom.CodeObjectCreateExpression">
+006390*<prop name="CreateType">
+006400*<object type="System.CodeDom.CodeTypeReference">
+006410*<prop name="BaseType">
+006420*<string value="System.Drawing.Point" />
+006430*</prop>
+006440*</object>
+006450*</prop>
+006460*<prop name="Parameters" method="add">
+006470*<object type="System.CodeDom.CodePrimitiveExpression">
+006480*<prop name="Value">
+006490*<int32 value="22" />
+006500*</prop>
+006510*</object>
+006520*<object type="System.CodeDom.CodePrimitiveExpression">
+006530*<prop name="Value">
+006540*<int32 value="106" />
+006550*</prop>
+006560*</object>
+006570*</prop>
+006580*</object>
+006590*</prop>
+006600*</object>
+006610*<object type="System.CodeDom.CodeAssignStatement">
+006620*<prop name="Left">
+006630*<object type="System.CodeDom.CodePropertyReferenceExpression">
+006640*<prop name="TargetObject">
+006650*<object type="System.CodeDom.CodeFieldReferenceExpression">
+006660*<prop name="TargetObject">
+006670*<object type="System.CodeDom.CodeThisReferenceExpression">
+006680*</object>
+006690*</prop>
+006700*<prop name="FieldName">
+006710*<string value="button2" />
+006720*</prop>
+006730*</object>
+006740*</prop>
+006750*<prop name="PropertyName">
+006760*<string value="Name" />
+006770*</prop>
+006780*</object>
+006790*</prop>
+006800*<prop name="Right">
+006810*<object type="System.CodeDom.CodePrimitiveExpression">
+006820*<prop name="Value">
+006830*<string value="button2" />
+006840*</prop>
+006850*</object>
+006860*</prop>
+006870*</object>
+006880*<object type="System.CodeDom.CodeAssignStatement">
+006890*<prop name="Left">
+006900*<object type="System.CodeDom.CodePropertyReferenceExpression">
+006910*<prop name="TargetObject">
+006920*<object type="System.CodeDom.CodeFieldReferenceExpression">
+006930*<prop name="TargetObject">
+006940*<object type="System.CodeDom.CodeThisReferenceExpression">
+006950*</object>
+006960*</prop>
+006970*<prop name="FieldName">
+006980*<string value="button2" />
+006990*</prop>
+007000*</object>
+007010*</prop>
+007020*<prop name="PropertyName">
+007030*<string value="Size" />
+007040*</prop>
+007050*</object>
+007060*</prop>
+007070*<prop name="Right">
+007080*<object type="System.CodeDom.CodeObjectCreateExpression">
+007090*<prop name="CreateType">
+007100*<object type="System.CodeDom.CodeTypeReference">
+007110*<prop name="BaseType">
+007120*<string value="System.Drawing.Size" />
+007130*</prop>
+007140*</object>
+007150*</prop>
+007160*<prop name="Parameters" method="add">
+007170*<object type="System.CodeDom.CodePrimitiveExpression">
+007180*<prop name="Value">
+007190*<int32 value="234" />
+007200*</prop>
+007210*</object>
+007220*<object type="System.CodeDom.CodePrimitiveExpression">
+007230*<prop name="Value">
+007240*<int32 value="22" />
+007250*</prop>
+007260*</object>
+007270*</prop>
+007280*</object>
+007290*</prop>
+007300*</object>
+007310*<object type="System.CodeDom.CodeAssignStatement">
+007320*<prop name="Left">
+007330*<object type="System.CodeDom.CodePropertyReferenceExpression">
+007340*<prop name="TargetObject">
+007350*<object type="System.CodeDom.CodeFieldReferenceExpression">
+007360*<prop name="TargetObject">
+007370*<object type="System.CodeDom.CodeThisReferenceExpression">
+007380*</object>
+007390*</prop>
+007400*<prop name="FieldName">
+007410*<string value="button2" />
+007420*</prop>
+007430*</object>
+007440*</prop>
+007450*<prop name="PropertyName">
+007460*<string value="TabIndex" />
+007470*</prop>
+007480*</object>
+007490*</prop>
+007500*<prop name="Right">
+007510*<object type="System.CodeDom.CodePrimitiveExpression">
+007520*<prop name="Value">
+007530*<int32 value="1" />
+007540*</prop>
+007550*</object>
+007560*</prop>
+007570*</object>
+007580*<object type="System.CodeDom.CodeAssignStatement">
+007590*<prop name="Left">
+007600*<object type="System.CodeDom.CodePropertyReferenceExpression">
+007610*<prop name="TargetObject">
+007620*<object type="System.CodeDom.CodeFieldReferenceExpression">
+007630*<prop name="TargetObject">
+007640*<object type="System.CodeDom.CodeThisReferenceExpression">
+007650*</object>
+007660*</prop>
+007670*<prop name="FieldName">
+007680*<string value="button2" />
+007690*</prop>
+007700*</object>
+007710*</prop>
+007720*<prop name="PropertyName">
+007730*<string value="Text" />
+007740*</prop>
+007750*</object>
+007760*</prop>
+007770*<prop name="Right">
+007780*<object type="System.CodeDom.CodePrimitiveExpression">
+007790*<prop name="Value">
+007800*<string value="Send Message to MyFirstAsyncQueue" />
+007810*</prop>
+007820*</object>
+007830*</prop>
+007840*</object>
+007850*<object type="System.CodeDom.CodeAttachEventStatement">
+007860*<prop name="Event">
+007870*<object type="System.CodeDom.CodeEventReferenceExpression">
+007880*<prop name="TargetObject">
+007890*<object type="System.CodeDom.CodeFieldReferenceExpression">
+007900*<prop name="TargetObject">
+007910*<object type="System.CodeDom.CodeThisReferenceExpression">
+007920*</object>
+007930*</prop>
+007940*<prop name="FieldName">
+007950*<string value="button2" />
+007960*</prop>
+007970*</object>
+007980*</prop>
+007990*<prop name="EventName">
+008000*<string value="Click" />
+008010*</prop>
+008020*</object>
+008030*</prop>
+008040*<prop name="Listener">
+008050*<object type="System.CodeDom.CodeDelegateCreateExpression">
+008060*<prop name="DelegateType">
+008070*<object type="System.CodeDom.CodeTypeReference">
+008080*<prop name="BaseType">
+008090*<string value="System.EventHandler" />
+008100*</prop>
+008110*</object>
+008120*</prop>
+008130*<prop name="TargetObject">
+008140*<object type="System.CodeDom.CodeThisReferenceExpression">
+008150*</object>
+008160*</prop>
+008170*<prop name="MethodName">
+008180*<string value="button2_Click" />
+008190*</prop>
+008200*</object>
+008210*</prop>
+008220*</object>
+008230*<object type="System.CodeDom.CodeCommentStatement">
+008240*<prop name="Comment">
+008250*<object type="System.CodeDom.CodeComment">
+008260*<prop name="Text">
+008270*<string value="" />
+008280*</prop>
+008290*</object>
+008300*</prop>
+008310*</object>
+008320*<object type="System.CodeDom.CodeCommentStatement">
+008330*<prop name="Comment">
+008340*<object type="System.CodeDom.CodeComment">
+008350*<prop name="Text">
+008360*<string value="label1" />
+008370*</prop>
+008380*</object>
+008390*</prop>
+008400*</object>
+008410*<object type="System.CodeDom.CodeCommentStatement">
+008420*<prop name="Comment">
+008430*<object type="System.CodeDom.CodeComment">
+008440*<prop name="Text">
+008450*<string value="" />
+008460*</prop>
+008470*</object>
+008480*</prop>
+008490*</object>
+008500*<object type="System.CodeDom.CodeAssignStatement">
+008510*<prop name="Left">
+008520*<object type="System.CodeDom.CodePropertyReferenceExpression">
+008530*<prop name="TargetObject">
+008540*<object type="System.CodeDom.CodeFieldReferenceExpression">
+008550*<prop name="TargetObject">
+008560*<object type="System.CodeDom.CodeThisReferenceExpression">
+008570*</object>
+008580*</prop>
+008590*<prop name="FieldName">
+008600*<string value="label1" />
+008610*</prop>
+008620*</object>
+008630*</prop>
+008640*<prop name="PropertyName">
+008650*<string value="Location" />
+008660*</prop>
+008670*</object>
+008680*</prop>
+008690*<prop name="Right">
+008700*<object type="System.CodeDom.CodeObjectCreateExpression">
+008710*<prop name="CreateType">
+008720*<object type="System.CodeDom.CodeTypeReference">
+008730*<prop name="BaseType">
+008740*<string value="System.Drawing.Point" />
+008750*</prop>
+008760*</object>
+008770*</prop>
+008780*<prop name="Parameters" method="add">
+008790*<object type="System.CodeDom.CodePrimitiveExpression">
+008800*<prop name="Value">
+008810*<int32 value="22" />
+008820*</prop>
+008830*</object>
+008840*<object type="System.CodeDom.CodePrimitiveExpression">
+008850*<prop name="Value">
+008860*<int32 value="68" />
+008870*</prop>
+008880*</object>
+008890*</prop>
+008900*</object>
+008910*</prop>
+008920*</object>
+008930*<object type="System.CodeDom.CodeAssignStatement">
+008940*<prop name="Left">
+008950*<object type="System.CodeDom.CodePropertyReferenceExpression">
+008960*<prop name="TargetObject">
+008970*<object type="System.CodeDom.CodeFieldReferenceExpression">
+008980*<prop name="TargetObject">
+008990*<object type="System.CodeDom.CodeThisReferenceExpression">
+009000*</object>
+009010*</prop>
+009020*<prop name="FieldName">
+009030*<string value="label1" />
+009040*</prop>
+009050*</object>
+009060*</prop>
+009070*<prop name="PropertyName">
+009080*<string value="Name" />
+009090*</prop>
+009100*</object>
+009110*</prop>
+009120*<prop name="Right">
+009130*<object type="System.CodeDom.CodePrimitiveExpression">
+009140*<prop name="Value">
+009150*<string value="label1" />
+009160*</prop>
+009170*</object>
+009180*</prop>
+009190*</object>
+009200*<object type="System.CodeDom.CodeAssignStatement">
+009210*<prop name="Left">
+009220*<object type="System.CodeDom.CodePropertyReferenceExpression">
+009230*<prop name="TargetObject">
+009240*<object type="System.CodeDom.CodeFieldReferenceExpression">
+009250*<prop name="TargetObject">
+009260*<object type="System.CodeDom.CodeThisReferenceExpression">
+009270*</object>
+009280*</prop>
+009290*<prop name="FieldName">
+009300*<string value="label1" />
+009310*</prop>
+009320*</object>
+009330*</prop>
+009340*<prop name="PropertyName">
+009350*<string value="Size" />
+009360*</prop>
+009370*</object>
+009380*</prop>
+009390*<prop name="Right">
+009400*<object type="System.CodeDom.CodeObjectCreateExpression">
+009410*<prop name="CreateType">
+009420*<object type="System.CodeDom.CodeTypeReference">
+009430*<prop name="BaseType">
+009440*<string value="System.Drawing.Size" />
+009450*</prop>
+009460*</object>
+009470*</prop>
+009480*<prop name="Parameters" method="add">
+009490*<object type="System.CodeDom.CodePrimitiveExpression">
+009500*<prop name="Value">
+009510*<int32 value="248" />
+009520*</prop>
+009530*</object>
+009540*<object type="System.CodeDom.CodePrimitiveExpression">
+009550*<prop name="Value">
+009560*<int32 value="22" />
+009570*</prop>
+009580*</object>
+009590*</prop>
+009600*</object>
+009610*</prop>
+009620*</object>
+009630*<object type="System.CodeDom.CodeAssignStatement">
+009640*<prop name="Left">
+009650*<object type="System.CodeDom.CodePropertyReferenceExpression">
+009660*<prop name="TargetObject">
+009670*<object type="System.CodeDom.CodeFieldReferenceExpression">
+009680*<prop name="TargetObject">
+009690*<object type="System.CodeDom.CodeThisReferenceExpression">
+009700*</object>
+009710*</prop>
+009720*<prop name="FieldName">
+009730*<string value="label1" />
+009740*</prop>
+009750*</object>
+009760*</prop>
+009770*<prop name="PropertyName">
+009780*<string value="TabIndex" />
+009790*</prop>
+009800*</object>
+009810*</prop>
+009820*<prop name="Right">
+009830*<object type="System.CodeDom.CodePrimitiveExpression">
+009840*<prop name="Value">
+009850*<int32 value="2" />
+009860*</prop>
+009870*</object>
+009880*</prop>
+009890*</object>
+009900*<object type="System.CodeDom.CodeAssignStatement">
+009910*<prop name="Left">
+009920*<object type="System.CodeDom.CodePropertyReferenceExpression">
+009930*<prop name="TargetObject">
+009940*<object type="System.CodeDom.CodeFieldReferenceExpression">
+009950*<prop name="TargetObject">
+009960*<object type="System.CodeDom.CodeThisReferenceExpression">
+009970*</object>
+009980*</prop>
+009990*<prop name="FieldName">
+010000*<string value="label1" />
+010010*</prop>
+010020*</object>
+010030*</prop>
+010040*<prop name="PropertyName">
+010050*<string value="Text" />
+010060*</prop>
+010070*</object>
+010080*</prop>
+010090*<prop name="Right">
+010100*<object type="System.CodeDom.CodePrimitiveExpression">
+010110*<prop name="Value">
+010120*<string value="Send Trigger Message Pending" />
+010130*</prop>
+010140*</object>
+010150*</prop>
+010160*</object>
+010170*<object type="System.CodeDom.CodeCommentStatement">
+010180*<prop name="Comment">
+010190*<object type="System.CodeDom.CodeComment">
+010200*<prop name="Text">
+010210*<string value="" />
+010220*</prop>
+010230*</object>
+010240*</prop>
+010250*</object>
+010260*<object type="System.CodeDom.CodeCommentStatement">
+010270*<prop name="Comment">
+010280*<object type="System.CodeDom.CodeComment">
+010290*<prop name="Text">
+010300*<string value="label2" />
+010310*</prop>
+010320*</object>
+010330*</prop>
+010340*</object>
+010350*<object type="System.CodeDom.CodeCommentStatement">
+010360*<prop name="Comment">
+010370*<object type="System.CodeDom.CodeComment">
+010380*<prop name="Text">
+010390*<string value="" />
+010400*</prop>
+010410*</object>
+010420*</prop>
+010430*</object>
+010440*<object type="System.CodeDom.CodeAssignStatement">
+010450*<prop name="Left">
+010460*<object type="System.CodeDom.CodePropertyReferenceExpression">
+010470*<prop name="TargetObject">
+010480*<object type="System.CodeDom.CodeFieldReferenceExpression">
+010490*<prop name="TargetObject">
+010500*<object type="System.CodeDom.CodeThisReferenceExpression">
+010510*</object>
+010520*</prop>
+010530*<prop name="FieldName">
+010540*<string value="label2" />
+010550*</prop>
+010560*</object>
+010570*</prop>
+010580*<prop name="PropertyName">
+010590*<string value="Location" />
+010600*</prop>
+010610*</object>
+010620*</prop>
+010630*<prop name="Right">
+010640*<object type="System.CodeDom.CodeObjectCreateExpression">
+010650*<prop name="CreateType">
+010660*<object type="System.CodeDom.CodeTypeReference">
+010670*<prop name="BaseType">
+010680*<string value="System.Drawing.Point" />
+010690*</prop>
+010700*</object>
+010710*</prop>
+010720*<prop name="Parameters" method="add">
+010730*<object type="System.CodeDom.CodePrimitiveExpression">
+010740*<prop name="Value">
+010750*<int32 value="22" />
+010760*</prop>
+010770*</object>
+010780*<object type="System.CodeDom.CodePrimitiveExpression">
+010790*<prop name="Value">
+010800*<int32 value="144" />
+010810*</prop>
+010820*</object>
+010830*</prop>
+010840*</object>
+010850*</prop>
+010860*</object>
+010870*<object type="System.CodeDom.CodeAssignStatement">
+010880*<prop name="Left">
+010890*<object type="System.CodeDom.CodePropertyReferenceExpression">
+010900*<prop name="TargetObject">
+010910*<object type="System.CodeDom.CodeFieldReferenceExpression">
+010920*<prop name="TargetObject">
+010930*<object type="System.CodeDom.CodeThisReferenceExpression">
+010940*</object>
+010950*</prop>
+010960*<prop name="FieldName">
+010970*<string value="label2" />
+010980*</prop>
+010990*</object>
+011000*</prop>
+011010*<prop name="PropertyName">
+011020*<string value="Name" />
+011030*</prop>
+011040*</object>
+011050*</prop>
+011060*<prop name="Right">
+011070*<object type="System.CodeDom.CodePrimitiveExpression">
+011080*<prop name="Value">
+011090*<string value="label2" />
+011100*</prop>
+011110*</object>
+011120*</prop>
+011130*</object>
+011140*<object type="System.CodeDom.CodeAssignStatement">
+011150*<prop name="Left">
+011160*<object type="System.CodeDom.CodePropertyReferenceExpression">
+011170*<prop name="TargetObject">
+011180*<object type="System.CodeDom.CodeFieldReferenceExpression">
+011190*<prop name="TargetObject">
+011200*<object type="System.CodeDom.CodeThisReferenceExpression">
+011210*</object>
+011220*</prop>
+011230*<prop name="FieldName">
+011240*<string value="label2" />
+011250*</prop>
+011260*</object>
+011270*</prop>
+011280*<prop name="PropertyName">
+011290*<string value="Size" />
+011300*</prop>
+011310*</object>
+011320*</prop>
+011330*<prop name="Right">
+011340*<object type="System.CodeDom.CodeObjectCreateExpression">
+011350*<prop name="CreateType">
+011360*<object type="System.CodeDom.CodeTypeReference">
+011370*<prop name="BaseType">
+011380*<string value="System.Drawing.Size" />
+011390*</prop>
+011400*</object>
+011410*</prop>
+011420*<prop name="Parameters" method="add">
+011430*<object type="System.CodeDom.CodePrimitiveExpression">
+011440*<prop name="Value">
+011450*<int32 value="248" />
+011460*</prop>
+011470*</object>
+011480*<object type="System.CodeDom.CodePrimitiveExpression">
+011490*<prop name="Value">
+011500*<int32 value="22" />
+011510*</prop>
+011520*</object>
+011530*</prop>
+011540*</object>
+011550*</prop>
+011560*</object>
+011570*<object type="System.CodeDom.CodeAssignStatement">
+011580*<prop name="Left">
+011590*<object type="System.CodeDom.CodePropertyReferenceExpression">
+011600*<prop name="TargetObject">
+011610*<object type="System.CodeDom.CodeFieldReferenceExpression">
+011620*<prop name="TargetObject">
+011630*<object type="System.CodeDom.CodeThisReferenceExpression">
+011640*</object>
+011650*</prop>
+011660*<prop name="FieldName">
+011670*<string value="label2" />
+011680*</prop>
+011690*</object>
+011700*</prop>
+011710*<prop name="PropertyName">
+011720*<string value="TabIndex" />
+011730*</prop>
+011740*</object>
+011750*</prop>
+011760*<prop name="Right">
+011770*<object type="System.CodeDom.CodePrimitiveExpression">
+011780*<prop name="Value">
+011790*<int32 value="3" />
+011800*</prop>
+011810*</object>
+011820*</prop>
+011830*</object>
+011840*<object type="System.CodeDom.CodeAssignStatement">
+011850*<prop name="Left">
+011860*<object type="System.CodeDom.CodePropertyReferenceExpression">
+011870*<prop name="TargetObject">
+011880*<object type="System.CodeDom.CodeFieldReferenceExpression">
+011890*<prop name="TargetObject">
+011900*<object type="System.CodeDom.CodeThisReferenceExpression">
+011910*</object>
+011920*</prop>
+011930*<prop name="FieldName">
+011940*<string value="label2" />
+011950*</prop>
+011960*</object>
+011970*</prop>
+011980*<prop name="PropertyName">
+011990*<string value="Text" />
+012000*</prop>
+012010*</object>
+012020*</prop>
+012030*<prop name="Right">
+012040*<object type="System.CodeDom.CodePrimitiveExpression">
+012050*<prop name="Value">
+012060*<string value="Send Async Message Pending" />
+012070*</prop>
+012080*</object>
+012090*</prop>
+012100*</object>
+012110*<object type="System.CodeDom.CodeCommentStatement">
+012120*<prop name="Comment">
+012130*<object type="System.CodeDom.CodeComment">
+012140*<prop name="Text">
+012150*<string value="" />
+012160*</prop>
+012170*</object>
+012180*</prop>
+012190*</object>
+012200*<object type="System.CodeDom.CodeCommentStatement">
+012210*<prop name="Comment">
+012220*<object type="System.CodeDom.CodeComment">
+012230*<prop name="Text">
+012240*<string value="messageQueue1" />
+012250*</prop>
+012260*</object>
+012270*</prop>
+012280*</object>
+012290*<object type="System.CodeDom.CodeCommentStatement">
+012300*<prop name="Comment">
+012310*<object type="System.CodeDom.CodeComment">
+012320*<prop name="Text">
+012330*<string value="" />
+012340*</prop>
+012350*</object>
+012360*</prop>
+012370*</object>
+012380*<object type="System.CodeDom.CodeAssignStatement">
+012390*<prop name="Left">
+012400*<object type="System.CodeDom.CodePropertyReferenceExpression">
+012410*<prop name="TargetObject">
+012420*<object type="System.CodeDom.CodeFieldReferenceExpression">
+012430*<prop name="TargetObject">
+012440*<object type="System.CodeDom.CodeThisReferenceExpression">
+012450*</object>
+012460*</prop>
+012470*<prop name="FieldName">
+012480*<string value="messageQueue1" />
+012490*</prop>
+012500*</object>
+012510*</prop>
+012520*<prop name="PropertyName">
+012530*<string value="Path" />
+012540*</prop>
+012550*</object>
+012560*</prop>
+012570*<prop name="Right">
+012580*<object type="System.CodeDom.CodePrimitiveExpression">
+012590*<prop name="Value">
+012600*<string value="FormatName:DIRECT=OS:.\private$\myfirsttriggerqueue" />
+012610*</prop>
+012620*</object>
+012630*</prop>
+012640*</object>
+012650*<object type="System.CodeDom.CodeAssignStatement">
+012660*<prop name="Left">
+012670*<object type="System.CodeDom.CodePropertyReferenceExpression">
+012680*<prop name="TargetObject">
+012690*<object type="System.CodeDom.CodeFieldReferenceExpression">
+012700*<prop name="TargetObject">
+012710*<object type="System.CodeDom.CodeThisReferenceExpression">
+012720*</object>
+012730*</prop>
+012740*<prop name="FieldName">
+012750*<string value="messageQueue1" />
+012760*</prop>
+012770*</object>
+012780*</prop>
+012790*<prop name="PropertyName">
+012800*<string value="SynchronizingObject" />
+012810*</prop>
+012820*</object>
+012830*</prop>
+012840*<prop name="Right">
+012850*<object type="System.CodeDom.CodeThisReferenceExpression">
+012860*</object>
+012870*</prop>
+012880*</object>
+012890*<object type="System.CodeDom.CodeCommentStatement">
+012900*<prop name="Comment">
+012910*<object type="System.CodeDom.CodeComment">
+012920*<prop name="Text">
+012930*<string value="" />
+012940*</prop>
+012950*</object>
+012960*</prop>
+012970*</object>
+012980*<object type="System.CodeDom.CodeCommentStatement">
+012990*<prop name="Comment">
+013000*<object type="System.CodeDom.CodeComment">
+013010*<prop name="Text">
+013020*<string value="messageQueue2" />
+013030*</prop>
+013040*</object>
+013050*</prop>
+013060*</object>
+013070*<object type="System.CodeDom.CodeCommentStatement">
+013080*<prop name="Comment">
+013090*<object type="System.CodeDom.CodeComment">
+013100*<prop name="Text">
+013110*<string value="" />
+013120*</prop>
+013130*</object>
+013140*</prop>
+013150*</object>
+013160*<object type="System.CodeDom.CodeAssignStatement">
+013170*<prop name="Left">
+013180*<object type="System.CodeDom.CodePropertyReferenceExpression">
+013190*<prop name="TargetObject">
+013200*<object type="System.CodeDom.CodeFieldReferenceExpression">
+013210*<prop name="TargetObject">
+013220*<object type="System.CodeDom.CodeThisReferenceExpression">
+013230*</object>
+013240*</prop>
+013250*<prop name="FieldName">
+013260*<string value="messageQueue2" />
+013270*</prop>
+013280*</object>
+013290*</prop>
+013300*<prop name="PropertyName">
+013310*<string value="Path" />
+013320*</prop>
+013330*</object>
+013340*</prop>
+013350*<prop name="Right">
+013360*<object type="System.CodeDom.CodePrimitiveExpression">
+013370*<prop name="Value">
+013380*<string value="FormatName:DIRECT=OS:.\private$\myfirstasyncqueue" />
+013390*</prop>
+013400*</object>
+013410*</prop>
+013420*</object>
+013430*<object type="System.CodeDom.CodeAssignStatement">
+013440*<prop name="Left">
+013450*<object type="System.CodeDom.CodePropertyReferenceExpression">
+013460*<prop name="TargetObject">
+013470*<object type="System.CodeDom.CodeFieldReferenceExpression">
+013480*<prop name="TargetObject">
+013490*<object type="System.CodeDom.CodeThisReferenceExpression">
+013500*</object>
+013510*</prop>
+013520*<prop name="FieldName">
+013530*<string value="messageQueue2" />
+013540*</prop>
+013550*</object>
+013560*</prop>
+013570*<prop name="PropertyName">
+013580*<string value="SynchronizingObject" />
+013590*</prop>
+013600*</object>
+013610*</prop>
+013620*<prop name="Right">
+013630*<object type="System.CodeDom.CodeThisReferenceExpression">
+013640*</object>
+013650*</prop>
+013660*</object>
+013670*<object type="System.CodeDom.CodeCommentStatement">
+013680*<prop name="Comment">
+013690*<object type="System.CodeDom.CodeComment">
+013700*<prop name="Text">
+013710*<string value="" />
+013720*</prop>
+013730*</object>
+013740*</prop>
+013750*</object>
+013760*<object type="System.CodeDom.CodeCommentStatement">
+013770*<prop name="Comment">
+013780*<object type="System.CodeDom.CodeComment">
+013790*<prop name="Text">
+013800*<string value="Form1" />
+013810*</prop>
+013820*</object>
+013830*</prop>
+013840*</object>
+013850*<object type="System.CodeDom.CodeCommentStatement">
+013860*<prop name="Comment">
+013870*<object type="System.CodeDom.CodeComment">
+013880*<prop name="Text">
+013890*<string value="" />
+013900*</prop>
+013910*</object>
+013920*</prop>
+013930*</object>
+013940*<object type="System.CodeDom.CodeAssignStatement">
+013950*<prop name="Left">
+013960*<object type="System.CodeDom.CodePropertyReferenceExpression">
+013970*<prop name="TargetObject">
+013980*<object type="System.CodeDom.CodeThisReferenceExpression">
+013990*</object>
+014000*</prop>
+014010*<prop name="PropertyName">
+014020*<string value="AutoScaleBaseSize" />
+014030*</prop>
+014040*</object>
+014050*</prop>
+014060*<prop name="Right">
+014070*<object type="System.CodeDom.CodeObjectCreateExpression">
+014080*<prop name="CreateType">
+014090*<object type="System.CodeDom.CodeTypeReference">
+014100*<prop name="BaseType">
+014110*<string value="System.Drawing.Size" />
+014120*</prop>
+014130*</object>
+014140*</prop>
+014150*<prop name="Parameters" method="add">
+014160*<object type="System.CodeDom.CodePrimitiveExpression">
+014170*<prop name="Value">
+014180*<int32 value="5" />
+014190*</prop>
+014200*</object>
+014210*<object type="System.CodeDom.CodePrimitiveExpression">
+014220*<prop name="Value">
+014230*<int32 value="13" />
+014240*</prop>
+014250*</object>
+014260*</prop>
+014270*</object>
+014280*</prop>
+014290*</object>
+014300*<object type="System.CodeDom.CodeAssignStatement">
+014310*<prop name="Left">
+014320*<object type="System.CodeDom.CodePropertyReferenceExpression">
+014330*<prop name="TargetObject">
+014340*<object type="System.CodeDom.CodeThisReferenceExpression">
+014350*</object>
+014360*</prop>
+014370*<prop name="PropertyName">
+014380*<string value="ClientSize" />
+014390*</prop>
+014400*</object>
+014410*</prop>
+014420*<prop name="Right">
+014430*<object type="System.CodeDom.CodeObjectCreateExpression">
+014440*<prop name="CreateType">
+014450*<object type="System.CodeDom.CodeTypeReference">
+014460*<prop name="BaseType">
+014470*<string value="System.Drawing.Size" />
+014480*</prop>
+014490*</object>
+014500*</prop>
+014510*<prop name="Parameters" method="add">
+014520*<object type="System.CodeDom.CodePrimitiveExpression">
+014530*<prop name="Value">
+014540*<int32 value="328" />
+014550*</prop>
+014560*</object>
+014570*<object type="System.CodeDom.CodePrimitiveExpression">
+014580*<prop name="Value">
+014590*<int32 value="221" />
+014600*</prop>
+014610*</object>
+014620*</prop>
+014630*</object>
+014640*</prop>
+014650*</object>
+014660*<object type="System.CodeDom.CodeExpressionStatement">
+014670*<prop name="Expression">
+014680*<object type="System.CodeDom.CodeMethodInvokeExpression">
+014690*<prop name="Method">
+014700*<object type="System.CodeDom.CodeMethodReferenceExpression">
+014710*<prop name="TargetObject">
+014720*<object type="System.CodeDom.CodePropertyReferenceExpression">
+014730*<prop name="TargetObject">
+014740*<object type="System.CodeDom.CodeThisReferenceExpression">
+014750*</object>
+014760*</prop>
+014770*<prop name="PropertyName">
+014780*<string value="Controls" />
+014790*</prop>
+014800*</object>
+014810*</prop>
+014820*<prop name="MethodName">
+014830*<string value="AddRange" />
+014840*</prop>
+014850*</object>
+014860*</prop>
+014870*<prop name="Parameters" method="add">
+014880*<object type="System.CodeDom.CodeArrayCreateExpression">
+014890*<prop name="CreateType">
+014900*<object type="System.CodeDom.CodeTypeReference">
+014910*<prop name="BaseType">
+014920*<string value="System.Windows.Forms.Control" />
+014930*</prop>
+014940*</object>
+014950*</prop>
+014960*<prop name="Initializers" method="add">
+014970*<object type="System.CodeDom.CodeFieldReferenceExpression">
+014980*<prop name="TargetObject">
+014990*<object type="System.CodeDom.CodeThisReferenceExpression">
+015000*</object>
+015010*</prop>
+015020*<prop name="FieldName">
+015030*<string value="label2" />
+015040*</prop>
+015050*</object>
+015060*<object type="System.CodeDom.CodeFieldReferenceExpression">
+015070*<prop name="TargetObject">
+015080*<object type="System.CodeDom.CodeThisReferenceExpression">
+015090*</object>
+015100*</prop>
+015110*<prop name="FieldName">
+015120*<string value="label1" />
+015130*</prop>
+015140*</object>
+015150*<object type="System.CodeDom.CodeFieldReferenceExpression">
+015160*<prop name="TargetObject">
+015170*<object type="System.CodeDom.CodeThisReferenceExpression">
+015180*</object>
+015190*</prop>
+015200*<prop name="FieldName">
+015210*<string value="button2" />
+015220*</prop>
+015230*</object>
+015240*<object type="System.CodeDom.CodeFieldReferenceExpression">
+015250*<prop name="TargetObject">
+015260*<object type="System.CodeDom.CodeThisReferenceExpression">
+015270*</object>
+015280*</prop>
+015290*<prop name="FieldName">
+015300*<string value="button1" />
+015310*</prop>
+015320*</object>
+015330*</prop>
+015340*<prop name="Size">
+015350*<int32 value="0" />
+015360*</prop>
+015370*<prop name="SizeExpression">
+015380*<null />
+015390*</prop>
+015400*</object>
+015410*</prop>
+015420*</object>
+015430*</prop>
+015440*</object>
+015450*<object type="System.CodeDom.CodeAssignStatement">
+015460*<prop name="Left">
+015470*<object type="System.CodeDom.CodePropertyReferenceExpression">
+015480*<prop name="TargetObject">
+015490*<object type="System.CodeDom.CodeThisReferenceExpression">
+015500*</object>
+015510*</prop>
+015520*<prop name="PropertyName">
+015530*<string value="Name" />
+015540*</prop>
+015550*</object>
+015560*</prop>
+015570*<prop name="Right">
+015580*<object type="System.CodeDom.CodePrimitiveExpression">
+015590*<prop name="Value">
+015600*<string value="Form1" />
+015610*</prop>
+015620*</object>
+015630*</prop>
+015640*</object>
+015650*<object type="System.CodeDom.CodeAssignStatement">
+015660*<prop name="Left">
+015670*<object type="System.CodeDom.CodePropertyReferenceExpression">
+015680*<prop name="TargetObject">
+015690*<object type="System.CodeDom.CodeThisReferenceExpression">
+015700*</object>
+015710*</prop>
+015720*<prop name="PropertyName">
+015730*<string value="Text" />
+015740*</prop>
+015750*</object>
+015760*</prop>
+015770*<prop name="Right">
+015780*<object type="System.CodeDom.CodePrimitiveExpression">
+015790*<prop name="Value">
+015800*<string value="MyMSMQAsyncAndTriggerCOBOL" />
+015810*</prop>
+015820*</object>
+015830*</prop>
+015840*</object>
+015850*<object type="System.CodeDom.CodeExpressionStatement">
+015860*<prop name="Expression">
+015870*<object type="System.CodeDom.CodeMethodInvokeExpression">
+015880*<prop name="Method">
+015890*<object type="System.CodeDom.CodeMethodReferenceExpression">
+015900*<prop name="TargetObject">
+015910*<object type="System.CodeDom.CodeThisReferenceExpression">
+015920*</object>
+015930*</prop>
+015940*<prop name="MethodName">
+015950*<string value="ResumeLayout" />
+015960*</prop>
+015970*</object>
+015980*</prop>
+015990*<prop name="Parameters" method="add">
+016000*<object type="System.CodeDom.CodePrimitiveExpression">
+016010*<prop name="Value">
+016020*<bool value="False" />
+016030*</prop>
+016040*</object>
+016050*</prop>
+016060*</object>
+016070*</prop>
+016080*</object>
+016090*</embedded-codedom>
+016100*>>IMP END-EMBEDDED-CODEDOM
+016110     INVOKE CLASS-BUTTON "NEW" RETURNING TEMP1
+016120     SET PROP-BUTTON1 OF SELF TO TEMP1
+016130     INVOKE CLASS-BUTTON "NEW" RETURNING TEMP2
+016140     SET PROP-BUTTON2 OF SELF TO TEMP2
+016150     INVOKE CLASS-LABEL "NEW" RETURNING TEMP3
+016160     SET PROP-LABEL1 OF SELF TO TEMP3
+016170     INVOKE CLASS-LABEL "NEW" RETURNING TEMP4
+016180     SET PROP-LABEL2 OF SELF TO TEMP4
+016190     INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING TEMP5
+016200     SET PROP-MESSAGEQUEUE1 OF SELF TO TEMP5
+016210     INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING TEMP6
+016220     SET PROP-MESSAGEQUEUE2 OF SELF TO TEMP6
+016230     INVOKE SELF "SuspendLayout"
+016240*
+016250*button1
+016260*
+016270     MOVE 22 TO TEMP7
+016280     MOVE 38 TO TEMP8
+016290     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP7 BY VALUE TEMP8 RETURNING TEMP9
+016300     SET TEMP10 TO PROP-BUTTON1 OF SELF
+016310     SET PROP-LOCATION OF TEMP10 TO TEMP9
+016320     SET TEMP11 TO N"button1"
+016330     SET TEMP12 TO PROP-BUTTON1 OF SELF
+016340     SET PROP-NAME OF TEMP12 TO TEMP11
+016350     MOVE 234 TO TEMP13
+016360     MOVE 22 TO TEMP14
+016370     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP13 BY VALUE TEMP14 RETURNING TEMP15
+016380     SET TEMP16 TO PROP-BUTTON1 OF SELF
+016390     SET PROP-SIZE OF TEMP16 TO TEMP15
+016400     MOVE 0 TO TEMP17
+016410     SET TEMP18 TO PROP-BUTTON1 OF SELF
+016420     MOVE TEMP17 TO PROP-TABINDEX OF TEMP18
+016430     SET TEMP19 TO N"Send Message to MyFirstTriggerQueue"
+016440     SET TEMP20 TO PROP-BUTTON1 OF SELF
+016450     SET PROP-TEXT OF TEMP20 TO TEMP19
+016460     SET TEMP21 TO PROP-BUTTON1 OF SELF
+016470     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"button1_Click" RETURNING TEMP22
+016480     INVOKE TEMP21 "add_Click" USING BY VALUE TEMP22
+016490*
+016500*button2
+016510*
+016520     MOVE 22 TO TEMP23
+016530     MOVE 106 TO TEMP24
+016540     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP23 BY VALUE TEMP24 RETURNING TEMP25
+016550     SET TEMP26 TO PROP-BUTTON2 OF SELF
+016560     SET PROP-LOCATION OF TEMP26 TO TEMP25
+016570     SET TEMP27 TO N"button2"
+016580     SET TEMP28 TO PROP-BUTTON2 OF SELF
+016590     SET PROP-NAME OF TEMP28 TO TEMP27
+016600     MOVE 234 TO TEMP29
+016610     MOVE 22 TO TEMP30
+016620     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP29 BY VALUE TEMP30 RETURNING TEMP31
+016630     SET TEMP32 TO PROP-BUTTON2 OF SELF
+016640     SET PROP-SIZE OF TEMP32 TO TEMP31
+016650     MOVE 1 TO TEMP33
+016660     SET TEMP34 TO PROP-BUTTON2 OF SELF
+016670     MOVE TEMP33 TO PROP-TABINDEX OF TEMP34
+016680     SET TEMP35 TO N"Send Message to MyFirstAsyncQueue"
+016690     SET TEMP36 TO PROP-BUTTON2 OF SELF
+016700     SET PROP-TEXT OF TEMP36 TO TEMP35
+016710     SET TEMP37 TO PROP-BUTTON2 OF SELF
+016720     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"button2_Click" RETURNING TEMP38
+016730     INVOKE TEMP37 "add_Click" USING BY VALUE TEMP38
+016740*
+016750*label1
+016760*
+016770     MOVE 22 TO TEMP39
+016780     MOVE 68 TO TEMP40
+016790     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP39 BY VALUE TEMP40 RETURNING TEMP41
+016800     SET TEMP42 TO PROP-LABEL1 OF SELF
+016810     SET PROP-LOCATION OF TEMP42 TO TEMP41
+016820     SET TEMP43 TO N"label1"
+016830     SET TEMP44 TO PROP-LABEL1 OF SELF
+016840     SET PROP-NAME OF TEMP44 TO TEMP43
+016850     MOVE 248 TO TEMP45
+016860     MOVE 22 TO TEMP46
+016870     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP45 BY VALUE TEMP46 RETURNING TEMP47
+016880     SET TEMP48 TO PROP-LABEL1 OF SELF
+016890     SET PROP-SIZE OF TEMP48 TO TEMP47
+016900     MOVE 2 TO TEMP49
+016910     SET TEMP50 TO PROP-LABEL1 OF SELF
+016920     MOVE TEMP49 TO PROP-TABINDEX OF TEMP50
+016930     SET TEMP51 TO N"Send Trigger Message Pending"
+016940     SET TEMP52 TO PROP-LABEL1 OF SELF
+016950     SET PROP-TEXT OF TEMP52 TO TEMP51
+016960*
+016970*label2
+016980*
+016990     MOVE 22 TO TEMP53
+017000     MOVE 144 TO TEMP54
+017010     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP53 BY VALUE TEMP54 RETURNING TEMP55
+017020     SET TEMP56 TO PROP-LABEL2 OF SELF
+017030     SET PROP-LOCATION OF TEMP56 TO TEMP55
+017040     SET TEMP57 TO N"label2"
+017050     SET TEMP58 TO PROP-LABEL2 OF SELF
+017060     SET PROP-NAME OF TEMP58 TO TEMP57
+017070     MOVE 248 TO TEMP59
+017080     MOVE 22 TO TEMP60
+017090     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP59 BY VALUE TEMP60 RETURNING TEMP61
+017100     SET TEMP62 TO PROP-LABEL2 OF SELF
+017110     SET PROP-SIZE OF TEMP62 TO TEMP61
+017120     MOVE 3 TO TEMP63
+017130     SET TEMP64 TO PROP-LABEL2 OF SELF
+017140     MOVE TEMP63 TO PROP-TABINDEX OF TEMP64
+017150     SET TEMP65 TO N"Send Async Message Pending"
+017160     SET TEMP66 TO PROP-LABEL2 OF SELF
+017170     SET PROP-TEXT OF TEMP66 TO TEMP65
+017180*
+017190*messageQueue1
+017200*
+017210     INVOKE CLASS-STRINGBUILDER "NEW" RETURNING TEMP67
+017220     INVOKE TEMP67 "Append" USING BY VALUE N"FormatName:DIRECT=OS:.\private$\myfirsttriggerqueu"
+017230     INVOKE TEMP67 "Append" USING BY VALUE N"e"
+017240     INVOKE TEMP67 "ToString" RETURNING TEMP68
+017250     SET TEMP69 TO PROP-MESSAGEQUEUE1 OF SELF
+017260     SET PROP-PATH OF TEMP69 TO TEMP68
+017270     SET TEMP70 TO PROP-MESSAGEQUEUE1 OF SELF
+017280     SET PROP-SYNCHRONIZINGOBJECT OF TEMP70 TO SELF
+017290*
+017300*messageQueue2
+017310*
+017320     SET TEMP71 TO N"FormatName:DIRECT=OS:.\private$\myfirstasyncqueue"
+017330     SET TEMP72 TO PROP-MESSAGEQUEUE2 OF SELF
+017340     SET PROP-PATH OF TEMP72 TO TEMP71
+017350     SET TEMP73 TO PROP-MESSAGEQUEUE2 OF SELF
+017360     SET PROP-SYNCHRONIZINGOBJECT OF TEMP73 TO SELF
+017370*
+017380*Form1
+017390*
+017400     MOVE 5 TO TEMP74
+017410     MOVE 13 TO TEMP75
+017420     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP74 BY VALUE TEMP75 RETURNING TEMP76
+017430     SET PROP-AUTOSCALEBASESIZE OF SELF TO TEMP76
+017440     MOVE 328 TO TEMP77
+017450     MOVE 221 TO TEMP78
+017460     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP77 BY VALUE TEMP78 RETURNING TEMP79
+017470     SET PROP-CLIENTSIZE OF SELF TO TEMP79
+017480     MOVE 4 TO TEMP85
+017490     INVOKE ARRAY-CONTROL "NEW" USING BY VALUE TEMP85 RETURNING TEMP86
+017500     SET TEMP81 TO PROP-LABEL2 OF SELF
+017510     INVOKE TEMP86 "Set" USING BY VALUE 0 BY VALUE TEMP81
+017520     SET TEMP82 TO PROP-LABEL1 OF SELF
+017530     INVOKE TEMP86 "Set" USING BY VALUE 1 BY VALUE TEMP82
+017540     SET TEMP83 TO PROP-BUTTON2 OF SELF
+017550     INVOKE TEMP86 "Set" USING BY VALUE 2 BY VALUE TEMP83
+017560     SET TEMP84 TO PROP-BUTTON1 OF SELF
+017570     INVOKE TEMP86 "Set" USING BY VALUE 3 BY VALUE TEMP84
+017580     SET TEMP80 TO PROP-CONTROLS OF SELF
+017590     INVOKE TEMP80 "AddRange" USING BY VALUE TEMP86
+017600     SET TEMP87 TO N"Form1"
+017610     SET PROP-NAME OF SELF TO TEMP87
+017620     SET TEMP88 TO N"MyMSMQAsyncAndTriggerCOBOL"
+017630     SET PROP-TEXT OF SELF TO TEMP88
+017640     SET TEMP89 TO B"0"
+017650     INVOKE SELF "ResumeLayout" USING BY VALUE TEMP89
+017660 END METHOD INITIALIZECOMPONENT.
 017670 
 017680 METHOD-ID. button1_Click PRIVATE.
 017690 DATA DIVISION.
 017700 WORKING-STORAGE SECTION.
 017710 01 MyGUIDString PIC X(50).
 017720 01 MyMsgString  PIC X(25).
-017730 LINKAGE SECTION.
-       01 sender OBJECT REFERENCE CLASS-OBJECT.
-       01 e OBJECT REFERENCE CLASS-EVENTARGS.
-017760 PROCEDURE DIVISION USING BY VALUE sender e.
-017770 
-017780		MOVE "TRIGGER" TO MyMsgString
-017790      SET myGUID TO CLASS-GUID::"NewGuid"()
-017800      SET MyGUIDString TO myGUID::"ToString"()
-017810      INVOKE messageQueue1 "Send" 
-017820      USING BY VALUE MyMsgString, MyGUIDString
-017830      SET PROP-TEXT OF label1 TO MyGUIDString
-017840
-017850 END METHOD button1_Click.
-017860 
-017870 METHOD-ID. button2_Click PRIVATE.
-017880 DATA DIVISION.
-017890 WORKING-STORAGE SECTION.
-017900 01 MyGUIDString PIC X(50).
-017910 01 MyMsgString  PIC X(25).
-017920 LINKAGE SECTION.
-       01 sender OBJECT REFERENCE CLASS-OBJECT.
-       01 e OBJECT REFERENCE CLASS-EVENTARGS.
-017950 PROCEDURE DIVISION USING BY VALUE sender e.
-017960 
-017970		MOVE "ASYNC" TO MyMsgString
-017980      SET myGUID TO CLASS-GUID::"NewGuid"()
-017990      SET MyGUIDString TO myGUID::"ToString"()
-018000      INVOKE messageQueue2 "Send" 
-018010      USING BY VALUE MyMsgString, MyGUIDString
-018020      SET PROP-TEXT OF label2 TO MyGUIDString 
-018030
-018040 END METHOD button2_Click.
-018050
-018060 END OBJECT.
-       END CLASS Form1.
\ No newline at end of file
+017730* Keep a standing record of every Send so a partner
+017740* asking "did you send message X" doesn't require re-running the
+017750* form to reproduce the correlation ID.
+017760 01 WS-AUDIT-TIMESTAMP.
+017770    05 WS-AUDIT-YYYY PIC 9999.
+017780    05 WS-AUDIT-MM   PIC 99.
+017790    05 WS-AUDIT-DD   PIC 99.
+017800    05 WS-AUDIT-HH   PIC 99.
+017810    05 WS-AUDIT-MIN  PIC 99.
+017820    05 WS-AUDIT-SS   PIC 99.
+017830 01 WS-AUDIT-LINE PIC X(250).
+017840 01 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+017850* A Send that fails (queue manager down, etc.)
+017860* must leave a trace instead of silently vanishing.
+017870 01 mySendException OBJECT REFERENCE CLASS-EXCEPTION.
+017880 01 WS-SEND-FAILED PIC X(1) VALUE "N".
+017881* The actual failure reason, same ::"ToString"()/field-width
+017882* idiom Global.asax's APPLICATION_ERROR already uses for
+017883* myLastError, so the dead-letter row says why the Send failed
+017884* instead of just that it did.
+017885 01 WS-SEND-FAIL-REASON PIC X(200) VALUE SPACES.
+017890 LINKAGE SECTION.
+017900 01 sender OBJECT REFERENCE CLASS-OBJECT.
+017910 01 e OBJECT REFERENCE CLASS-EVENTARGS.
+017920 PROCEDURE DIVISION USING BY VALUE sender e.
+017930
+017940		MOVE "TRIGGER" TO MyMsgString
+017950      SET myGUID TO CLASS-GUID::"NewGuid"()
+017960      SET MyGUIDString TO myGUID::"ToString"()
+017970      MOVE "N" TO WS-SEND-FAILED
+017975      MOVE SPACES TO WS-SEND-FAIL-REASON
+017980      TRY
+017990          INVOKE messageQueue1 "Send"
+018000              USING BY VALUE MyMsgString, MyGUIDString
+018010          SET PROP-TEXT OF label1 TO MyGUIDString
+018020      CATCH mySendException AS CLASS-EXCEPTION
+018030          MOVE "Y" TO WS-SEND-FAILED
+018035          SET WS-SEND-FAIL-REASON TO
+018036              mySendException::"ToString" ()
+018040          SET PROP-TEXT OF label1 TO
+018050              "SEND FAILED - SEE MSMQDEADLETTER.TXT"
+018060      END-TRY
+018070      MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+018080      STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+018090          WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+018100          ", " PROP-PATH OF messageQueue1 ", " MyGUIDString
+018110          ", " MyMsgString ", " WS-SEND-FAIL-REASON
+018120          DELIMITED BY SIZE INTO WS-AUDIT-LINE
+018130      IF WS-SEND-FAILED = "Y"
+018140          INVOKE Sys-StreamWriter "NEW"
+018150              USING BY VALUE "MSMQDEADLETTER.TXT", B"1"
+018160              RETURNING myAuditWriter
+018170      ELSE
+018180          INVOKE Sys-StreamWriter "NEW"
+018190              USING BY VALUE "MSMQ-AUDIT.LOG", B"1"
+018200              RETURNING myAuditWriter
+018210      END-IF
+018220      INVOKE myAuditWriter "WriteLine"
+018230          USING BY VALUE WS-AUDIT-LINE
+018240      INVOKE myAuditWriter "Close"
+018250 END METHOD button1_Click.
+018260 
+018270 METHOD-ID. button2_Click PRIVATE.
+018280 DATA DIVISION.
+018290 WORKING-STORAGE SECTION.
+018300 01 MyGUIDString PIC X(50).
+018310 01 MyMsgString  PIC X(25).
+018320* Keep a standing record of every Send so a partner
+018330* asking "did you send message X" doesn't require re-running the
+018340* form to reproduce the correlation ID.
+018350 01 WS-AUDIT-TIMESTAMP.
+018360    05 WS-AUDIT-YYYY PIC 9999.
+018370    05 WS-AUDIT-MM   PIC 99.
+018380    05 WS-AUDIT-DD   PIC 99.
+018390    05 WS-AUDIT-HH   PIC 99.
+018400    05 WS-AUDIT-MIN  PIC 99.
+018410    05 WS-AUDIT-SS   PIC 99.
+018420 01 WS-AUDIT-LINE PIC X(250).
+018430 01 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+018440* A Send that fails (queue manager down, etc.)
+018450* must leave a trace instead of silently vanishing.
+018460 01 mySendException OBJECT REFERENCE CLASS-EXCEPTION.
+018470 01 WS-SEND-FAILED PIC X(1) VALUE "N".
+018471* The actual failure reason, same ::"ToString"()/field-width
+018472* idiom Global.asax's APPLICATION_ERROR already uses for
+018473* myLastError, so the dead-letter row says why the Send failed
+018474* instead of just that it did.
+018475 01 WS-SEND-FAIL-REASON PIC X(200) VALUE SPACES.
+018480 LINKAGE SECTION.
+018490 01 sender OBJECT REFERENCE CLASS-OBJECT.
+018500 01 e OBJECT REFERENCE CLASS-EVENTARGS.
+018510 PROCEDURE DIVISION USING BY VALUE sender e.
+018520
+018530		MOVE "ASYNC" TO MyMsgString
+018540      SET myGUID TO CLASS-GUID::"NewGuid"()
+018550      SET MyGUIDString TO myGUID::"ToString"()
+018560      MOVE "N" TO WS-SEND-FAILED
+018565      MOVE SPACES TO WS-SEND-FAIL-REASON
+018570      TRY
+018580          INVOKE messageQueue2 "Send"
+018590              USING BY VALUE MyMsgString, MyGUIDString
+018600          SET PROP-TEXT OF label2 TO MyGUIDString
+018610      CATCH mySendException AS CLASS-EXCEPTION
+018620          MOVE "Y" TO WS-SEND-FAILED
+018625          SET WS-SEND-FAIL-REASON TO
+018626              mySendException::"ToString" ()
+018630          SET PROP-TEXT OF label2 TO
+018640              "SEND FAILED - SEE MSMQDEADLETTER.TXT"
+018650      END-TRY
+018660      MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+018670      STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+018680          WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+018690          ", " PROP-PATH OF messageQueue2 ", " MyGUIDString
+018700          ", " MyMsgString ", " WS-SEND-FAIL-REASON
+018710          DELIMITED BY SIZE INTO WS-AUDIT-LINE
+018720      IF WS-SEND-FAILED = "Y"
+018730          INVOKE Sys-StreamWriter "NEW"
+018740              USING BY VALUE "MSMQDEADLETTER.TXT", B"1"
+018750              RETURNING myAuditWriter
+018760      ELSE
+018770          INVOKE Sys-StreamWriter "NEW"
+018780              USING BY VALUE "MSMQ-AUDIT.LOG", B"1"
+018790              RETURNING myAuditWriter
+018800      END-IF
+018810      INVOKE myAuditWriter "WriteLine"
+018820          USING BY VALUE WS-AUDIT-LINE
+018830      INVOKE myAuditWriter "Close"
+018840 END METHOD button2_Click.
+018850
+018860 END OBJECT.
+018870 END CLASS Form1.
\ No newline at end of file
