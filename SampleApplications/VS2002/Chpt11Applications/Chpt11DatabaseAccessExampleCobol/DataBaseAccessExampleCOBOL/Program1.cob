@@ -1,4 +1,4 @@
-000010* Sample Code using ADO.NET Technology 
+000010* Sample Code using ADO.NET Technology
 000020 IDENTIFICATION DIVISION.
 000030 PROGRAM-ID. MAIN.
 000040 ENVIRONMENT DIVISION.
@@ -20,213 +20,1297 @@
 000200     CLASS Sys-Integer      AS "System.Int32"
 000210     CLASS Sys-String       AS "System.String"
 000220     CLASS Sys-Objects      AS "System.Object[]"
-000230     CLASS Sys-Object       AS "System.Object"    
-000240
-000250* .NET Framework Properties 
-000260     PROPERTY PROP-ConnectionString AS "ConnectionString"
-000270     PROPERTY PROP-Connection       AS "Connection"
-000280     PROPERTY PROP-CommandText      AS "CommandText"
-000290     PROPERTY PROP-SelectCommand    AS "SelectCommand"
-000300     PROPERTY PROP-Columns          AS "Columns"
-000310     PROPERTY PROP-Tables           AS "Tables"
-000320     PROPERTY PROP-Rows             AS "Rows"
-000330     PROPERTY PROP-DataType         AS "DataType"
-000340     PROPERTY PROP-ColumnName       AS "ColumnName"
-000350     PROPERTY PROP-Count            AS "Count"
-000360     PROPERTY PROP-Item             AS "Item"
-000370     PROPERTY PROP-ItemArray        AS "ItemArray"
-000380     PROPERTY PROP-PrimaryKey       AS "PrimaryKey"
-000390     PROPERTY PROP-Unique           AS "Unique".
-000400*
-000410 DATA DIVISION.
-000420 WORKING-STORAGE SECTION.
-000430   77 mySqlConnection  OBJECT REFERENCE SqlConnection.
-000440   77 mySqlDataAdapter OBJECT REFERENCE SqlDataAdapter.
-000450   77 mySqlCommand     OBJECT REFERENCE SqlCommand.
-000460   77 mySqlDataReader  OBJECT REFERENCE SqlDataReader.
-000470   77 myDataSet        OBJECT REFERENCE DataSet.
-000480   77 myDataTable      OBJECT REFERENCE DataTable.
-000490   77 myDataRow        OBJECT REFERENCE DataRow.
-000500   77 myDataColumn     OBJECT REFERENCE DataColumn.
-000510   77 myPrimaryKeyColumn  OBJECT REFERENCE DataColumn.
-000520   77 myPrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
-000530   77 myDataRowCollection OBJECT REFERENCE DataRowCollection.
-000540
-000550
-000560   77 mySys-String  OBJECT REFERENCE Sys-String.
-000570   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
-000580   77 mySys-Objects OBJECT REFERENCE Sys-Objects.
-000590   77 mySys-Object  OBJECT REFERENCE Sys-Object.
-000600   77 myDisplayString PIC x(30).
-000610   77 myInt           PIC S9(9) COMP-5.
-000620   77 myOtherInt      PIC S9(9) COMP-5.
-000630   77 NOT-END-OF-READ PIC 1 USAGE BIT.
-000640   01 NULL-X          PIC X(1).
-000650 PROCEDURE DIVISION.
-000660
-000670     Perform 0000-OptionalPreTableBuild.
-000680	   Perform 1000-UseSqlDataAdapter.
-000690     DISPLAY " "
-000700     Perform 2000-UseSqlDataReader.
-000710     
-000720     DISPLAY "Enter X and Press Enter to Exit.".
-000730     ACCEPT NULL-X.
-000740     Stop Run.
-000750     
-000760************************************************
-000770   0000-OptionalPreTableBuild.
-000780*  It is possible to obtain the "schema" or table structure
-000790*  directly/automatically from the SQL Server Database
-000800*  This section is added for training purposes.
-000810*  The information found in this section would be critical
-000820*  in the case of building a disconnected .NET dataset
-000830*  that may have a non-SQL Server Data Source.
-000840
-000850* Create a new DataTable.
-000860     INVOKE DataTable "NEW" USING BY VALUE "myCategories"
-000870         RETURNING myDataTable.
-000880
-000890* Create 1st myDataColumn.
-000900     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-000910     SET PROP-DataType OF myDataColumn TO
-000920         SystemType::"GetType"("System.Int32").
-000930     SET PROP-ColumnName OF myDataColumn TO "CategoryID".
-000940     SET PROP-Unique OF myDataColumn TO B"1".
-000950     INVOKE PROP-Columns OF myDataTable "Add" 
-000960       USING BY VALUE myDataColumn.
-000970     
-000980* Create 2nd myDataColumn.
-000990     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001000     SET PROP-DataType OF myDataColumn TO
-001010         SystemType::"GetType"("System.String").
-001020     SET PROP-ColumnName OF myDataColumn TO "CategoryName".
-001030     INVOKE PROP-Columns OF myDataTable "Add" 
-001040       USING BY VALUE myDataColumn.
-001050     
-001060* Create 3rd myDataColumn.
-001070     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001080     SET PROP-DataType OF myDataColumn TO
-001090         SystemType::"GetType"("System.String").
-001100     SET PROP-ColumnName OF myDataColumn TO "Description".
-001110     INVOKE PROP-Columns OF myDataTable "Add" 
-001120       USING BY VALUE myDataColumn.
-001130     
-001140* Create 4th myDataColumn.
-001150     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001160     SET PROP-DataType OF myDataColumn TO
-001170         SystemType::"GetType"("System.Byte[]").
-001180     SET PROP-ColumnName OF myDataColumn TO "Picture".
-001190     INVOKE PROP-Columns OF myDataTable "Add" 
-001200       USING BY VALUE myDataColumn.
-001210     
-001220* Assign primary key column to CategoryID column.
-001230     INVOKE DataColumnArray "NEW" USING BY VALUE 1
-001240         RETURNING myPrimaryKeyColumns.
-001250     INVOKE PROP-Columns OF myDataTable "get_Item" 
-001260       USING BY VALUE "CategoryID"
-001270       RETURNING myPrimaryKeyColumn.
-001280     INVOKE myPrimaryKeyColumns "Set" 
-001290       USING BY VALUE 0 myPrimaryKeyColumn.
-001300     SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns.
-001310     
-001320* Reference the DataSet.
-001330     INVOKE DataSet "NEW" RETURNING myDataSet.
-001340* Associate the Table with the Dataset.
-001350     INVOKE PROP-Tables OF myDataSet "Add" 
-001360       USING BY VALUE myDataTable.
-001370
-001380************************************************
-001390   1000-UseSqlDataAdapter.
-001400   
-001410*  Reference Data Provider Objects
-001420		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection 
-001430      INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter 
-001440      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
-001450      
-001460*  Prepare to Connect to SQL Server Database
-001470*  using Connection String
-001480      SET PROP-ConnectionString OF mySqlConnection TO
-001490      "user id=sa;pwd=;Database=northwind;Server=(LOCAL)"
-001500		
-001510*  Associate the Command Object with the Connection Object
-001520      SET PROP-Connection OF mySqlCommand TO mySqlConnection    
-001530*  Associate the Command Object with intended SQL Statement
-001540      SET PROP-CommandText OF mySqlCommand TO "Select * from Categories"
-001550*  Associate the DataAdapter Object with the Command Object
-001560      SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
-001570
-001580*  Have the DataAdapter Object Execute the SQL Statement and
-001590*  store the result set in a DataSet DataTable named myCategories
-001600     INVOKE mySqlDataAdapter "Fill" 
-001610       USING BY VALUE myDataSet, "myCategories"
-001620     
-001630*  Loop through the Dataset DataTable
-001640*  Write out one DataColumn per DataRow
-001650     INVOKE PROP-Tables OF myDataSet "get_Item" 
-001660		   USING BY VALUE "myCategories"
-001670         RETURNING myDataTable    
-001680     
-001690       SET myDataRowCollection to PROP-Rows OF myDataTable
-001700       SET mySys-Integer to PROP-Count of myDataRowCollection
-001710  
-001720		 SET myOtherInt TO mySys-Integer
-001730		 PERFORM VARYING myInt 
-001740			FROM 1 BY 1 UNTIL myInt > myOtherInt
-001750   
-001760			INVOKE PROP-Rows OF myDataTable "Find" 
-001770			USING BY VALUE myInt RETURNING myDataRow
-001780         
-001790			SET mySys-Objects TO PROP-ItemArray OF myDataRow
-001800			INVOKE mySys-Objects "Get" 
-001810			  USING BY VALUE 1 RETURNING mySys-Object
-001820			SET myDisplayString to mySys-Object::"ToString" ()
-001830			DISPLAY myDisplayString
-001840	     END-PERFORM.
-001850
-001860*  Close the Database Connection
-001870      INVOKE mySqlConnection "Close".
-001880      
-001890      SET mySqlConnection TO NULL.
-001900      SET mySqlDataAdapter TO NULL.
-001910      SET mySqlCommand TO NULL.
-001920      SET myDataTable TO NULL.
-001930
-001940************************************************
-001950   2000-UseSqlDataReader.
-001960   
-001970*  Reference Data Provider Objects
-001980		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection 
-001990      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
-002000      
-002010*  Connect to SQL Server Database using Connection String
-002020      SET PROP-ConnectionString OF mySqlConnection TO
-002030      "user id=sa;pwd=;Database=northwind;Server=(LOCAL)"
-002040      INVOKE mySqlConnection "Open"
-002050		
-002060*  Associate the Command Object with the Connection Object
-002070      SET PROP-Connection OF mySqlCommand TO mySqlConnection    
-002080*  Associate the Command Object with intended SQL Statement
-002090      SET PROP-CommandText OF mySqlCommand TO "Select * from Categories"
-002100      
-002110*  Have the DataReader Object Execute the SQL Statement and
-002120*  store the result set in a DataReader Object
-002130      SET mySqlDataReader TO mySqlCommand::"ExecuteReader" () 
-002140
-002150*  Loop through the DataReader Object, Advancing to each Record
-002160*  Write out one Column per Record
-002170		 SET NOT-END-OF-READ TO mySqlDataReader::"Read" () 
-002180		 PERFORM UNTIL NOT-END-OF-READ = B'0'
-002190			SET myDisplayString to mySqlDataReader::"GetString" (1)
-002200			DISPLAY myDisplayString
-002210          SET NOT-END-OF-READ TO mySqlDataReader::"Read" () 
-002220	     END-PERFORM.
-002230
-002240*   Close the DataReader
-002250      INVOKE mySqlDataReader "Close".
-002260*   Close the Database Connection
-002270      INVOKE mySqlConnection "Close".
-002280      
-002290      SET mySqlConnection TO NULL.
-002300      SET mySqlCommand TO NULL.
-002310
-002320 END PROGRAM MAIN.
\ No newline at end of file
+000230     CLASS Sys-Object       AS "System.Object"
+000240     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
+000250    CLASS Sys-StreamReader AS "System.IO.StreamReader"
+000260    CLASS Sys-File         AS "System.IO.File"
+000270* Carry the Picture column through the extract too -
+000280* it is a System.Byte[] on the DataRow, so it is Base64-encoded
+000290* into a plain text column rather than writing raw bytes into a
+000300* fixed-width text extract.
+000310    CLASS Sys-ByteArray    AS "System.Byte[]"
+000320    CLASS CLASS-CONVERT    AS "System.Convert"
+000330* A completion notification so the team doesn't have
+000340* to check a folder timestamp to know the extract landed - sent
+000350* the same way the Chpt20 Categories form already posts its
+000360* update message.
+000370    CLASS CLASS-MESSAGEQUEUE AS "System.Messaging.MessageQueue"
+000380* The connection string now comes from app config
+000390* rather than being hardcoded with a blank "sa" password below.
+000400     CLASS CLASS-NAMEVALUECOLLECTION AS
+000410         "System.Collections.Specialized.NameValueCollection"
+000420     CLASS CLASS-CONFIGURATIONSETTINGS AS
+000430         "System.Configuration.ConfigurationSettings"
+000440
+000450* .NET Framework Properties
+000460     PROPERTY PROP-APPSETTINGS AS "AppSettings"
+000470     PROPERTY PROP-ConnectionString AS "ConnectionString"
+000480     PROPERTY PROP-Connection       AS "Connection"
+000490     PROPERTY PROP-CommandText      AS "CommandText"
+000500     PROPERTY PROP-SelectCommand    AS "SelectCommand"
+000510     PROPERTY PROP-Columns          AS "Columns"
+000520     PROPERTY PROP-Tables           AS "Tables"
+000530     PROPERTY PROP-Rows             AS "Rows"
+000540     PROPERTY PROP-DataType         AS "DataType"
+000550     PROPERTY PROP-ColumnName       AS "ColumnName"
+000560     PROPERTY PROP-Count            AS "Count"
+000570     PROPERTY PROP-Item             AS "Item"
+000580     PROPERTY PROP-ItemArray        AS "ItemArray"
+000590     PROPERTY PROP-PrimaryKey       AS "PrimaryKey"
+000600     PROPERTY PROP-Unique           AS "Unique"
+000610     PROPERTY PROP-PATH             AS "Path".
+000620*
+000630 DATA DIVISION.
+000640 WORKING-STORAGE SECTION.
+000650   77 mySqlConnection  OBJECT REFERENCE SqlConnection.
+000660   77 mySqlDataAdapter OBJECT REFERENCE SqlDataAdapter.
+000670   77 mySqlCommand     OBJECT REFERENCE SqlCommand.
+000680   77 mySqlDataReader  OBJECT REFERENCE SqlDataReader.
+000690   77 myDataSet        OBJECT REFERENCE DataSet.
+000700   77 myDataTable      OBJECT REFERENCE DataTable.
+000710   77 myDataRow        OBJECT REFERENCE DataRow.
+000720   77 myDataColumn     OBJECT REFERENCE DataColumn.
+000730* A per-CategoryID Products SKU count, joined in
+000740* alongside CategoryName/Description so the Categories report
+000750* actually answers "how big is this category" instead of just
+000760* listing names.
+000770   77 myProductCountsTable OBJECT REFERENCE DataTable.
+000780   77 myProductCountRow    OBJECT REFERENCE DataRow.
+000790   77 mySavedDataTable     OBJECT REFERENCE DataTable.
+000800   77 myPrimaryKeyColumn  OBJECT REFERENCE DataColumn.
+000810   77 myPrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
+000820   77 myDataRowCollection OBJECT REFERENCE DataRowCollection.
+000830* Parameters for the reusable 0050-ADD-DATATABLE-
+000840* COLUMN paragraph - set these and PERFORM it to add one column
+000850* to whatever myDataTable currently points at.
+000860   77 WS-BUILDCOL-NAME   PIC X(30).
+000870   77 WS-BUILDCOL-TYPE   PIC X(30).
+000880   77 WS-BUILDCOL-UNIQUE PIC 1 USAGE BIT.
+000881* Set by callers of 0050-ADD-DATATABLE-COLUMN below
+000882* that want the column just built to become its table's
+000883* PrimaryKey, the same way myDataTable's own CategoryID column is
+000884* wired up explicitly a few lines down - needed so
+000885* myProductCountsTable gets a PrimaryKey too, since PROP-Rows
+000886* "Find" throws MissingPrimaryKeyException without one.
+000887   77 WS-BUILDCOL-PRIMARYKEY PIC 1 USAGE BIT.
+000890
+000900
+000910   77 mySys-String  OBJECT REFERENCE Sys-String.
+000920   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
+000930   77 mySys-Objects OBJECT REFERENCE Sys-Objects.
+000940   77 mySys-Object  OBJECT REFERENCE Sys-Object.
+000950   77 mySys-StreamWriter OBJECT REFERENCE Sys-StreamWriter.
+000951* Its own writer for CATEGORIES.CKPT, separate from
+000952* mySys-StreamWriter above, so checkpointing a row never steals the
+000953* object reference out from under the still-open extract file writer.
+000954   77 myCheckpointWriter  OBJECT REFERENCE Sys-StreamWriter.
+000960   77 WS-EXTRACT-LINE    PIC X(160).
+000970   77 WS-EXTRACT-CATID   PIC X(4).
+000980   77 WS-EXTRACT-CATNAME PIC X(15).
+000990   77 WS-EXTRACT-DESC    PIC X(16).
+001000* The Base64 text form of the Picture column.
+001010   77 WS-EXTRACT-PICTURE PIC X(100).
+001020* The per-category SKU count tacked onto the end of
+001030* each extract line.
+001040  77 WS-EXTRACT-SKUCOUNT PIC X(9).
+001050  77 WS-SKU-COUNT        PIC S9(9) COMP-5 VALUE ZERO.
+001060  77 WS-SKU-COUNT-EDIT   PIC 9(9).
+001070  77 WS-ORDERS-SELECT-TEXT PIC X(120).
+001080   77 WS-PICTURE-IS-NULL PIC 1 USAGE BIT.
+001090   77 WS-PICTURE-B64     PIC X(100).
+001100   77 mySys-ByteArray    OBJECT REFERENCE Sys-ByteArray.
+001110   77 MyNewAppSettings  OBJECT REFERENCE CLASS-NAMEVALUECOLLECTION.
+001120   77 MyNewConnectionString PIC X(100).
+001130* A restart/checkpoint mechanism for the Categories
+001140* extract - the last row number successfully extracted is
+001150* persisted to CATEGORIES.CKPT after every row, so a rerun after
+001160* an abend resumes from the next row instead of starting over
+001170* and re-appending duplicate rows onto CATEGORIES.EXTRACT.
+001180   77 mySys-StreamReader   OBJECT REFERENCE Sys-StreamReader.
+001190   77 WS-CHECKPOINT-FILE   PIC X(20) VALUE "CATEGORIES.CKPT".
+001200   77 WS-CHECKPOINT-EXISTS PIC 1 USAGE BIT.
+001210   77 WS-CHECKPOINT-LINE   PIC X(9).
+001220   77 WS-START-ROW         PIC S9(9) COMP-5 VALUE 1.
+001230   77 WS-START-ROW-EDIT    PIC 9(9).
+001240   77 WS-APPEND-MODE       PIC 1 USAGE BIT.
+001250* An end-to-end reconciliation report comparing the
+001260* row count SQL Server returned against the number of lines
+001270* actually landed in CATEGORIES.EXTRACT, so a mismatch (a
+001280* truncated file, a row dropped mid-write) shows up in
+001290* RECONCILE.LOG instead of only being discoverable by eyeballing
+001300* the extract file by hand.
+001310   COPY EOFFLAG.
+001320   77 WS-RECONCILE-LINE-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+001330  77 WS-RECONCILE-LINE-COUNT-EDIT PIC 9(9).
+001340  77 WS-RECONCILE-SQL-COUNT-EDIT  PIC 9(9).
+001350   77 WS-RECONCILE-LINE    PIC X(120).
+001360   77 WS-RECONCILE-RESULT  PIC X(9).
+001370   01 WS-RECONCILE-TIMESTAMP.
+001380      05 WS-RECONCILE-YYYY PIC 9999.
+001390      05 WS-RECONCILE-MM   PIC 99.
+001400      05 WS-RECONCILE-DD   PIC 99.
+001410      05 WS-RECONCILE-HH   PIC 99.
+001420      05 WS-RECONCILE-MIN  PIC 99.
+001430      05 WS-RECONCILE-SS   PIC 99.
+001440   77 myDisplayString PIC x(30).
+001450   77 myInt           PIC S9(9) COMP-5.
+001460   77 myOtherInt      PIC S9(9) COMP-5.
+001470   77 NOT-END-OF-READ PIC 1 USAGE BIT.
+001480* A page-formatted Categories report - title/run-date/
+001490* page header, column headings, and a line-count-triggered page
+001500* break - written to CATEGORIES.RPT via the same StreamWriter
+001510* idiom already used for the extract/log files.
+001520   77 WS-REPORT-LINE         PIC X(132).
+001530   77 WS-REPORT-PAGE         PIC 9(4) VALUE 1.
+001540   77 WS-REPORT-PAGE-EDIT    PIC ZZZ9.
+001550   77 WS-REPORT-LINE-COUNT      PIC 9(4) VALUE ZERO.
+001560   77 WS-REPORT-LINES-PER-PAGE  PIC 9(4) VALUE 15.
+001570   77 WS-REPORT-DATE-TEXT    PIC X(10).
+001580   01 WS-REPORT-TIMESTAMP.
+001590      05 WS-REPORT-YYYY PIC 9999.
+001600      05 WS-REPORT-MM   PIC 99.
+001610      05 WS-REPORT-DD   PIC 99.
+001620      05 WS-REPORT-HH   PIC 99.
+001630      05 WS-REPORT-MIN  PIC 99.
+001640      05 WS-REPORT-SS   PIC 99.
+001650   01 NULL-X          PIC X(1).
+001660* A PARM-driven mode selection so the job scheduler
+001670* can run a single step (just the report, just the reader dump,
+001680* etc) instead of always paying for the whole fixed sequence.
+001690   77 WS-PARM          PIC X(20).
+001700* A shared DEV/TEST/PROD connection-profile lookup so
+001710* promoting this job from test to production is an environment
+001720* variable flip instead of editing a hardcoded server literal.
+001730   COPY CONNPROFILE.
+001740   77 WS-APPSETTINGS-KEY PIC X(40).
+001750* Re-read CATEGORIES.EXTRACT after it's written and
+001760* flag duplicate CategoryIDs or blank CategoryName values, since
+001770* the in-memory PROP-Unique constraint on myDataTable is never
+001780* actually checked against what landed on disk.
+001790   77 WS-VALIDATE-LINE       PIC X(160).
+001800   77 WS-VALIDATE-DUP-FLAG   PIC X VALUE "N".
+001810      88 WS-VALIDATE-IS-DUP        VALUE "Y".
+001820   77 WS-VALIDATE-SEEN-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+001830   77 WS-VALIDATE-DUP-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
+001840  77 WS-VALIDATE-BLANK-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+001850  77 WS-VALIDATE-DUP-COUNT-EDIT   PIC ZZZ9.
+001860  77 WS-VALIDATE-BLANK-COUNT-EDIT PIC ZZZ9.
+001870  01 WS-VALIDATE-KEYS.
+001880     05 WS-VALID-SEEN-ENTRY PIC X(4)
+001890         OCCURS 500 TIMES INDEXED BY WS-VKEY-IDX.
+001900* A completion notification (row count, run duration,
+001910* output file name) dropped onto an MSMQ queue once the Categories
+001920* extract finishes, the same way the Chpt20 form already posts its
+001930* Categories update - so nobody has to babysit the batch window or
+001940* check a folder timestamp to know the run landed.
+001950  77 myNotifyQueue        OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001960  77 WS-NOTIFY-QUEUE-PATH PIC X(40)
+001970      VALUE ".\private$\batchnotifications".
+001980  77 WS-NOTIFY-TEXT       PIC X(200).
+001990  77 WS-NOTIFY-ROWCOUNT-EDIT PIC ZZZ9.
+002000  01 WS-RUN-START-TIMESTAMP.
+002010     05 WS-RUN-START-YYYY PIC 9999.
+002020     05 WS-RUN-START-MM   PIC 99.
+002030     05 WS-RUN-START-DD   PIC 99.
+002040     05 WS-RUN-START-HH   PIC 99.
+002050     05 WS-RUN-START-MIN  PIC 99.
+002060     05 WS-RUN-START-SS   PIC 99.
+002070  01 WS-RUN-END-TIMESTAMP.
+002080     05 WS-RUN-END-YYYY PIC 9999.
+002090     05 WS-RUN-END-MM   PIC 99.
+002100     05 WS-RUN-END-DD   PIC 99.
+002110     05 WS-RUN-END-HH   PIC 99.
+002120     05 WS-RUN-END-MIN  PIC 99.
+002130     05 WS-RUN-END-SS   PIC 99.
+002140  77 WS-RUN-DURATION-SECONDS PIC S9(9) COMP-5.
+002150  77 WS-RUN-DURATION-EDIT    PIC ZZZ9.
+002160* An "as-of" snapshot mode - the extract file name
+002170* defaults to the regular CATEGORIES.EXTRACT (so the
+002180* restart/checkpoint logic keeps working the same way it always
+002190* has), but a dated name is built instead when -ASOF is requested,
+002200* and that run's file is never overwritten by a later one.
+002210  01 WS-ASOF-TIMESTAMP.
+002220     05 WS-ASOF-YYYY PIC 9999.
+002230     05 WS-ASOF-MM   PIC 99.
+002240     05 WS-ASOF-DD   PIC 99.
+002250  77 WS-ASOF-DATE-TEXT     PIC X(8).
+002260  77 WS-EXTRACT-FILE-NAME  PIC X(40) VALUE "CATEGORIES.EXTRACT".
+002270* A "what changed since last run" delta report - the
+002280* prior run's CATEGORIES.EXTRACT is saved off before a fresh run
+002290* overwrites it, then diffed by CategoryID against the new file to
+002300* flag ADDED/REMOVED/CHANGED rows, instead of the only way to notice
+002310* a renamed category being someone eyeballing the extract by hand.
+002320 77 WS-PRIOR-EXTRACT-FILE  PIC X(40) VALUE "CATEGORIES.EXTRACT.PRIOR".
+002330 77 WS-DELTA-REPORT-FILE   PIC X(40) VALUE "CATEGORIES.DELTA.RPT".
+002340 77 WS-PRIOR-EXISTS        PIC 1 USAGE BIT.
+002350 77 WS-DELTA-LINE          PIC X(160).
+002360 77 WS-DELTA-ADDED-COUNT   PIC S9(9) COMP-5 VALUE ZERO.
+002370 77 WS-DELTA-REMOVED-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+002380 77 WS-DELTA-CHANGED-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+002390 77 WS-DELTA-ADDED-COUNT-EDIT   PIC ZZZ9.
+002400 77 WS-DELTA-REMOVED-COUNT-EDIT PIC ZZZ9.
+002410 77 WS-DELTA-CHANGED-COUNT-EDIT PIC ZZZ9.
+002420 77 WS-PRIOR-KEY-COUNT     PIC S9(9) COMP-5 VALUE ZERO.
+002430 77 WS-PRIOR-MATCH-FOUND   PIC 1 USAGE BIT.
+002440 77 WS-DELTA-REPORT-LINE   PIC X(170).
+002450 01 WS-PRIOR-KEYS.
+002460   05 WS-PRIOR-KEY-ENTRY  PIC X(4)
+002470       OCCURS 500 TIMES INDEXED BY WS-PKEY-IDX.
+002480 01 WS-PRIOR-LINES.
+002490   05 WS-PRIOR-LINE-ENTRY PIC X(160)
+002500       OCCURS 500 TIMES INDEXED BY WS-PLINE-IDX.
+002510* A bulk CSV import path feeding the same Categories
+002520* DataTable shape 0000-OptionalPreTableBuild builds, for a
+002530* supplier-supplied spreadsheet export instead of hand-keying rows
+002540* into SSMS.
+002550 77 WS-CSV-IMPORT-FILE    PIC X(40) VALUE "CATEGORIES.CSV".
+002560 77 WS-CSV-LINE           PIC X(160).
+002570 77 WS-CSV-CATEGORYID     PIC X(15).
+002580 77 WS-CSV-CATEGORYNAME   PIC X(15).
+002590 77 WS-CSV-DESCRIPTION    PIC X(16).
+002600 77 WS-CSV-ROW-COUNT      PIC S9(9) COMP-5 VALUE ZERO.
+002610 77 WS-CSV-ROW-COUNT-EDIT PIC ZZZ9.
+002620 PROCEDURE DIVISION.
+002630
+002640* Capture the run-start clock so the completion
+002650* notification can report how long the extract took.
+002660     MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TIMESTAMP
+002670     PERFORM 0100-RESOLVE-CONNECTION-PROFILE
+002680     ACCEPT WS-PARM FROM COMMAND-LINE
+002690     EVALUATE WS-PARM
+002700         WHEN "-REPORT"
+002710             Perform 0000-OptionalPreTableBuild
+002720             Perform 1000-UseSqlDataAdapter
+002730             Perform 5000-PRINT-CATEGORIES-REPORT
+002740         WHEN "-EXTRACT"
+002750             Perform 0000-OptionalPreTableBuild
+002760             Perform 1000-UseSqlDataAdapter
+002770         WHEN "-ASOF"
+002780* Snapshot today's Categories extract to a dated
+002790* file name instead of the regular CATEGORIES.EXTRACT, so this
+002800* run is retained rather than overwritten by tomorrow's.
+002810             MOVE FUNCTION CURRENT-DATE TO WS-ASOF-TIMESTAMP
+002820             STRING WS-ASOF-YYYY WS-ASOF-MM WS-ASOF-DD
+002830                 DELIMITED BY SIZE INTO WS-ASOF-DATE-TEXT
+002840             STRING "CATEGORIES." DELIMITED BY SIZE
+002850                 WS-ASOF-DATE-TEXT DELIMITED BY SIZE
+002860                 ".EXTRACT" DELIMITED BY SIZE
+002870                 INTO WS-EXTRACT-FILE-NAME
+002880             Perform 0000-OptionalPreTableBuild
+002890             Perform 1000-UseSqlDataAdapter
+002900        WHEN "-CSVIMPORT"
+002910* Populate Categories from a vendor-supplied CSV file
+002920* instead of SQL Server, then reuse the same report for review.
+002930            Perform 0000-OptionalPreTableBuild
+002940            Perform 1050-IMPORT-CATEGORIES-FROM-CSV
+002950            Perform 5000-PRINT-CATEGORIES-REPORT
+002960         WHEN "-READER"
+002970             Perform 2000-UseSqlDataReader
+002980         WHEN "-CUSTOMERS"
+002990             Perform 3000-UseCustomersDataAdapter
+003000             DISPLAY " "
+003010             Perform 4000-UseCustomersDataReader
+003020         WHEN OTHER
+003030             Perform 0000-OptionalPreTableBuild
+003040             Perform 1000-UseSqlDataAdapter
+003050             DISPLAY " "
+003060             Perform 2000-UseSqlDataReader
+003070             DISPLAY " "
+003080             Perform 3000-UseCustomersDataAdapter
+003090             DISPLAY " "
+003100             Perform 4000-UseCustomersDataReader
+003110             DISPLAY " "
+003120* A page-formatted Categories report alongside the
+003130* plain console/extract dumps above.
+003140             Perform 5000-PRINT-CATEGORIES-REPORT
+003150     END-EVALUATE
+003160
+003170     DISPLAY "Enter X and Press Enter to Exit.".
+003180     ACCEPT NULL-X.
+003190     Stop Run.
+003200
+003210************************************************
+003220************************************************
+003230  0100-RESOLVE-CONNECTION-PROFILE.
+003240* Pick up the target environment from an OS environment
+003250* variable (defaulting to PROD when it isn't set), look its server
+003260* name up in the shared CONNPROFILE table, and build the
+003270* environment-suffixed AppSettings key each SqlConnection lookup
+003280* below will consult - one literal '(LOCAL)' no longer has to be
+003290* hand-edited in every program to promote test to production.
+003300     DISPLAY "NORTHWIND_ENV" UPON ENVIRONMENT-NAME
+003310     ACCEPT WS-ENVIRONMENT-NAME FROM ENVIRONMENT-VALUE
+003320         ON EXCEPTION
+003330             MOVE "PROD" TO WS-ENVIRONMENT-NAME
+003340     END-ACCEPT
+003350     SET WS-ENV-IDX TO 1
+003360     SET WS-CONN-NOT-FOUND TO TRUE
+003370     SEARCH WS-CONN-PROFILE-ENTRY
+003380         WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+003390             SET WS-CONN-FOUND TO TRUE
+003400             MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+003410     END-SEARCH
+003420     IF WS-CONN-NOT-FOUND
+003430         DISPLAY "UNKNOWN NORTHWIND_ENV '" WS-ENVIRONMENT-NAME
+003440             "' - DEFAULTING TO PROD"
+003450         MOVE "PROD" TO WS-ENVIRONMENT-NAME
+003460         SET WS-ENV-IDX TO 1
+003470         SEARCH WS-CONN-PROFILE-ENTRY
+003480             WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+003490                 MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+003500         END-SEARCH
+003510     END-IF
+003520     STRING "MyCOBOLConnectionString-" DELIMITED BY SIZE
+003530         WS-ENVIRONMENT-NAME DELIMITED BY SPACE
+003540         INTO WS-APPSETTINGS-KEY
+003550     DISPLAY "CONNECTING TO " WS-ENVIRONMENT-NAME " NORTHWIND ON "
+003560         WS-SERVER-NAME
+003570
+003580   0000-OptionalPreTableBuild.
+003590*  It is possible to obtain the "schema" or table structure
+003600*  directly/automatically from the SQL Server Database
+003610*  This section is added for training purposes.
+003620*  The information found in this section would be critical
+003630*  in the case of building a disconnected .NET dataset
+003640*  that may have a non-SQL Server Data Source.
+003650
+003660* Create a new DataTable.
+003670     INVOKE DataTable "NEW" USING BY VALUE "myCategories"
+003680         RETURNING myDataTable.
+003690
+003700* Build each column through the one reusable
+003710* 0050-ADD-DATATABLE-COLUMN paragraph instead of repeating the
+003720* NEW/SET-DataType/SET-ColumnName/Add block by hand per column -
+003730* any future table build (Orders, Products, ...) can drive the
+003740* same paragraph off its own column list.
+003750* Create 1st myDataColumn.
+003760     MOVE "CategoryID" TO WS-BUILDCOL-NAME
+003770     MOVE "System.Int32" TO WS-BUILDCOL-TYPE
+003780     SET WS-BUILDCOL-UNIQUE TO B"1"
+003781     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003790     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003800
+003810* Create 2nd myDataColumn.
+003820     MOVE "CategoryName" TO WS-BUILDCOL-NAME
+003830     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003840     SET WS-BUILDCOL-UNIQUE TO B"0"
+003841     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003850     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003860
+003870* Create 3rd myDataColumn.
+003880     MOVE "Description" TO WS-BUILDCOL-NAME
+003890     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003900     SET WS-BUILDCOL-UNIQUE TO B"0"
+003901     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003910     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003920
+003930* Create 4th myDataColumn.
+003940     MOVE "Picture" TO WS-BUILDCOL-NAME
+003950     MOVE "System.Byte[]" TO WS-BUILDCOL-TYPE
+003960     SET WS-BUILDCOL-UNIQUE TO B"0"
+003961     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003970     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003980
+003990* Assign primary key column to CategoryID column.
+004000     INVOKE DataColumnArray "NEW" USING BY VALUE 1
+004010         RETURNING myPrimaryKeyColumns.
+004020     INVOKE PROP-Columns OF myDataTable "get_Item"
+004030       USING BY VALUE "CategoryID"
+004040       RETURNING myPrimaryKeyColumn.
+004050     INVOKE myPrimaryKeyColumns "Set"
+004060       USING BY VALUE 0 myPrimaryKeyColumn.
+004070     SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns.
+004080
+004090* A second small DataTable carrying the per-
+004100* CategoryID Products SKU count, built through the same column
+004110* builder (it operates on whatever myDataTable currently points
+004120* at, so myDataTable is swapped to myProductCountsTable for these
+004130* two columns and swapped back to the Categories table after).
+004140     SET mySavedDataTable TO myDataTable
+004150     INVOKE DataTable "NEW" USING BY VALUE "myProductCounts"
+004160         RETURNING myProductCountsTable.
+004170     SET myDataTable TO myProductCountsTable
+004180
+004190     MOVE "CategoryID" TO WS-BUILDCOL-NAME
+004200     MOVE "System.Int32" TO WS-BUILDCOL-TYPE
+004210     SET WS-BUILDCOL-UNIQUE TO B"1"
+004211     SET WS-BUILDCOL-PRIMARYKEY TO B"1"
+004220     PERFORM 0050-ADD-DATATABLE-COLUMN.
+004230
+004240     MOVE "SKUCount" TO WS-BUILDCOL-NAME
+004250     MOVE "System.Int32" TO WS-BUILDCOL-TYPE
+004260     SET WS-BUILDCOL-UNIQUE TO B"0"
+004261     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+004270     PERFORM 0050-ADD-DATATABLE-COLUMN.
+004280
+004290     SET myDataTable TO mySavedDataTable
+004300
+004310* Reference the DataSet.
+004320     INVOKE DataSet "NEW" RETURNING myDataSet.
+004330* Associate the Table with the Dataset.
+004340     INVOKE PROP-Tables OF myDataSet "Add"
+004350       USING BY VALUE myDataTable.
+004360     INVOKE PROP-Tables OF myDataSet "Add"
+004370       USING BY VALUE myProductCountsTable.
+004380
+004390************************************************
+004400* A generalized, reusable DataTable column builder.
+004410* Callers move the column's name and .NET type name and set
+004420* WS-BUILDCOL-UNIQUE, then PERFORM this paragraph - it creates the
+004430* DataColumn, wires its DataType/ColumnName/Unique, and adds it
+004440* to whatever myDataTable currently points at.
+004450   0050-ADD-DATATABLE-COLUMN.
+004460     INVOKE DataColumn "NEW" RETURNING myDataColumn.
+004470     SET PROP-DataType OF myDataColumn TO
+004480         SystemType::"GetType"(WS-BUILDCOL-TYPE).
+004490     SET PROP-ColumnName OF myDataColumn TO WS-BUILDCOL-NAME.
+004500     IF WS-BUILDCOL-UNIQUE = B"1"
+004510         SET PROP-Unique OF myDataColumn TO B"1"
+004520     END-IF.
+004530     INVOKE PROP-Columns OF myDataTable "Add"
+004540       USING BY VALUE myDataColumn.
+004541     IF WS-BUILDCOL-PRIMARYKEY = B"1"
+004542         INVOKE DataColumnArray "NEW" USING BY VALUE 1
+004543             RETURNING myPrimaryKeyColumns
+004544         INVOKE myPrimaryKeyColumns "Set"
+004545           USING BY VALUE 0 myDataColumn
+004546         SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns
+004547     END-IF.
+004550
+004560************************************************
+004570************************************************
+004580* Populate myDataTable (already built empty by
+004590* 0000-OptionalPreTableBuild) from a vendor-supplied CSV file instead
+004600* of a live SqlDataAdapter Fill - one CategoryID,CategoryName,
+004610* Description row per line, read with the same StreamReader pattern
+004620* SystemIOExampleCobol already uses. The Picture column is left blank
+004630* for CSV-imported rows since a flat CSV export carries no image data.
+004640 1050-IMPORT-CATEGORIES-FROM-CSV.
+004650
+004660     MOVE ZERO TO WS-CSV-ROW-COUNT
+004670     INVOKE Sys-StreamReader "NEW"
+004680         USING BY VALUE WS-CSV-IMPORT-FILE
+004690         RETURNING mySys-StreamReader
+004700     SET WS-EOT-FALSE TO TRUE
+004710     SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+004720     SET myOtherInt TO mySys-Integer
+004730     IF myOtherInt = -1
+004740         SET WS-EOT-TRUE TO TRUE
+004750     END-IF
+004760     PERFORM UNTIL WS-EOT-TRUE
+004770         SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+004780         SET WS-CSV-LINE TO mySys-String
+004790         UNSTRING WS-CSV-LINE DELIMITED BY ","
+004800             INTO WS-CSV-CATEGORYID WS-CSV-CATEGORYNAME
+004810                 WS-CSV-DESCRIPTION
+004820         INVOKE myDataTable "NewRow" RETURNING myDataRow
+004830         INVOKE Sys-Objects "NEW" USING BY VALUE 4
+004840             RETURNING mySys-Objects
+004850         INVOKE mySys-Objects "Set" USING BY VALUE 0
+004860             FUNCTION NUMVAL(WS-CSV-CATEGORYID)
+004870         INVOKE mySys-Objects "Set" USING BY VALUE 1 WS-CSV-CATEGORYNAME
+004880         INVOKE mySys-Objects "Set" USING BY VALUE 2 WS-CSV-DESCRIPTION
+004881* Picture is a System.Byte[] column, not a COBOL
+004882* alphanumeric one - a zero-length byte array (rather than SPACES)
+004883* keeps the Set call type-correct for a CSV row, which carries no
+004884* image data to begin with.
+004885         INVOKE Sys-ByteArray "NEW" USING BY VALUE 0
+004886             RETURNING mySys-ByteArray
+004887         INVOKE mySys-Objects "Set" USING BY VALUE 3 mySys-ByteArray
+004900         SET PROP-ItemArray OF myDataRow TO mySys-Objects
+004910         INVOKE PROP-Rows OF myDataTable "Add" USING BY VALUE myDataRow
+004920         ADD 1 TO WS-CSV-ROW-COUNT
+004930         SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+004940         SET myOtherInt TO mySys-Integer
+004950         IF myOtherInt = -1
+004960             SET WS-EOT-TRUE TO TRUE
+004970         END-IF
+004980     END-PERFORM
+004990     INVOKE mySys-StreamReader "Close"
+005000     MOVE WS-CSV-ROW-COUNT TO WS-CSV-ROW-COUNT-EDIT
+005010     DISPLAY "IMPORTED " WS-CSV-ROW-COUNT-EDIT
+005020         " CATEGORIES FROM " WS-CSV-IMPORT-FILE.
+005030
+005040   1000-UseSqlDataAdapter.
+005050
+005060*  Reference Data Provider Objects
+005070		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+005080      INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter
+005090      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+005100
+005110*  Prepare to Connect to SQL Server Database
+005120*  using the Connection String from app config, not a hardcoded one
+005130      SET MyNewAppSettings TO PROP-APPSETTINGS
+005140          OF CLASS-CONFIGURATIONSETTINGS
+005150      INVOKE MyNewAppSettings "get_Item"
+005160          USING BY VALUE WS-APPSETTINGS-KEY
+005170          RETURNING MyNewConnectionString
+005180      SET PROP-ConnectionString OF mySqlConnection
+005190          TO MyNewConnectionString
+005200
+005210*  Associate the Command Object with the Connection Object
+005220      SET PROP-Connection OF mySqlCommand TO mySqlConnection
+005230*  Associate the Command Object with intended SQL Statement
+005240      SET PROP-CommandText OF mySqlCommand TO "Select * from Categories"
+005250*  Associate the DataAdapter Object with the Command Object
+005260      SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+005270
+005280*  Have the DataAdapter Object Execute the SQL Statement and
+005290*  store the result set in a DataSet DataTable named myCategories
+005300     INVOKE mySqlDataAdapter "Fill"
+005310       USING BY VALUE myDataSet, "myCategories"
+005320
+005330* A second Fill, against Products grouped by
+005340* CategoryID, so the extract below can join in a live SKU count
+005350* per category instead of just CategoryName/Description.
+005360     INVOKE SqlCommand "NEW" RETURNING mySqlCommand
+005370     SET PROP-Connection OF mySqlCommand TO mySqlConnection
+005380     STRING "Select CategoryID, COUNT(*) as SKUCount from "
+005390         "Products Group By CategoryID" DELIMITED BY SIZE
+005400         INTO WS-ORDERS-SELECT-TEXT
+005410     SET PROP-CommandText OF mySqlCommand TO WS-ORDERS-SELECT-TEXT
+005420     SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+005430     INVOKE mySqlDataAdapter "Fill"
+005440       USING BY VALUE myDataSet, "myProductCounts"
+005450     INVOKE PROP-Tables OF myDataSet "get_Item"
+005460         USING BY VALUE "myProductCounts"
+005470         RETURNING myProductCountsTable
+005480
+005490*  Loop through the Dataset DataTable
+005500*  Write out one DataColumn per DataRow
+005510     INVOKE PROP-Tables OF myDataSet "get_Item"
+005520		   USING BY VALUE "myCategories"
+005530         RETURNING myDataTable
+005540
+005550       SET myDataRowCollection to PROP-Rows OF myDataTable
+005560       SET mySys-Integer to PROP-Count of myDataRowCollection
+005570
+005580		 SET myOtherInt TO mySys-Integer
+005590* Catch a Fill that came back empty or with no table
+005600* reference before the extract loop below ever runs, instead of
+005610* quietly writing a zero-row extract file with no warning to anyone.
+005620 		 IF myDataTable = NULL
+005630 		     DISPLAY "CATEGORIES TABLE NOT RETURNED FROM DATASET"
+005640 		 END-IF
+005650 		 IF mySys-Integer = ZERO
+005660 		     DISPLAY "ZERO ROWS RETURNED FROM CATEGORIES"
+005670 		 END-IF
+005680* Open a fixed-width Categories extract file using
+005690* the same StreamWriter pattern already proven in
+005700* SystemIOExampleCobol, so the spreadsheet reconciliation team
+005710* gets a real file instead of re-keying console output by hand.
+005720*
+005730* Check for a prior CATEGORIES.CKPT checkpoint -
+005740* if one exists, this extract abended partway through last time,
+005750* so resume from the row after the checkpoint and append to the
+005760* existing extract file; otherwise start at row 1 and rebuild
+005770* the extract file from scratch.
+005780 		 SET WS-CHECKPOINT-EXISTS TO
+005790 		     Sys-File::"Exists" (WS-CHECKPOINT-FILE)
+005800 		 IF WS-CHECKPOINT-EXISTS = B"1" THEN
+005810 		   INVOKE Sys-StreamReader "NEW"
+005820 		     USING BY VALUE WS-CHECKPOINT-FILE
+005830 		     RETURNING mySys-StreamReader
+005840 		   SET WS-CHECKPOINT-LINE TO
+005850 		       mySys-StreamReader::"ReadLine" ()
+005860 		   INVOKE mySys-StreamReader "Close"
+005870 		   COMPUTE WS-START-ROW =
+005880 		       FUNCTION NUMVAL(WS-CHECKPOINT-LINE) + 1
+005890 		   SET WS-APPEND-MODE TO B"1"
+005900 		 ELSE
+005910* Before a fresh run overwrites the default extract,
+005920* save last run's copy off so it can be diffed against the new one.
+005930        IF WS-EXTRACT-FILE-NAME = "CATEGORIES.EXTRACT"
+005940            SET WS-PRIOR-EXISTS TO
+005950                Sys-File::"Exists" (WS-EXTRACT-FILE-NAME)
+005960            IF WS-PRIOR-EXISTS = B"1"
+005970                INVOKE Sys-File "Copy" USING BY VALUE
+005980                    WS-EXTRACT-FILE-NAME, WS-PRIOR-EXTRACT-FILE, B"1"
+005990            END-IF
+006000        END-IF
+006010 		   MOVE 1 TO WS-START-ROW
+006020 		   SET WS-APPEND-MODE TO B"0"
+006030 		 END-IF
+006040		 INVOKE Sys-StreamWriter "NEW"
+006050		   USING BY VALUE WS-EXTRACT-FILE-NAME, WS-APPEND-MODE
+006060		   RETURNING mySys-StreamWriter
+006070		 PERFORM VARYING myInt
+006080			FROM WS-START-ROW BY 1 UNTIL myInt > myOtherInt
+006090
+006100			INVOKE PROP-Rows OF myDataTable "Find"
+006110			USING BY VALUE myInt RETURNING myDataRow
+006120
+006130			SET mySys-Objects TO PROP-ItemArray OF myDataRow
+006140			INVOKE mySys-Objects "Get"
+006150			  USING BY VALUE 0 RETURNING mySys-Object
+006160			SET WS-EXTRACT-CATID to mySys-Object::"ToString" ()
+006170			INVOKE mySys-Objects "Get"
+006180			  USING BY VALUE 1 RETURNING mySys-Object
+006190			SET myDisplayString to mySys-Object::"ToString" ()
+006200			MOVE myDisplayString TO WS-EXTRACT-CATNAME
+006210			DISPLAY myDisplayString
+006220			INVOKE mySys-Objects "Get"
+006230			  USING BY VALUE 2 RETURNING mySys-Object
+006240			SET myDisplayString to mySys-Object::"ToString" ()
+006250			MOVE myDisplayString TO WS-EXTRACT-DESC
+006260* The Picture column comes back DBNull for most
+006270* Northwind rows, so guard the cast/encode with IsDBNull instead
+006280* of letting a bad cast raise at runtime.
+006290		INVOKE mySys-Objects "Get"
+006300		  USING BY VALUE 3 RETURNING mySys-Object
+006310		SET WS-PICTURE-IS-NULL TO
+006320		    CLASS-CONVERT::"IsDBNull" (mySys-Object)
+006330		IF WS-PICTURE-IS-NULL = B"1" THEN
+006340		  MOVE SPACES TO WS-EXTRACT-PICTURE
+006350		ELSE
+006360		  SET mySys-ByteArray TO mySys-Object
+006370		  SET WS-PICTURE-B64 TO
+006380		      CLASS-CONVERT::"ToBase64String" (mySys-ByteArray)
+006390		  MOVE WS-PICTURE-B64 TO WS-EXTRACT-PICTURE
+006400		END-IF
+006410* Look up this CategoryID's SKU count from the
+006420* myProductCounts table built above; categories with no Products
+006430* rows have no matching row there, so guard the Find the same
+006440* way the Picture column above guards IsDBNull.
+006450		INVOKE PROP-Rows OF myProductCountsTable "Find"
+006460		  USING BY VALUE myInt RETURNING myProductCountRow
+006470		IF myProductCountRow = NULL THEN
+006480		  MOVE ZERO TO WS-SKU-COUNT
+006490		ELSE
+006500		  SET mySys-Objects TO PROP-ItemArray OF myProductCountRow
+006510		  INVOKE mySys-Objects "Get"
+006520		    USING BY VALUE 1 RETURNING mySys-Object
+006530		  SET WS-EXTRACT-SKUCOUNT TO mySys-Object::"ToString" ()
+006540		  MOVE FUNCTION NUMVAL(WS-EXTRACT-SKUCOUNT) TO WS-SKU-COUNT
+006550		END-IF
+006560		MOVE WS-SKU-COUNT TO WS-SKU-COUNT-EDIT
+006570		MOVE WS-SKU-COUNT-EDIT TO WS-EXTRACT-SKUCOUNT
+006580			STRING WS-EXTRACT-CATID   DELIMITED BY SIZE
+006590			       WS-EXTRACT-CATNAME DELIMITED BY SIZE
+006600			       WS-EXTRACT-DESC    DELIMITED BY SIZE
+006610			       WS-EXTRACT-PICTURE DELIMITED BY SIZE
+006620			       WS-EXTRACT-SKUCOUNT DELIMITED BY SIZE
+006630			       INTO WS-EXTRACT-LINE
+006640			INVOKE mySys-StreamWriter "WriteLine"
+006650			  USING BY VALUE WS-EXTRACT-LINE
+006660* Persist progress after every row so a rerun can
+006670* resume here instead of restarting the whole extract.
+006680			MOVE myInt TO WS-START-ROW-EDIT
+006690			INVOKE Sys-StreamWriter "NEW"
+006700			  USING BY VALUE WS-CHECKPOINT-FILE, B"0"
+006710			  RETURNING myCheckpointWriter
+006720			INVOKE myCheckpointWriter "WriteLine"
+006730			  USING BY VALUE WS-START-ROW-EDIT
+006740			INVOKE myCheckpointWriter "Close"
+006780	     END-PERFORM.
+006790
+006800*  Close the extract file.
+006810      INVOKE mySys-StreamWriter "Close".
+006820* Confirm the extract file actually holds the same
+006830* number of rows SQL Server returned before trusting the
+006840* checkpoint to mean the run was clean.
+006850      PERFORM 9000-RECONCILE-EXTRACT-COUNT.
+006860* Flag duplicate/blank keys before trusting the file.
+006870      PERFORM 9100-VALIDATE-EXTRACT-KEYS.
+006880* Diff this run against the prior saved copy and flag
+006890* ADDED/REMOVED/CHANGED CategoryIDs.
+006900     PERFORM 9300-DELTA-REPORT.
+006910* The extract finished cleanly, so drop the
+006920* checkpoint - the next run should start a fresh extract rather
+006930* than treating this completed run as a partial one.
+006940      INVOKE Sys-File "Delete" USING BY VALUE WS-CHECKPOINT-FILE.
+006950
+006960*  Close the Database Connection
+006970      INVOKE mySqlConnection "Close".
+006980
+006990      SET mySqlConnection TO NULL.
+007000      SET mySqlDataAdapter TO NULL.
+007010      SET mySqlCommand TO NULL.
+007020      SET myDataTable TO NULL.
+007030* Tell the team the extract landed - row count, run
+007040* duration, output file name - instead of leaving them to check
+007050* the folder timestamp.
+007060      PERFORM 9200-SEND-COMPLETION-NOTIFICATION.
+007070
+007080************************************************
+007090* Count the lines actually written to
+007100* CATEGORIES.EXTRACT with the same StreamReader/Peek end-of-file
+007110* idiom proven in SystemIOExampleCobol, compare that count
+007120* against the SQL row count from the DataRow collection, and
+007130* append a timestamped MATCH/MISMATCH line to RECONCILE.LOG.
+007140   9000-RECONCILE-EXTRACT-COUNT.
+007150
+007160     MOVE ZERO TO WS-RECONCILE-LINE-COUNT
+007170     INVOKE Sys-StreamReader "NEW"
+007180       USING BY VALUE WS-EXTRACT-FILE-NAME
+007190       RETURNING mySys-StreamReader
+007200     SET WS-EOT-FALSE TO TRUE
+007210     PERFORM UNTIL WS-EOT-TRUE
+007220        SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+007230        ADD 1 TO WS-RECONCILE-LINE-COUNT
+007240        SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+007250        SET myOtherInt TO mySys-Integer
+007260        IF myOtherInt = -1
+007270            SET WS-EOT-TRUE TO TRUE
+007280        END-IF
+007290     END-PERFORM
+007300     INVOKE mySys-StreamReader "Close"
+007310
+007320* MyOtherInt was just overwritten by the end-of-file
+007330* check above, so recompute the SQL row count from the live
+007340* DataRow collection before comparing it to the extract count.
+007350     SET myDataRowCollection TO PROP-Rows OF myDataTable
+007360     SET mySys-Integer TO PROP-Count OF myDataRowCollection
+007370     SET myOtherInt TO mySys-Integer
+007380
+007390     IF WS-RECONCILE-LINE-COUNT = myOtherInt
+007400         MOVE "MATCH" TO WS-RECONCILE-RESULT
+007410     ELSE
+007420         MOVE "MISMATCH" TO WS-RECONCILE-RESULT
+007430     END-IF
+007440
+007450     MOVE myOtherInt TO WS-RECONCILE-SQL-COUNT-EDIT
+007460    MOVE WS-RECONCILE-LINE-COUNT TO WS-RECONCILE-LINE-COUNT-EDIT
+007470    MOVE FUNCTION CURRENT-DATE TO WS-RECONCILE-TIMESTAMP
+007480     STRING WS-RECONCILE-YYYY "-" WS-RECONCILE-MM "-"
+007490         WS-RECONCILE-DD " " WS-RECONCILE-HH ":"
+007500         WS-RECONCILE-MIN ":" WS-RECONCILE-SS
+007510         ", SQLCOUNT=" WS-RECONCILE-SQL-COUNT-EDIT
+007520         ", EXTRACTCOUNT=" WS-RECONCILE-LINE-COUNT-EDIT
+007530         ", " WS-RECONCILE-RESULT
+007540         DELIMITED BY SIZE INTO WS-RECONCILE-LINE
+007550     INVOKE Sys-StreamWriter "NEW"
+007560         USING BY VALUE "RECONCILE.LOG", B"1"
+007570         RETURNING mySys-StreamWriter
+007580     INVOKE mySys-StreamWriter "WriteLine" USING BY VALUE
+007590         WS-RECONCILE-LINE
+007600     INVOKE mySys-StreamWriter "Close".
+007610
+007620************************************************
+007630   2000-UseSqlDataReader.
+007640
+007650*  Reference Data Provider Objects
+007660		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+007670      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+007680
+007690*  Connect to SQL Server Database using the app config
+007700*  Connection String
+007710      SET MyNewAppSettings TO PROP-APPSETTINGS
+007720          OF CLASS-CONFIGURATIONSETTINGS
+007730      INVOKE MyNewAppSettings "get_Item"
+007740          USING BY VALUE WS-APPSETTINGS-KEY
+007750          RETURNING MyNewConnectionString
+007760      SET PROP-ConnectionString OF mySqlConnection
+007770          TO MyNewConnectionString
+007780      INVOKE mySqlConnection "Open"
+007790
+007800*  Associate the Command Object with the Connection Object
+007810      SET PROP-Connection OF mySqlCommand TO mySqlConnection
+007820*  Associate the Command Object with intended SQL Statement
+007830      SET PROP-CommandText OF mySqlCommand TO "Select * from Categories"
+007840
+007850*  Have the DataReader Object Execute the SQL Statement and
+007860*  store the result set in a DataReader Object
+007870      SET mySqlDataReader TO mySqlCommand::"ExecuteReader" ()
+007880
+007890*  Loop through the DataReader Object, Advancing to each Record
+007900* Look columns up by name off the reader's indexer
+007910* instead of a positional GetString(1), and display the full
+007920* row instead of just the one column this used to print.
+007930*  Write out the full row per Record
+007940		 SET NOT-END-OF-READ TO mySqlDataReader::"Read" ()
+007950		 PERFORM UNTIL NOT-END-OF-READ = B'0'
+007960			SET mySys-Object TO
+007970			    mySqlDataReader::"get_Item" ("CategoryID")
+007980			SET myDisplayString to mySys-Object::"ToString" ()
+007990			DISPLAY "CategoryID: " myDisplayString
+008000			SET mySys-Object TO
+008010			    mySqlDataReader::"get_Item" ("CategoryName")
+008020			SET myDisplayString to mySys-Object::"ToString" ()
+008030			DISPLAY "CategoryName: " myDisplayString
+008040			SET mySys-Object TO
+008050			    mySqlDataReader::"get_Item" ("Description")
+008060			SET myDisplayString to mySys-Object::"ToString" ()
+008070			DISPLAY "Description: " myDisplayString
+008080          SET NOT-END-OF-READ TO mySqlDataReader::"Read" ()
+008090	     END-PERFORM.
+008100
+008110*   Close the DataReader
+008120      INVOKE mySqlDataReader "Close".
+008130*   Close the Database Connection
+008140      INVOKE mySqlConnection "Close".
+008150
+008160      SET mySqlConnection TO NULL.
+008170      SET mySqlCommand TO NULL.
+008180
+008190************************************************
+008200   3000-UseCustomersDataAdapter.
+008210*  Walk the Customers table through the same
+008220*  DataAdapter/DataSet path already proven above for Categories,
+008230*  so this program demonstrates both Northwind tables instead of
+008240*  just the one.
+008250
+008260*  Reference Data Provider Objects
+008270     INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+008280     INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter
+008290     INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+008300
+008310*  Prepare to Connect to SQL Server Database
+008320*  using the Connection String from app config
+008330     SET MyNewAppSettings TO PROP-APPSETTINGS
+008340         OF CLASS-CONFIGURATIONSETTINGS
+008350     INVOKE MyNewAppSettings "get_Item"
+008360         USING BY VALUE WS-APPSETTINGS-KEY
+008370         RETURNING MyNewConnectionString
+008380     SET PROP-ConnectionString OF mySqlConnection
+008390         TO MyNewConnectionString
+008400
+008410*  Associate the Command Object with the Connection Object
+008420     SET PROP-Connection OF mySqlCommand TO mySqlConnection
+008430*  Associate the Command Object with intended SQL Statement
+008440     SET PROP-CommandText OF mySqlCommand TO "Select * from Customers"
+008450*  Associate the DataAdapter Object with the Command Object
+008460     SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+008470
+008480*  Have the DataAdapter Object Execute the SQL Statement and
+008490*  store the result set in a DataSet DataTable named myCustomers
+008500     INVOKE mySqlDataAdapter "Fill"
+008510       USING BY VALUE myDataSet, "myCustomers"
+008520
+008530*  Loop through the Dataset DataTable
+008540*  Write out the CompanyName DataColumn per DataRow
+008550     INVOKE PROP-Tables OF myDataSet "get_Item"
+008560       USING BY VALUE "myCustomers"
+008570       RETURNING myDataTable
+008580
+008590     SET myDataRowCollection to PROP-Rows OF myDataTable
+008600     SET mySys-Integer to PROP-Count of myDataRowCollection
+008610     SET myOtherInt TO mySys-Integer
+008620     PERFORM VARYING myInt
+008630        FROM 1 BY 1 UNTIL myInt > myOtherInt
+008640
+008650        INVOKE PROP-Rows OF myDataTable "Find"
+008660          USING BY VALUE myInt RETURNING myDataRow
+008670
+008680        SET mySys-Objects TO PROP-ItemArray OF myDataRow
+008690        INVOKE mySys-Objects "Get"
+008700          USING BY VALUE 1 RETURNING mySys-Object
+008710        SET myDisplayString to mySys-Object::"ToString" ()
+008720        DISPLAY "CUSTOMER: " myDisplayString
+008730     END-PERFORM.
+008740
+008750*  Close the Database Connection
+008760     INVOKE mySqlConnection "Close".
+008770
+008780     SET mySqlConnection TO NULL.
+008790     SET mySqlDataAdapter TO NULL.
+008800     SET mySqlCommand TO NULL.
+008810     SET myDataTable TO NULL.
+008820
+008830************************************************
+008840   4000-UseCustomersDataReader.
+008850*  Walk the Customers table through the same
+008860*  SqlDataReader path already proven above for Categories.
+008870
+008880*  Reference Data Provider Objects
+008890     INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+008900     INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+008910
+008920*  Connect to SQL Server Database using the app config
+008930*  Connection String
+008940     SET MyNewAppSettings TO PROP-APPSETTINGS
+008950         OF CLASS-CONFIGURATIONSETTINGS
+008960     INVOKE MyNewAppSettings "get_Item"
+008970         USING BY VALUE WS-APPSETTINGS-KEY
+008980         RETURNING MyNewConnectionString
+008990     SET PROP-ConnectionString OF mySqlConnection
+009000         TO MyNewConnectionString
+009010     INVOKE mySqlConnection "Open"
+009020
+009030*  Associate the Command Object with the Connection Object
+009040     SET PROP-Connection OF mySqlCommand TO mySqlConnection
+009050*  Associate the Command Object with intended SQL Statement
+009060     SET PROP-CommandText OF mySqlCommand TO "Select * from Customers"
+009070
+009080*  Have the DataReader Object Execute the SQL Statement and
+009090*  store the result set in a DataReader Object
+009100     SET mySqlDataReader TO mySqlCommand::"ExecuteReader" ()
+009110
+009120*  Loop through the DataReader Object, Advancing to each Record
+009130* Name the columns off the reader's indexer instead
+009140* of a positional GetString(1), and display the full row instead
+009150* of just CompanyName.
+009160*  Write out the full row per Record
+009170     SET NOT-END-OF-READ TO mySqlDataReader::"Read" ()
+009180     PERFORM UNTIL NOT-END-OF-READ = B'0'
+009190        SET mySys-Object TO
+009200            mySqlDataReader::"get_Item" ("CustomerID")
+009210        SET myDisplayString to mySys-Object::"ToString" ()
+009220        DISPLAY "CustomerID: " myDisplayString
+009230        SET mySys-Object TO
+009240            mySqlDataReader::"get_Item" ("CompanyName")
+009250        SET myDisplayString to mySys-Object::"ToString" ()
+009260        DISPLAY "CompanyName: " myDisplayString
+009270        SET mySys-Object TO
+009280            mySqlDataReader::"get_Item" ("ContactName")
+009290        SET myDisplayString to mySys-Object::"ToString" ()
+009300        DISPLAY "ContactName: " myDisplayString
+009310        SET mySys-Object TO
+009320            mySqlDataReader::"get_Item" ("Phone")
+009330        SET myDisplayString to mySys-Object::"ToString" ()
+009340        DISPLAY "Phone: " myDisplayString
+009350        SET NOT-END-OF-READ TO mySqlDataReader::"Read" ()
+009360     END-PERFORM.
+009370
+009380*   Close the DataReader
+009390     INVOKE mySqlDataReader "Close".
+009400*   Close the Database Connection
+009410     INVOKE mySqlConnection "Close".
+009420
+009430     SET mySqlConnection TO NULL.
+009440     SET mySqlCommand TO NULL.
+009450
+009460************************************************
+009470* Print a page-formatted Categories listing -
+009480* report header (title/run-date/page number), column headings,
+009490* and a line-count-triggered page break - to CATEGORIES.RPT,
+009500* instead of the raw console/extract dumps every other paragraph
+009510* here produces.
+009520   5000-PRINT-CATEGORIES-REPORT.
+009530
+009540* myDataTable was set to NULL at the end of 1000-UseSqlDataAdapter,
+009550* so re-fetch the Categories table from the still-live DataSet.
+009560     SET myDataTable TO PROP-Tables OF myDataSet
+009570         ::"get_Item" ("myCategories")
+009580     SET myDataRowCollection TO PROP-Rows OF myDataTable
+009590     SET mySys-Integer TO PROP-Count OF myDataRowCollection
+009600     SET myOtherInt TO mySys-Integer
+009610
+009620     MOVE 1 TO WS-REPORT-PAGE
+009630     MOVE ZERO TO WS-REPORT-LINE-COUNT
+009640     INVOKE Sys-StreamWriter "NEW"
+009650         USING BY VALUE "CATEGORIES.RPT", B"0"
+009660         RETURNING mySys-StreamWriter
+009670     PERFORM 5050-PRINT-REPORT-HEADER
+009680
+009690     PERFORM VARYING myInt FROM 1 BY 1 UNTIL myInt > myOtherInt
+009700        IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+009710            ADD 1 TO WS-REPORT-PAGE
+009720            PERFORM 5050-PRINT-REPORT-HEADER
+009730        END-IF
+009740
+009750        INVOKE PROP-Rows OF myDataTable "Find"
+009760            USING BY VALUE myInt RETURNING myDataRow
+009770        SET mySys-Objects TO PROP-ItemArray OF myDataRow
+009780        INVOKE mySys-Objects "Get"
+009790            USING BY VALUE 0 RETURNING mySys-Object
+009800        SET WS-EXTRACT-CATID TO mySys-Object::"ToString" ()
+009810        INVOKE mySys-Objects "Get"
+009820            USING BY VALUE 1 RETURNING mySys-Object
+009830        SET myDisplayString TO mySys-Object::"ToString" ()
+009840        MOVE myDisplayString TO WS-EXTRACT-CATNAME
+009850        INVOKE mySys-Objects "Get"
+009860            USING BY VALUE 2 RETURNING mySys-Object
+009870        SET myDisplayString TO mySys-Object::"ToString" ()
+009880        MOVE myDisplayString TO WS-EXTRACT-DESC
+009890
+009900* The same per-category SKU count already
+009910* joined into the extract, carried onto the printed report too.
+009920        INVOKE PROP-Rows OF myProductCountsTable "Find"
+009930            USING BY VALUE myInt RETURNING myProductCountRow
+009940        IF myProductCountRow = NULL THEN
+009950            MOVE ZERO TO WS-SKU-COUNT
+009960        ELSE
+009970            SET mySys-Objects TO PROP-ItemArray OF myProductCountRow
+009980            INVOKE mySys-Objects "Get"
+009990                USING BY VALUE 1 RETURNING mySys-Object
+010000            SET WS-EXTRACT-SKUCOUNT TO mySys-Object::"ToString" ()
+010010            MOVE FUNCTION NUMVAL(WS-EXTRACT-SKUCOUNT) TO WS-SKU-COUNT
+010020        END-IF
+010030        MOVE WS-SKU-COUNT TO WS-SKU-COUNT-EDIT
+010040
+010050        MOVE SPACES TO WS-REPORT-LINE
+010060        STRING WS-EXTRACT-CATID   DELIMITED BY SIZE
+010070               "  "               DELIMITED BY SIZE
+010080               WS-EXTRACT-CATNAME DELIMITED BY SIZE
+010090               "  "               DELIMITED BY SIZE
+010100               WS-EXTRACT-DESC    DELIMITED BY SIZE
+010110               "  "               DELIMITED BY SIZE
+010120               WS-SKU-COUNT-EDIT  DELIMITED BY SIZE
+010130               INTO WS-REPORT-LINE
+010140        INVOKE mySys-StreamWriter "WriteLine"
+010150            USING BY VALUE WS-REPORT-LINE
+010160        ADD 1 TO WS-REPORT-LINE-COUNT
+010170     END-PERFORM
+010180
+010190     INVOKE mySys-StreamWriter "Close".
+010200     SET myDataTable TO NULL.
+010210
+010220************************************************
+010230* The report header/column-heading block, called
+010240* once up front and again on every line-count-triggered page
+010250* break.
+010260   5050-PRINT-REPORT-HEADER.
+010270
+010280     IF WS-REPORT-PAGE > 1
+010290         MOVE "----- PAGE BREAK -----" TO WS-REPORT-LINE
+010300         INVOKE mySys-StreamWriter "WriteLine"
+010310             USING BY VALUE WS-REPORT-LINE
+010320     END-IF
+010330
+010340     MOVE FUNCTION CURRENT-DATE TO WS-REPORT-TIMESTAMP
+010350     STRING WS-REPORT-YYYY "-" WS-REPORT-MM "-" WS-REPORT-DD
+010360         DELIMITED BY SIZE INTO WS-REPORT-DATE-TEXT
+010370     MOVE WS-REPORT-PAGE TO WS-REPORT-PAGE-EDIT
+010380
+010390     MOVE "CATEGORIES REPORT" TO WS-REPORT-LINE
+010400     INVOKE mySys-StreamWriter "WriteLine"
+010410         USING BY VALUE WS-REPORT-LINE
+010420
+010430     STRING "Run Date: " WS-REPORT-DATE-TEXT
+010440         "     Page: " WS-REPORT-PAGE-EDIT
+010450         DELIMITED BY SIZE INTO WS-REPORT-LINE
+010460     INVOKE mySys-StreamWriter "WriteLine"
+010470         USING BY VALUE WS-REPORT-LINE
+010480
+010490     MOVE "CatID  CategoryName     Description      SKUCount"
+010500         TO WS-REPORT-LINE
+010510     INVOKE mySys-StreamWriter "WriteLine"
+010520         USING BY VALUE WS-REPORT-LINE
+010530
+010540     MOVE ZERO TO WS-REPORT-LINE-COUNT.
+010550
+010560************************************************
+010570* Re-read CATEGORIES.EXTRACT and flag duplicate
+010580* CategoryIDs or rows with a blank CategoryName, since the
+010590* in-memory PROP-Unique constraint on myDataTable is never
+010600* actually checked against what landed on disk.
+010610   9100-VALIDATE-EXTRACT-KEYS.
+010620
+010630    MOVE ZERO TO WS-VALIDATE-SEEN-COUNT
+010640    MOVE ZERO TO WS-VALIDATE-DUP-COUNT
+010650    MOVE ZERO TO WS-VALIDATE-BLANK-COUNT
+010660    INVOKE Sys-StreamReader "NEW"
+010670      USING BY VALUE WS-EXTRACT-FILE-NAME
+010680      RETURNING mySys-StreamReader
+010690    SET WS-EOT-FALSE TO TRUE
+010700    PERFORM UNTIL WS-EOT-TRUE
+010710       SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+010720       SET WS-VALIDATE-LINE TO mySys-String
+010730       MOVE "N" TO WS-VALIDATE-DUP-FLAG
+010740       IF WS-VALIDATE-LINE(5:15) = SPACES
+010750           ADD 1 TO WS-VALIDATE-BLANK-COUNT
+010760       END-IF
+010770       PERFORM VARYING WS-VKEY-IDX FROM 1 BY 1
+010780           UNTIL WS-VKEY-IDX > WS-VALIDATE-SEEN-COUNT
+010790           IF WS-VALID-SEEN-ENTRY (WS-VKEY-IDX) =
+010800               WS-VALIDATE-LINE(1:4)
+010810               MOVE "Y" TO WS-VALIDATE-DUP-FLAG
+010820           END-IF
+010830       END-PERFORM
+010840       IF WS-VALIDATE-IS-DUP
+010850           ADD 1 TO WS-VALIDATE-DUP-COUNT
+010860           DISPLAY "DUPLICATE CATEGORYID IN CATEGORIES.EXTRACT: "
+010870               WS-VALIDATE-LINE(1:4)
+010880       ELSE
+010890           ADD 1 TO WS-VALIDATE-SEEN-COUNT
+010900           SET WS-VKEY-IDX TO WS-VALIDATE-SEEN-COUNT
+010910           MOVE WS-VALIDATE-LINE(1:4)
+010920               TO WS-VALID-SEEN-ENTRY (WS-VKEY-IDX)
+010930       END-IF
+010940       SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+010950       SET myOtherInt TO mySys-Integer
+010960       IF myOtherInt = -1
+010970           SET WS-EOT-TRUE TO TRUE
+010980       END-IF
+010990    END-PERFORM
+011000    INVOKE mySys-StreamReader "Close"
+011010
+011020    MOVE WS-VALIDATE-DUP-COUNT TO WS-VALIDATE-DUP-COUNT-EDIT
+011030    MOVE WS-VALIDATE-BLANK-COUNT TO WS-VALIDATE-BLANK-COUNT-EDIT
+011040    IF WS-VALIDATE-DUP-COUNT = 0 AND WS-VALIDATE-BLANK-COUNT = 0
+011050        DISPLAY "CATEGORIES.EXTRACT KEY VALIDATION OK - NO"
+011060            " DUPLICATE CATEGORYIDS, NO BLANK CATEGORYNAMES"
+011070    ELSE
+011080        DISPLAY "CATEGORIES.EXTRACT KEY VALIDATION FOUND "
+011090            WS-VALIDATE-DUP-COUNT-EDIT " DUPLICATE CATEGORYID(S)"
+011100            " AND " WS-VALIDATE-BLANK-COUNT-EDIT
+011110            " BLANK CATEGORYNAME ROW(S)"
+011120    END-IF.
+011130
+011140************************************************
+011150   9200-SEND-COMPLETION-NOTIFICATION.
+011160* Post a short status message (row count, run duration,
+011170* output file name) onto an MSMQ queue once the Categories extract
+011180* finishes, the same way the Chpt20 form already posts its Categories
+011190* update message onto messageQueue1 - so the morning batch window
+011200* doesn't have to be babysat to know the run landed.
+011210    MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TIMESTAMP
+011220    COMPUTE WS-RUN-DURATION-SECONDS =
+011230        ((WS-RUN-END-HH * 3600) + (WS-RUN-END-MIN * 60) + WS-RUN-END-SS)
+011240        - ((WS-RUN-START-HH * 3600) + (WS-RUN-START-MIN * 60)
+011250            + WS-RUN-START-SS)
+011260    IF WS-RUN-DURATION-SECONDS < 0
+011270        ADD 86400 TO WS-RUN-DURATION-SECONDS
+011280    END-IF
+011290    MOVE WS-RUN-DURATION-SECONDS TO WS-RUN-DURATION-EDIT
+011291* WS-RECONCILE-SQL-COUNT-EDIT, not myOtherInt - 9100/9300
+011292* both reuse myOtherInt as their own Peek() end-of-file sentinel
+011293* after 9000-RECONCILE-EXTRACT-COUNT sets it, so by the time this
+011294* paragraph runs myOtherInt no longer holds the row count.
+011300    MOVE WS-RECONCILE-SQL-COUNT-EDIT TO WS-NOTIFY-ROWCOUNT-EDIT
+011310
+011320    STRING "CATEGORIES EXTRACT COMPLETE - " DELIMITED BY SIZE
+011330        WS-NOTIFY-ROWCOUNT-EDIT DELIMITED BY SIZE
+011340        " ROWS, " DELIMITED BY SIZE
+011350        WS-RUN-DURATION-EDIT DELIMITED BY SIZE
+011360        " SECONDS, FILE " DELIMITED BY SIZE
+011370        WS-EXTRACT-FILE-NAME DELIMITED BY SPACE
+011380        INTO WS-NOTIFY-TEXT
+011390
+011400    INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING myNotifyQueue
+011410    SET PROP-PATH OF myNotifyQueue TO WS-NOTIFY-QUEUE-PATH
+011420    INVOKE myNotifyQueue "Send"
+011430        USING BY VALUE WS-NOTIFY-TEXT, "CATEGORIES-EXTRACT-COMPLETE"
+011440    SET myNotifyQueue TO NULL.
+011450
+011460
+011470************************************************
+011480* Diff this run's default extract against the prior
+011490* run's saved copy (CATEGORIES.EXTRACT.PRIOR) by CategoryID and
+011500* report ADDED/REMOVED/CHANGED rows to CATEGORIES.DELTA.RPT, so a
+011510* renamed or removed category shows up here instead of only being
+011520* noticed when the extract "looks different" from memory. Skipped
+011530* when the opt-in -ASOF mode is running, since those dated files are
+011540* kept as their own distinct historical snapshots, not diffed
+011550* against each other.
+011560  9300-DELTA-REPORT.
+011570
+011580     IF WS-EXTRACT-FILE-NAME NOT = "CATEGORIES.EXTRACT"
+011590         DISPLAY "-ASOF RUN - SKIPPING DELTA REPORT"
+011600     ELSE
+011610         SET WS-PRIOR-EXISTS TO
+011620             Sys-File::"Exists" (WS-PRIOR-EXTRACT-FILE)
+011630         IF WS-PRIOR-EXISTS = B"0"
+011640             DISPLAY "NO PRIOR CATEGORIES.EXTRACT.PRIOR - SKIPPING"
+011650                 " DELTA REPORT ON FIRST RUN"
+011660         ELSE
+011670             MOVE ZERO TO WS-PRIOR-KEY-COUNT
+011680             MOVE ZERO TO WS-DELTA-ADDED-COUNT
+011690             MOVE ZERO TO WS-DELTA-REMOVED-COUNT
+011700             MOVE ZERO TO WS-DELTA-CHANGED-COUNT
+011710             INVOKE Sys-StreamReader "NEW"
+011720                 USING BY VALUE WS-PRIOR-EXTRACT-FILE
+011730                 RETURNING mySys-StreamReader
+011740             SET WS-EOT-FALSE TO TRUE
+011750             PERFORM UNTIL WS-EOT-TRUE
+011760                 SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+011770                 SET WS-DELTA-LINE TO mySys-String
+011780                 ADD 1 TO WS-PRIOR-KEY-COUNT
+011790                 SET WS-PKEY-IDX TO WS-PRIOR-KEY-COUNT
+011800                 SET WS-PLINE-IDX TO WS-PRIOR-KEY-COUNT
+011810                 MOVE WS-DELTA-LINE(1:4)
+011820                     TO WS-PRIOR-KEY-ENTRY (WS-PKEY-IDX)
+011830                 MOVE WS-DELTA-LINE
+011840                     TO WS-PRIOR-LINE-ENTRY (WS-PLINE-IDX)
+011850                 SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+011860                 SET myOtherInt TO mySys-Integer
+011870                 IF myOtherInt = -1
+011880                     SET WS-EOT-TRUE TO TRUE
+011890                 END-IF
+011900             END-PERFORM
+011910             INVOKE mySys-StreamReader "Close"
+011920
+011930             INVOKE Sys-StreamWriter "NEW"
+011940                 USING BY VALUE WS-DELTA-REPORT-FILE, B"0"
+011950                 RETURNING mySys-StreamWriter
+011960
+011970             INVOKE Sys-StreamReader "NEW"
+011980                 USING BY VALUE WS-EXTRACT-FILE-NAME
+011990                 RETURNING mySys-StreamReader
+012000             SET WS-EOT-FALSE TO TRUE
+012010             PERFORM UNTIL WS-EOT-TRUE
+012020                 SET mySys-String TO mySys-StreamReader::"ReadLine" ()
+012030                 SET WS-DELTA-LINE TO mySys-String
+012040                 SET WS-PRIOR-MATCH-FOUND TO B"0"
+012050                 PERFORM VARYING WS-PKEY-IDX FROM 1 BY 1
+012060                     UNTIL WS-PKEY-IDX > WS-PRIOR-KEY-COUNT
+012070                     IF WS-PRIOR-KEY-ENTRY (WS-PKEY-IDX) =
+012080                         WS-DELTA-LINE(1:4)
+012090                         SET WS-PRIOR-MATCH-FOUND TO B"1"
+012100                         SET WS-PLINE-IDX TO WS-PKEY-IDX
+012110                         IF WS-PRIOR-LINE-ENTRY (WS-PLINE-IDX)
+012120                             NOT = WS-DELTA-LINE
+012130                             ADD 1 TO WS-DELTA-CHANGED-COUNT
+012140                             STRING "CHANGED  " DELIMITED BY SIZE
+012150                                 WS-DELTA-LINE(1:4) DELIMITED BY SIZE
+012160                                 " NAME=" DELIMITED BY SIZE
+012170                                 WS-DELTA-LINE(5:15) DELIMITED BY SIZE
+012180                                 " DESC=" DELIMITED BY SIZE
+012190                                 WS-DELTA-LINE(20:16) DELIMITED BY SIZE
+012200                                 INTO WS-DELTA-REPORT-LINE
+012210                             INVOKE mySys-StreamWriter "WriteLine"
+012220                                 USING BY VALUE WS-DELTA-REPORT-LINE
+012230                         END-IF
+012240                     END-IF
+012250                 END-PERFORM
+012260                 IF WS-PRIOR-MATCH-FOUND = B"0"
+012270                     ADD 1 TO WS-DELTA-ADDED-COUNT
+012280                     STRING "ADDED    " DELIMITED BY SIZE
+012290                         WS-DELTA-LINE(1:4) DELIMITED BY SIZE
+012300                         " NAME=" DELIMITED BY SIZE
+012310                         WS-DELTA-LINE(5:15) DELIMITED BY SIZE
+012320                         " DESC=" DELIMITED BY SIZE
+012330                         WS-DELTA-LINE(20:16) DELIMITED BY SIZE
+012340                         INTO WS-DELTA-REPORT-LINE
+012350                     INVOKE mySys-StreamWriter "WriteLine"
+012360                         USING BY VALUE WS-DELTA-REPORT-LINE
+012370                 END-IF
+012380                 SET mySys-Integer TO mySys-StreamReader::"Peek" ()
+012390                 SET myOtherInt TO mySys-Integer
+012400                 IF myOtherInt = -1
+012410                     SET WS-EOT-TRUE TO TRUE
+012420                 END-IF
+012430             END-PERFORM
+012440             INVOKE mySys-StreamReader "Close"
+012450
+012460             PERFORM VARYING WS-PKEY-IDX FROM 1 BY 1
+012470                 UNTIL WS-PKEY-IDX > WS-PRIOR-KEY-COUNT
+012480                 SET WS-PRIOR-MATCH-FOUND TO B"0"
+012490                 PERFORM VARYING WS-VKEY-IDX FROM 1 BY 1
+012500                     UNTIL WS-VKEY-IDX > WS-VALIDATE-SEEN-COUNT
+012510                     IF WS-VALID-SEEN-ENTRY (WS-VKEY-IDX) =
+012520                         WS-PRIOR-KEY-ENTRY (WS-PKEY-IDX)
+012530                         SET WS-PRIOR-MATCH-FOUND TO B"1"
+012540                     END-IF
+012550                 END-PERFORM
+012560                 IF WS-PRIOR-MATCH-FOUND = B"0"
+012570                     ADD 1 TO WS-DELTA-REMOVED-COUNT
+012580                     SET WS-PLINE-IDX TO WS-PKEY-IDX
+012590                     STRING "REMOVED  " DELIMITED BY SIZE
+012600                         WS-PRIOR-LINE-ENTRY (WS-PLINE-IDX) (1:4)
+012610                             DELIMITED BY SIZE
+012620                         " NAME=" DELIMITED BY SIZE
+012630                         WS-PRIOR-LINE-ENTRY (WS-PLINE-IDX) (5:15)
+012640                             DELIMITED BY SIZE
+012650                         " DESC=" DELIMITED BY SIZE
+012660                         WS-PRIOR-LINE-ENTRY (WS-PLINE-IDX) (20:16)
+012670                             DELIMITED BY SIZE
+012680                         INTO WS-DELTA-REPORT-LINE
+012690                     INVOKE mySys-StreamWriter "WriteLine"
+012700                         USING BY VALUE WS-DELTA-REPORT-LINE
+012710                 END-IF
+012720             END-PERFORM
+012730             INVOKE mySys-StreamWriter "Close"
+012740
+012750             MOVE WS-DELTA-ADDED-COUNT TO WS-DELTA-ADDED-COUNT-EDIT
+012760             MOVE WS-DELTA-REMOVED-COUNT TO WS-DELTA-REMOVED-COUNT-EDIT
+012770             MOVE WS-DELTA-CHANGED-COUNT TO WS-DELTA-CHANGED-COUNT-EDIT
+012780             DISPLAY "CATEGORIES DELTA REPORT - "
+012790                 WS-DELTA-ADDED-COUNT-EDIT " ADDED, "
+012800                 WS-DELTA-REMOVED-COUNT-EDIT " REMOVED, "
+012810                 WS-DELTA-CHANGED-COUNT-EDIT " CHANGED"
+012820         END-IF
+012830     END-IF.
+012840
+012850 END PROGRAM MAIN.
