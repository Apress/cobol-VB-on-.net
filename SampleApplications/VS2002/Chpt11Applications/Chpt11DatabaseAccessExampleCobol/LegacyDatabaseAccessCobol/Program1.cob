@@ -1,73 +1,526 @@
 000010 IDENTIFICATION DIVISION.
 000020 PROGRAM-ID. Program1 AS "Program1".
 000030 ENVIRONMENT DIVISION.
-000040 DATA DIVISION.
-000050 WORKING-STORAGE SECTION.
-000060 
-000070* Include the code below to represent the legacy
-000080* style Host Structure or Host Variable.
-000090* The Northwind/Categories Table is used as an example.
-000100* In the past, you may have used the DCLGEN 
-000110* (or the Declaration Generator) in DB2I for this.
-000120* A more traditional way of doing this would have 
-000130* been to have the "declared Host Structure" in a 
-000140* copybook. Then an INCLUDE statment would have been
-000150* used. The same thing applys to the use of the 
-000160* SQL Communication Area. Legacy Styles might have 
-000170* normally used an INCLUDE statement. The SQLSTATE 
-000180* Variable below is used for this purpose.
-000190     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-000200 01 Table-LIST.
-000210    05 CategoryID         PIC S9(4) COMP-5.             
-000220    05 CategoryName       PIC X(15).
-000230    05 Description        PIC X(16).    
-000240    05 Picture-Image      PIC G(15) DISPLAY-1.
-000250 01 SQLSTATE              PIC X(5).                       
-000260     EXEC SQL END DECLARE SECTION END-EXEC.
-000270
-000280 PROCEDURE DIVISION.
-000290 
-000300* Include the code below to Connect to your data source
-000310* Your Server and database connection information may vary
-000320     EXEC SQL 
-000330         CONNECT TO '(LOCAL)' AS 'DemoODBC' USER 'sa/'  
-000340	   END-EXEC.
-000350    
-000360* Include the code below to declare a Cursor for
-000370* Query. As with Legacy Styled coding, you would
-000380* do this whenever you were expecting more then
-000390* one row returned in your result set.
-000400* The Northwind/Categories Table is used as an example.
-000410     EXEC SQL DECLARE CategoriesCUR CURSOR FOR              
-000420		SELECT * FROM Categories
-000430     END-EXEC.
-000440
-000450* Naturally, you need to Open your Cursor before using it.     
-000460     EXEC SQL OPEN CategoriesCUR END-EXEC      
-000470
-000480* The code statement below would be used to actually
-000490* Read the for the "Next Record" in the database table  
-000500     EXEC SQL
-000510       FETCH CategoriesCUR INTO :Table-LIST                      
-000520     END-EXEC. 
-000530
-000540* Good housekeeping: you close your cursor when done
-000550     EXEC SQL CLOSE CategoriesCUR END-EXEC. 
-000560
-000570* Include the code below to Query you Data Source
-000580* You would use this when only expecting one row in your
-000590* return set. Notice the legacy style usage of a 
-000600* colon being used for the Host Variables.
-000610* The Northwind/Categories Table is used as an example.            
-000620     EXEC SQL
-000630     SELECT CategoryID,CategoryName,Description 
-000640			  INTO	:CategoryID,
-000650					:CategoryName,
-000660					:Description
-000670			FROM Categories
-000680			WHERE CategoryID = 7
-000690     END-EXEC.
-000700			
-000710* Include the code below to Disconnect from your data source
-000720     EXEC SQL DISCONNECT CURRENT END-EXEC.
-000730 END PROGRAM Program1.
\ No newline at end of file
+000040 CONFIGURATION SECTION.
+000050 REPOSITORY.
+000060* Used by 0150-CONNECT-WITH-RETRY below to pause
+000070* between failed CONNECT attempts.
+000080     CLASS CLASS-THREAD AS "System.Threading.Thread".
+000090* Used by 8100-AUDIT-CATEGORY-CHANGE below to append
+000100* field-level audit rows to CATEGORY-AUDIT.TXT.
+000110 CLASS Sys-StreamWriter AS "System.IO.StreamWriter".
+000120* Used by the Categories cursor-fetch loop below for its
+000130* own CATEGORIES.CKPT restart/resume checkpoint.
+000140 CLASS Sys-StreamReader AS "System.IO.StreamReader".
+000150 CLASS Sys-File AS "System.IO.File".
+000160 DATA DIVISION.
+000170 WORKING-STORAGE SECTION.
+000180
+000190* Include the code below to represent the legacy
+000200* style Host Structure or Host Variable.
+000210* The Northwind/Categories Table is used as an example.
+000220* In the past, you may have used the DCLGEN
+000230* (or the Declaration Generator) in DB2I for this.
+000240* A more traditional way of doing this would have
+000250* been to have the "declared Host Structure" in a
+000260* copybook. Then an INCLUDE statment would have been
+000270* used. The same thing applys to the use of the
+000280* SQL Communication Area. Legacy Styles might have
+000290* normally used an INCLUDE statement. The SQLSTATE
+000300* Variable below is used for this purpose.
+000310     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+000320 01 Table-LIST.
+000330    05 CategoryID         PIC S9(4) COMP-5.
+000340    05 CategoryName       PIC X(15).
+000350    05 Description        PIC X(16).
+000360    05 Picture-Image      PIC G(15) DISPLAY-1.
+000370 01 SQLSTATE              PIC X(5).
+000380* The actual server/DSN name the CONNECT below targets,
+000390* moved from WS-SERVER-NAME (resolved by 0100-RESOLVE-CONNECTION-PROFILE)
+000400* into its own host variable just before CONNECT.
+000410 01 WS-CONNECT-SERVER     PIC X(30).
+000420* Holds the COUNT(*) result from the duplicate-
+000430* CategoryName check 8050-VALIDATE-CATEGORY-CHANGE runs below.
+000440 01 WS-DUP-NAME-COUNT    PIC S9(9) COMP-5.
+000450     EXEC SQL END DECLARE SECTION END-EXEC.
+000460
+000470* Fetch-loop counter for the Categories cursor loop below.
+000480 01 WS-FETCH-COUNT        PIC 9(5) VALUE ZERO.
+000490* A restart/checkpoint mechanism for the Categories
+000500* cursor-fetch loop, the same CATEGORIES.CKPT approach
+000510* DataBaseAccessExampleCOBOL's extract uses - the last CategoryID
+000520* successfully fetched is persisted after every row, so a rerun
+000530* after an abend resumes the cursor just past that row instead of
+000540* re-displaying every category from the top.
+000550 01 myCheckpointWriter  OBJECT REFERENCE Sys-StreamWriter.
+000560 01 mySys-StreamReader  OBJECT REFERENCE Sys-StreamReader.
+000570 01 WS-CHECKPOINT-FILE  PIC X(20) VALUE "CATEGORIES.CKPT".
+000580 01 WS-CHECKPOINT-EXISTS PIC 1 USAGE BIT.
+000590 01 WS-CHECKPOINT-LINE  PIC X(9).
+000600 01 WS-LAST-CATID-EDIT  PIC 9(9).
+000610
+000620* Name of the EXEC SQL statement most recently run, used by
+000630* 9000-CHECK-SQLSTATE below to label any error it reports.
+000640 01 WS-LAST-STATEMENT     PIC X(24).
+000650
+000660* Updated CategoryName/Description applied by the positioned
+000670* UPDATE in 8000-UPDATE-CATEGORY-DESCRIPTION below. The defaults
+000680* are a name/description no existing Category row already owns,
+000690* so a run that accepts both defaults still clears the duplicate-
+000700* CategoryName check in 8050-VALIDATE-CATEGORY-CHANGE; both are
+000710* accepted at run time the same way WS-LOOKUP-CATEGORYID is
+000720* below, for operators who want to apply a different change.
+000730 01 WS-NEW-CATEGORYNAME   PIC X(15) VALUE "Seafood Select".
+000740* Wider than Categories' own 16-byte Description column/
+000750* WS-VALID-MAX-DESC-LEN on purpose, so an over-length reply
+000760* survives long enough for 8050-VALIDATE-CATEGORY-CHANGE's length
+000770* check to actually see it and reject it, instead of already
+000780* being truncated to 16 bytes before that check ever runs.
+000790 01 WS-NEW-DESCRIPTION    PIC X(40) VALUE "Fresh catch daily".
+000800 01 WS-NEW-NAME-REPLY     PIC X(15).
+000810 01 WS-NEW-DESC-REPLY     PIC X(40).
+000820
+000830* The CategoryID to look up is now supplied at run time rather
+000840* than hardcoded, so this program can act as a general-purpose
+000850* "look up one category by ID" utility.
+000860 01 WS-LOOKUP-CATEGORYID  PIC S9(4) COMP-5 VALUE 7.
+000870 01 WS-LOOKUP-REPLY       PIC X(4).
+000880* The resume point for the Categories cursor-fetch
+000890* loop's CATEGORIES.CKPT checkpoint below - a host variable, so
+000900* it has to live in the DECLARE SECTION like WS-LOOKUP-CATEGORYID.
+000910 01 WS-START-CATEGORYID   PIC S9(9) COMP-5 VALUE ZERO.
+000920* The Categories cursor loop below is driven by the
+000930* shared end-of-table sentinel rather than testing SQLCODE = 100
+000940* directly at the PERFORM.
+000950     COPY EOFFLAG.
+000960* A shared DEV/TEST/PROD connection-profile lookup so
+000970* promoting this job from test to production is an environment
+000980* variable flip instead of editing a hardcoded server literal.
+000990     COPY CONNPROFILE.
+001000* Retry-with-backoff counters for 0150-CONNECT-WITH-RETRY
+001010* below - a transient connection failure no longer kills the job on
+001020* the first bad SQLCODE.
+001030 01 WS-CONNECT-ATTEMPT       PIC S9(4) COMP-5 VALUE ZERO.
+001040 01 WS-CONNECT-MAX-ATTEMPTS  PIC S9(4) COMP-5 VALUE 3.
+001050 01 WS-CONNECT-BACKOFF-MS    PIC S9(9) COMP-5 VALUE 1000.
+001060* Field-level audit trail for Category writes - one row
+001070* per changed column is appended to CATEGORY-AUDIT.TXT by
+001080* 8100-AUDIT-CATEGORY-CHANGE below, since neither Northwind's
+001090* Categories table nor anything else in this program currently
+001100* records who changed a row or when.
+001110 77 WS-AUDIT-FILE          PIC X(40) VALUE "CATEGORY-AUDIT.TXT".
+001120 77 WS-OPERATOR-ID         PIC X(30).
+001130 77 WS-AUDIT-COLUMN        PIC X(15).
+001140 77 WS-AUDIT-OLD-VALUE     PIC X(16).
+001150 77 WS-AUDIT-NEW-VALUE     PIC X(16).
+001160 77 WS-AUDIT-DATE-TEXT     PIC X(19).
+001170 77 WS-AUDIT-LINE          PIC X(160).
+001180 77 mySys-StreamWriter     OBJECT REFERENCE Sys-StreamWriter.
+001190 01 WS-AUDIT-TIMESTAMP.
+001200    05 WS-AUDIT-YYYY       PIC 9999.
+001210    05 WS-AUDIT-MM         PIC 99.
+001220    05 WS-AUDIT-DD         PIC 99.
+001230    05 WS-AUDIT-HH         PIC 99.
+001240    05 WS-AUDIT-MIN        PIC 99.
+001250    05 WS-AUDIT-SS         PIC 99.
+001260* Configurable business-rule validation ahead of the
+001270* positioned UPDATE - blank name, duplicate CategoryName, and
+001280* over-length Description are all rejected by 8050-VALIDATE-CATEGORY-
+001290* CHANGE below instead of letting PIC X(16) silently truncate a bad
+001300* value through to Categories. The two length limits are named
+001310* constants here rather than literals in the IF, so tightening or
+001320* loosening either rule later is a one-line change.
+001330 77 WS-VALID-MAX-NAME-LEN  PIC 9(4) VALUE 15.
+001340 77 WS-VALID-MAX-DESC-LEN  PIC 9(4) VALUE 16.
+001350 77 WS-CATEGORY-VALID      PIC 1 USAGE BIT.
+001360 77 WS-VALID-REJECT-REASON PIC X(60).
+001370 PROCEDURE DIVISION.
+001380
+001390    PERFORM 0100-RESOLVE-CONNECTION-PROFILE.
+001400
+001410* The CONNECT below is retried with a doubling backoff
+001420* delay rather than failing the job on the first bad SQLCODE - a
+001430* transient network blip no longer has to be a manual rerun.
+001440    PERFORM 0150-CONNECT-WITH-RETRY.
+001450
+001460* Include the code below to declare a Cursor for
+001470* Query. As with Legacy Styled coding, you would
+001480* do this whenever you were expecting more then
+001490* one row returned in your result set.
+001500* The Northwind/Categories Table is used as an example.
+001510* Ordered, and filtered to resume past
+001520* WS-START-CATEGORYID, so a checkpointed rerun below can pick up
+001530* right after the last row it finished instead of starting over.
+001540     EXEC SQL DECLARE CategoriesCUR CURSOR FOR
+001550		SELECT * FROM Categories
+001560		WHERE CategoryID > :WS-START-CATEGORYID
+001570		ORDER BY CategoryID
+001580     END-EXEC.
+001590
+001600* Check for a prior CATEGORIES.CKPT checkpoint - if one
+001610* exists, this fetch loop abended partway through last time, so
+001620* resume the cursor past the last CategoryID it finished;
+001630* otherwise fetch the whole table from the top.
+001640     SET WS-CHECKPOINT-EXISTS TO
+001650         Sys-File::"Exists" (WS-CHECKPOINT-FILE)
+001660     IF WS-CHECKPOINT-EXISTS = B"1" THEN
+001670         INVOKE Sys-StreamReader "NEW"
+001680             USING BY VALUE WS-CHECKPOINT-FILE
+001690             RETURNING mySys-StreamReader
+001700         SET WS-CHECKPOINT-LINE TO
+001710             mySys-StreamReader::"ReadLine" ()
+001720         INVOKE mySys-StreamReader "Close"
+001730         COMPUTE WS-START-CATEGORYID =
+001740             FUNCTION NUMVAL(WS-CHECKPOINT-LINE)
+001750     ELSE
+001760         MOVE ZERO TO WS-START-CATEGORYID
+001770     END-IF.
+001780
+001790* Naturally, you need to Open your Cursor before using it.
+001800     EXEC SQL OPEN CategoriesCUR END-EXEC.
+001810     MOVE "OPEN CategoriesCUR" TO WS-LAST-STATEMENT.
+001820     PERFORM 9000-CHECK-SQLSTATE.
+001830
+001840* Fetch every row in the result set, not just the first one -
+001850* loop until the cursor is exhausted (SQLCODE = 100), writing
+001860* out each CategoryID/CategoryName/Description as it's read.
+001870     MOVE ZERO TO WS-FETCH-COUNT.
+001880     SET WS-EOT-FALSE TO TRUE.
+001890     EXEC SQL
+001900       FETCH CategoriesCUR INTO :Table-LIST
+001910     END-EXEC.
+001920     MOVE "FETCH CategoriesCUR" TO WS-LAST-STATEMENT.
+001930     IF SQLCODE = 100
+001940         SET WS-EOT-TRUE TO TRUE
+001950     END-IF.
+001960     PERFORM UNTIL WS-EOT-TRUE
+001970         PERFORM 9000-CHECK-SQLSTATE
+001980         ADD 1 TO WS-FETCH-COUNT
+001990         DISPLAY "CATEGORY " CategoryID
+002000             " NAME: " CategoryName
+002010             " DESC: " Description
+002020* Persist progress after every row so a rerun can
+002030* resume the cursor here instead of restarting the whole fetch.
+002040         MOVE CategoryID TO WS-LAST-CATID-EDIT
+002050         INVOKE Sys-StreamWriter "NEW"
+002060             USING BY VALUE WS-CHECKPOINT-FILE, B"0"
+002070             RETURNING myCheckpointWriter
+002080         INVOKE myCheckpointWriter "WriteLine"
+002090             USING BY VALUE WS-LAST-CATID-EDIT
+002100         INVOKE myCheckpointWriter "Close"
+002110         EXEC SQL
+002120           FETCH CategoriesCUR INTO :Table-LIST
+002130         END-EXEC
+002140         MOVE "FETCH CategoriesCUR" TO WS-LAST-STATEMENT
+002150         IF SQLCODE = 100
+002160             SET WS-EOT-TRUE TO TRUE
+002170         END-IF
+002180     END-PERFORM.
+002190     DISPLAY "FETCHED " WS-FETCH-COUNT " CATEGORY ROWS".
+002200
+002210* Good housekeeping: you close your cursor when done
+002220     EXEC SQL CLOSE CategoriesCUR END-EXEC.
+002230     MOVE "CLOSE CategoriesCUR" TO WS-LAST-STATEMENT.
+002240     PERFORM 9000-CHECK-SQLSTATE.
+002250* The fetch loop finished cleanly, so drop the
+002260* checkpoint - the next run should start a fresh fetch rather
+002270* than treating this completed run as a partial one.
+002280     INVOKE Sys-File "Delete" USING BY VALUE WS-CHECKPOINT-FILE.
+002290
+002300* Include the code below to Query you Data Source
+002310* You would use this when only expecting one row in your
+002320* return set. Notice the legacy style usage of a
+002330* colon being used for the Host Variables.
+002340* The Northwind/Categories Table is used as an example.
+002350* CategoryID is accepted at run time instead of
+002360* a hardcoded 7, so this program is a reusable lookup-by-ID
+002370* utility, not just a fixed proof that category 7 exists.
+002380     DISPLAY "ENTER CATEGORYID TO LOOK UP (OR PRESS ENTER FOR 7): ".
+002390     ACCEPT WS-LOOKUP-REPLY.
+002400     IF WS-LOOKUP-REPLY NOT = SPACES
+002410         MOVE WS-LOOKUP-REPLY TO WS-LOOKUP-CATEGORYID
+002420     END-IF.
+002430
+002440     EXEC SQL
+002450     SELECT CategoryID,CategoryName,Description
+002460			  INTO	:CategoryID,
+002470					:CategoryName,
+002480					:Description
+002490			FROM Categories
+002500			WHERE CategoryID = :WS-LOOKUP-CATEGORYID
+002510     END-EXEC.
+002520     MOVE "SELECT Categories BY ID" TO WS-LAST-STATEMENT.
+002530     PERFORM 9000-CHECK-SQLSTATE.
+002540
+002550* Apply a correction to the Category row this program already
+002560* looked up, via a positioned UPDATE, instead of requiring
+002570* someone to hand-edit Northwind in SSMS.
+002580     DISPLAY "NEW CATEGORY NAME, OR BLANK TO KEEP "
+002590         WS-NEW-CATEGORYNAME ": ".
+002600     ACCEPT WS-NEW-NAME-REPLY.
+002610     IF WS-NEW-NAME-REPLY NOT = SPACES
+002620         MOVE WS-NEW-NAME-REPLY TO WS-NEW-CATEGORYNAME
+002630     END-IF.
+002640     DISPLAY "NEW DESCRIPTION, OR BLANK TO KEEP "
+002650         WS-NEW-DESCRIPTION ": ".
+002660     ACCEPT WS-NEW-DESC-REPLY.
+002670     IF WS-NEW-DESC-REPLY NOT = SPACES
+002680         MOVE WS-NEW-DESC-REPLY TO WS-NEW-DESCRIPTION
+002690     END-IF.
+002700     PERFORM 8000-UPDATE-CATEGORY-DESCRIPTION.
+002710
+002720* Include the code below to Disconnect from your data source
+002730     EXEC SQL DISCONNECT CURRENT END-EXEC.
+002740     MOVE "DISCONNECT" TO WS-LAST-STATEMENT.
+002750     PERFORM 9000-CHECK-SQLSTATE.
+002760     STOP RUN.
+002770
+002780************************************************
+002790* Pick up the target environment from an OS environment
+002800* variable (defaulting to PROD when it isn't set), look its server
+002810* name up in the shared CONNPROFILE table, and land it in the
+002820* WS-CONNECT-SERVER host variable the CONNECT above consults - one
+002830* literal '(LOCAL)' no longer has to be hand-edited to promote this
+002840* job from test to production.
+002850 0100-RESOLVE-CONNECTION-PROFILE.
+002860    DISPLAY "NORTHWIND_ENV" UPON ENVIRONMENT-NAME
+002870    ACCEPT WS-ENVIRONMENT-NAME FROM ENVIRONMENT-VALUE
+002880        ON EXCEPTION
+002890            MOVE "PROD" TO WS-ENVIRONMENT-NAME
+002900    END-ACCEPT
+002910    SET WS-ENV-IDX TO 1
+002920    SET WS-CONN-NOT-FOUND TO TRUE
+002930    SEARCH WS-CONN-PROFILE-ENTRY
+002940        WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+002950            SET WS-CONN-FOUND TO TRUE
+002960            MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+002970    END-SEARCH
+002980    IF WS-CONN-NOT-FOUND
+002990        DISPLAY "UNKNOWN NORTHWIND_ENV '" WS-ENVIRONMENT-NAME
+003000            "' - DEFAULTING TO PROD"
+003010        MOVE "PROD" TO WS-ENVIRONMENT-NAME
+003020        SET WS-ENV-IDX TO 1
+003030        SEARCH WS-CONN-PROFILE-ENTRY
+003040            WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+003050                MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+003060        END-SEARCH
+003070    END-IF.
+003080    MOVE WS-SERVER-NAME TO WS-CONNECT-SERVER.
+003090    DISPLAY "CONNECTING TO " WS-ENVIRONMENT-NAME " NORTHWIND ON "
+003100        WS-SERVER-NAME.
+003110
+003120************************************************
+003130* Retry the CONNECT up to WS-CONNECT-MAX-ATTEMPTS times,
+003140* doubling WS-CONNECT-BACKOFF-MS between attempts, logging each failed
+003150* attempt through the same WS-LAST-STATEMENT/9000-CHECK-SQLSTATE idiom
+003160* used everywhere else in this program, instead of letting a single
+003170* transient connection failure kill the whole job.
+003180 0150-CONNECT-WITH-RETRY.
+003190
+003200     MOVE ZERO TO WS-CONNECT-ATTEMPT.
+003210     PERFORM WITH TEST AFTER
+003220         UNTIL SQLCODE = ZERO OR
+003230             WS-CONNECT-ATTEMPT >= WS-CONNECT-MAX-ATTEMPTS
+003240         ADD 1 TO WS-CONNECT-ATTEMPT
+003250* Include the code below to Connect to your data source
+003260* Your Server and database connection information may vary
+003270         EXEC SQL
+003280             CONNECT TO :WS-CONNECT-SERVER AS 'DemoODBC' USER 'sa/'
+003290         END-EXEC
+003300         MOVE "CONNECT" TO WS-LAST-STATEMENT
+003310         PERFORM 9000-CHECK-SQLSTATE
+003320         IF SQLCODE NOT = ZERO AND
+003330             WS-CONNECT-ATTEMPT < WS-CONNECT-MAX-ATTEMPTS
+003340             DISPLAY "CONNECT ATTEMPT " WS-CONNECT-ATTEMPT
+003350                 " FAILED - RETRYING IN " WS-CONNECT-BACKOFF-MS
+003360                 " MS"
+003370             INVOKE CLASS-THREAD "Sleep"
+003380                 USING BY VALUE WS-CONNECT-BACKOFF-MS
+003390             MULTIPLY 2 BY WS-CONNECT-BACKOFF-MS
+003400         END-IF
+003410     END-PERFORM.
+003420
+003430************************************************
+003440* Drive a fresh FOR UPDATE cursor over Categories, locate the
+003450* row matching CategoryID, and apply the pending CategoryName/
+003460* Description change to it via WHERE CURRENT OF.
+003470 8000-UPDATE-CATEGORY-DESCRIPTION.
+003480     EXEC SQL DECLARE CategoriesUpdCUR CURSOR FOR
+003490         SELECT CategoryID, CategoryName, Description, Picture-Image
+003500             FROM Categories
+003510             FOR UPDATE OF CategoryName, Description
+003520     END-EXEC.
+003530     EXEC SQL OPEN CategoriesUpdCUR END-EXEC.
+003540     MOVE "OPEN CategoriesUpdCUR" TO WS-LAST-STATEMENT.
+003550     PERFORM 9000-CHECK-SQLSTATE.
+003560
+003570     EXEC SQL
+003580         FETCH CategoriesUpdCUR INTO :Table-LIST
+003590     END-EXEC.
+003600     MOVE "FETCH CategoriesUpdCUR" TO WS-LAST-STATEMENT.
+003610     PERFORM 9000-CHECK-SQLSTATE.
+003620     PERFORM UNTIL SQLCODE = 100 OR CategoryID = WS-LOOKUP-CATEGORYID
+003630         EXEC SQL
+003640             FETCH CategoriesUpdCUR INTO :Table-LIST
+003650         END-EXEC
+003660         MOVE "FETCH CategoriesUpdCUR" TO WS-LAST-STATEMENT
+003670         PERFORM 9000-CHECK-SQLSTATE
+003680     END-PERFORM.
+003690
+003700    IF CategoryID = WS-LOOKUP-CATEGORYID
+003710* Reject a bad write instead of letting it reach the
+003720* UPDATE - WS-CATEGORY-VALID/WS-VALID-REJECT-REASON are set below by
+003730* 8050-VALIDATE-CATEGORY-CHANGE.
+003740        PERFORM 8050-VALIDATE-CATEGORY-CHANGE
+003750        IF WS-CATEGORY-VALID = B"1"
+003760            EXEC SQL
+003770                UPDATE Categories
+003780                    SET CategoryName = :WS-NEW-CATEGORYNAME,
+003790                        Description  = :WS-NEW-DESCRIPTION
+003800                    WHERE CURRENT OF CategoriesUpdCUR
+003810            END-EXEC
+003820            MOVE "UPDATE CategoriesUpdCUR" TO WS-LAST-STATEMENT
+003830            PERFORM 9000-CHECK-SQLSTATE
+003840* Commit the positioned update on success, or roll it
+003850* back on a failed SQLCODE, so a bad UPDATE never leaves Categories
+003860* half-changed with no way to undo it.
+003870            IF SQLCODE = ZERO
+003880                EXEC SQL COMMIT END-EXEC
+003890                MOVE "COMMIT" TO WS-LAST-STATEMENT
+003900                PERFORM 9000-CHECK-SQLSTATE
+003910* Log one audit row per changed column now that the
+003920* update is durably committed - Table-LIST still holds the
+003930* pre-update CategoryName/Description at this point.
+003940                PERFORM 8100-AUDIT-CATEGORY-CHANGE
+003950            ELSE
+003960                EXEC SQL ROLLBACK END-EXEC
+003970                MOVE "ROLLBACK" TO WS-LAST-STATEMENT
+003980                PERFORM 9000-CHECK-SQLSTATE
+003990            END-IF
+004000        ELSE
+004010            DISPLAY "CATEGORY UPDATE REJECTED - " WS-VALID-REJECT-REASON
+004020        END-IF
+004030    END-IF.
+004040
+004050     EXEC SQL CLOSE CategoriesUpdCUR END-EXEC.
+004060     MOVE "CLOSE CategoriesUpdCUR" TO WS-LAST-STATEMENT.
+004070     PERFORM 9000-CHECK-SQLSTATE.
+004080
+004090
+004100************************************************
+004110* Validate a pending Category write before it is allowed
+004120* to reach the UPDATE - a blank CategoryName, a Description too long
+004130* to fit Categories' Description column, or a CategoryName that
+004140* duplicates another row are all rejected here rather than letting
+004150* the UPDATE run (and, for Description, silently truncate) on bad
+004160* data. WS-CATEGORY-VALID and WS-VALID-REJECT-REASON are set for the
+004170* caller to check.
+004180 8050-VALIDATE-CATEGORY-CHANGE.
+004190
+004200    SET WS-CATEGORY-VALID TO B"1"
+004210    MOVE SPACES TO WS-VALID-REJECT-REASON
+004220
+004230    IF WS-NEW-CATEGORYNAME = SPACES
+004240        SET WS-CATEGORY-VALID TO B"0"
+004250        MOVE "CATEGORYNAME IS BLANK" TO WS-VALID-REJECT-REASON
+004260    END-IF
+004270
+004280    IF WS-CATEGORY-VALID = B"1" AND
+004290        FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-DESCRIPTION))
+004300            > WS-VALID-MAX-DESC-LEN
+004310        SET WS-CATEGORY-VALID TO B"0"
+004320        MOVE "DESCRIPTION EXCEEDS MAXIMUM LENGTH" TO
+004330            WS-VALID-REJECT-REASON
+004340    END-IF
+004350
+004360    IF WS-CATEGORY-VALID = B"1"
+004370        MOVE ZERO TO WS-DUP-NAME-COUNT
+004380        EXEC SQL
+004390            SELECT COUNT(*) INTO :WS-DUP-NAME-COUNT
+004400                FROM Categories
+004410                WHERE CategoryName = :WS-NEW-CATEGORYNAME AND
+004420                    CategoryID <> :WS-LOOKUP-CATEGORYID
+004430        END-EXEC
+004440        MOVE "SELECT COUNT(*) DUP CATEGORYNAME" TO WS-LAST-STATEMENT
+004450        PERFORM 9000-CHECK-SQLSTATE
+004460        IF WS-DUP-NAME-COUNT > ZERO
+004470            SET WS-CATEGORY-VALID TO B"0"
+004480            MOVE "CATEGORYNAME ALREADY IN USE" TO WS-VALID-REJECT-REASON
+004490        END-IF
+004500    END-IF.
+004510
+004520************************************************
+004530* Append one CATEGORY-AUDIT.TXT row per changed column -
+004540* CategoryID, old value, new value, column name, operator ID and
+004550* timestamp - so "who changed the Beverages description last week"
+004560* has an actual answer instead of none.
+004570 8100-AUDIT-CATEGORY-CHANGE.
+004580
+004590     DISPLAY "USERNAME" UPON ENVIRONMENT-NAME
+004600     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+004610         ON EXCEPTION
+004620             MOVE "UNKNOWN" TO WS-OPERATOR-ID
+004630     END-ACCEPT
+004640     MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+004650     STRING WS-AUDIT-YYYY "-" WS-AUDIT-MM "-" WS-AUDIT-DD " "
+004660         WS-AUDIT-HH ":" WS-AUDIT-MIN ":" WS-AUDIT-SS
+004670         DELIMITED BY SIZE INTO WS-AUDIT-DATE-TEXT
+004680
+004690     INVOKE Sys-StreamWriter "NEW"
+004700         USING BY VALUE WS-AUDIT-FILE, B"1"
+004710         RETURNING mySys-StreamWriter
+004720
+004730     IF CategoryName NOT = WS-NEW-CATEGORYNAME
+004740         MOVE "CATEGORYNAME" TO WS-AUDIT-COLUMN
+004750         MOVE CategoryName TO WS-AUDIT-OLD-VALUE
+004760         MOVE WS-NEW-CATEGORYNAME TO WS-AUDIT-NEW-VALUE
+004770         STRING "CATEGORYID=" DELIMITED BY SIZE
+004780             CategoryID DELIMITED BY SIZE
+004790             " COLUMN=" DELIMITED BY SIZE
+004800             WS-AUDIT-COLUMN DELIMITED BY SIZE
+004810             " OLD=" DELIMITED BY SIZE
+004820             WS-AUDIT-OLD-VALUE DELIMITED BY SIZE
+004830             " NEW=" DELIMITED BY SIZE
+004840             WS-AUDIT-NEW-VALUE DELIMITED BY SIZE
+004850             " BY=" DELIMITED BY SIZE
+004860             WS-OPERATOR-ID DELIMITED BY SIZE
+004870             " AT=" DELIMITED BY SIZE
+004880             WS-AUDIT-DATE-TEXT DELIMITED BY SIZE
+004890             INTO WS-AUDIT-LINE
+004900         INVOKE mySys-StreamWriter "WriteLine" USING BY VALUE WS-AUDIT-LINE
+004910     END-IF
+004920
+004930     IF Description NOT = WS-NEW-DESCRIPTION
+004940         MOVE "DESCRIPTION" TO WS-AUDIT-COLUMN
+004950         MOVE Description TO WS-AUDIT-OLD-VALUE
+004960         MOVE WS-NEW-DESCRIPTION TO WS-AUDIT-NEW-VALUE
+004970         STRING "CATEGORYID=" DELIMITED BY SIZE
+004980             CategoryID DELIMITED BY SIZE
+004990             " COLUMN=" DELIMITED BY SIZE
+005000             WS-AUDIT-COLUMN DELIMITED BY SIZE
+005010             " OLD=" DELIMITED BY SIZE
+005020             WS-AUDIT-OLD-VALUE DELIMITED BY SIZE
+005030             " NEW=" DELIMITED BY SIZE
+005040             WS-AUDIT-NEW-VALUE DELIMITED BY SIZE
+005050             " BY=" DELIMITED BY SIZE
+005060             WS-OPERATOR-ID DELIMITED BY SIZE
+005070             " AT=" DELIMITED BY SIZE
+005080             WS-AUDIT-DATE-TEXT DELIMITED BY SIZE
+005090             INTO WS-AUDIT-LINE
+005100         INVOKE mySys-StreamWriter "WriteLine" USING BY VALUE WS-AUDIT-LINE
+005110     END-IF
+005120
+005130     INVOKE mySys-StreamWriter "Close".
+005140
+005150************************************************
+005160* Check SQLSTATE/SQLCODE after an EXEC SQL block and DISPLAY
+005170* an error line naming the failing statement when it's
+005180* non-zero, instead of letting a failed CONNECT/FETCH/SELECT
+005190* run silently through to DISCONNECT.
+005200 9000-CHECK-SQLSTATE.
+005210     IF SQLCODE NOT = ZERO
+005220         DISPLAY "SQL ERROR ON " WS-LAST-STATEMENT
+005230             " - SQLCODE=" SQLCODE " SQLSTATE=" SQLSTATE
+005240     END-IF.
+005250
+005260 END PROGRAM Program1.
