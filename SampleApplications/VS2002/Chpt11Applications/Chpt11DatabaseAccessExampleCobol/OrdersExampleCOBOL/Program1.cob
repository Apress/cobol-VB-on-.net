@@ -0,0 +1,240 @@
+000010* An Orders extract following the same
+000020* SqlDataAdapter/DataTable-builder/WriteXml pattern already proven
+000030* for Categories (DataBaseAccessExampleCOBOL) and Customers
+000040* (ReadWriteXMLDatasetCobol), against the one Northwind table that
+000050* actually drives daily shipped-vs-pending operational reporting.
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID. MAIN.
+000080 ENVIRONMENT DIVISION.
+000090 CONFIGURATION SECTION.
+000100 REPOSITORY.
+000110* .NET Framework Classes
+000120     CLASS SqlConnection  AS "System.Data.SqlClient.SqlConnection"
+000130     CLASS SqlDataAdapter As "System.Data.SqlClient.SqlDataAdapter"
+000140     CLASS SqlCommand As "System.Data.SqlClient.SqlCommand"
+000150     CLASS DataSet    As "System.Data.DataSet"
+000160     CLASS DataTable  AS "System.Data.DataTable"
+000170     CLASS DataRow    As "System.Data.DataRow"
+000180     CLASS DataColumn AS "System.Data.DataColumn"
+000190     CLASS DataRowCollection AS "System.Data.DataRowCollection"
+000200     CLASS SystemType        AS "System.Type"
+000210     CLASS DataColumnArray   AS "System.Data.DataColumn[]"
+000220
+000230     CLASS Sys-Integer      AS "System.Int32"
+000240     CLASS Sys-String       AS "System.String"
+000250     CLASS Sys-Object       AS "System.Object"
+000260* The connection string comes from app
+000270* config rather than being hardcoded in this program too.
+000280     CLASS CLASS-NAMEVALUECOLLECTION AS
+000290         "System.Collections.Specialized.NameValueCollection"
+000300     CLASS CLASS-CONFIGURATIONSETTINGS AS
+000310         "System.Configuration.ConfigurationSettings"
+000320
+000330* .NET Framework Properties
+000340     PROPERTY PROP-APPSETTINGS AS "AppSettings"
+000350     PROPERTY PROP-ConnectionString AS "ConnectionString"
+000360     PROPERTY PROP-Connection       AS "Connection"
+000370     PROPERTY PROP-CommandText      AS "CommandText"
+000380     PROPERTY PROP-SelectCommand    AS "SelectCommand"
+000390     PROPERTY PROP-Columns          AS "Columns"
+000400     PROPERTY PROP-Tables           AS "Tables"
+000410     PROPERTY PROP-Rows             AS "Rows"
+000420     PROPERTY PROP-DataType         AS "DataType"
+000430     PROPERTY PROP-ColumnName       AS "ColumnName"
+000440     PROPERTY PROP-Count            AS "Count"
+000450     PROPERTY PROP-PrimaryKey       AS "PrimaryKey"
+000460     PROPERTY PROP-Unique           AS "Unique"
+000470     PROPERTY PROP-IgnoreSchema     AS "IgnoreSchema".
+000480
+000490* .NET Framework Enumerations
+000500     ENUM     ENUM-XmlWriteMode     AS "System.Data.XmlWriteMode".
+000510*
+000520 DATA DIVISION.
+000530 WORKING-STORAGE SECTION.
+000540   77 mySqlConnection  OBJECT REFERENCE SqlConnection.
+000550   77 mySqlDataAdapter OBJECT REFERENCE SqlDataAdapter.
+000560   77 mySqlCommand     OBJECT REFERENCE SqlCommand.
+000570   77 myDataSet        OBJECT REFERENCE DataSet.
+000580   77 myDataTable      OBJECT REFERENCE DataTable.
+000590   77 myDataColumn     OBJECT REFERENCE DataColumn.
+000600   77 myPrimaryKeyColumn  OBJECT REFERENCE DataColumn.
+000610   77 myPrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
+000620   77 myDataRowCollection OBJECT REFERENCE DataRowCollection.
+000630   77 myENUM-XmlWriteMode OBJECT REFERENCE ENUM-XmlWriteMode.
+000640* The same reusable column-builder
+000650* paragraph parameters used by DataBaseAccessExampleCOBOL.
+000660   77 WS-BUILDCOL-NAME   PIC X(30).
+000670   77 WS-BUILDCOL-TYPE   PIC X(30).
+000680   77 WS-BUILDCOL-UNIQUE PIC 1 USAGE BIT.
+000690
+000700   77 mySys-String  OBJECT REFERENCE Sys-String.
+000710   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
+000720   77 mySys-Object  OBJECT REFERENCE Sys-Object.
+000730   77 MyNewAppSettings  OBJECT REFERENCE CLASS-NAMEVALUECOLLECTION.
+000740   77 MyNewConnectionString PIC X(100).
+000750   77 myXmlFile       OBJECT REFERENCE Sys-String.
+000755   77 WS-ORDERS-SELECT-TEXT PIC X(120).
+000760   77 myDisplayString PIC X(8000).
+000770   77 myInt           PIC S9(9) COMP-5.
+000780   77 myOtherInt      PIC S9(9) COMP-5.
+000790   01 NULL-X          PIC X(1).
+000800 PROCEDURE DIVISION.
+000810
+000820     Perform 0000-OptionalPreTableBuild.
+000830     Perform 1000-UseSqlDataAdapter.
+000840     Perform 2000-WriteOrdersXml.
+000850     DISPLAY " "
+000860
+000870     DISPLAY "Enter X and Press Enter to Exit.".
+000880     ACCEPT NULL-X.
+000890     Stop Run.
+000900
+000910************************************************
+000920   0000-OptionalPreTableBuild.
+000930*  It is possible to obtain the "schema" or table structure
+000940*  directly/automatically from the SQL Server Database
+000950*  This section is added for training purposes.
+000960
+000970* Create a new DataTable.
+000980     INVOKE DataTable "NEW" USING BY VALUE "myOrders"
+000990         RETURNING myDataTable.
+001000
+001010* Build each Orders column through the same
+001020* reusable 0050-ADD-DATATABLE-COLUMN paragraph the Categories
+001030* table build uses, rather than hand-writing another block of
+001040* INVOKE/SET calls per column.
+001050     MOVE "OrderID" TO WS-BUILDCOL-NAME
+001060     MOVE "System.Int32" TO WS-BUILDCOL-TYPE
+001070     SET WS-BUILDCOL-UNIQUE TO B"1"
+001080     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001090
+001100     MOVE "CustomerID" TO WS-BUILDCOL-NAME
+001110     MOVE "System.String" TO WS-BUILDCOL-TYPE
+001120     SET WS-BUILDCOL-UNIQUE TO B"0"
+001130     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001140
+001150     MOVE "EmployeeID" TO WS-BUILDCOL-NAME
+001160     MOVE "System.Int32" TO WS-BUILDCOL-TYPE
+001170     SET WS-BUILDCOL-UNIQUE TO B"0"
+001180     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001190
+001200     MOVE "OrderDate" TO WS-BUILDCOL-NAME
+001210     MOVE "System.DateTime" TO WS-BUILDCOL-TYPE
+001220     SET WS-BUILDCOL-UNIQUE TO B"0"
+001230     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001240
+001250     MOVE "RequiredDate" TO WS-BUILDCOL-NAME
+001260     MOVE "System.DateTime" TO WS-BUILDCOL-TYPE
+001270     SET WS-BUILDCOL-UNIQUE TO B"0"
+001280     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001290
+001300     MOVE "ShippedDate" TO WS-BUILDCOL-NAME
+001310     MOVE "System.DateTime" TO WS-BUILDCOL-TYPE
+001320     SET WS-BUILDCOL-UNIQUE TO B"0"
+001330     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001340
+001350     MOVE "Freight" TO WS-BUILDCOL-NAME
+001360     MOVE "System.Decimal" TO WS-BUILDCOL-TYPE
+001370     SET WS-BUILDCOL-UNIQUE TO B"0"
+001380     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001390
+001400     MOVE "ShipCountry" TO WS-BUILDCOL-NAME
+001410     MOVE "System.String" TO WS-BUILDCOL-TYPE
+001420     SET WS-BUILDCOL-UNIQUE TO B"0"
+001430     PERFORM 0050-ADD-DATATABLE-COLUMN.
+001440
+001450* Assign primary key column to OrderID column.
+001460     INVOKE DataColumnArray "NEW" USING BY VALUE 1
+001470         RETURNING myPrimaryKeyColumns.
+001480     INVOKE PROP-Columns OF myDataTable "get_Item"
+001490       USING BY VALUE "OrderID"
+001500       RETURNING myPrimaryKeyColumn.
+001510     INVOKE myPrimaryKeyColumns "Set"
+001520       USING BY VALUE 0 myPrimaryKeyColumn.
+001530     SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns.
+001540
+001550* Reference the DataSet.
+001560     INVOKE DataSet "NEW" RETURNING myDataSet.
+001570* Associate the Table with the Dataset.
+001580     INVOKE PROP-Tables OF myDataSet "Add"
+001590       USING BY VALUE myDataTable.
+001600
+001610************************************************
+001620* The same generalized column-builder paragraph
+001630* already carried over from DataBaseAccessExampleCOBOL.
+001640   0050-ADD-DATATABLE-COLUMN.
+001650     INVOKE DataColumn "NEW" RETURNING myDataColumn.
+001660     SET PROP-DataType OF myDataColumn TO
+001670         SystemType::"GetType"(WS-BUILDCOL-TYPE).
+001680     SET PROP-ColumnName OF myDataColumn TO WS-BUILDCOL-NAME.
+001690     IF WS-BUILDCOL-UNIQUE = B"1"
+001700         SET PROP-Unique OF myDataColumn TO B"1"
+001710     END-IF.
+001720     INVOKE PROP-Columns OF myDataTable "Add"
+001730       USING BY VALUE myDataColumn.
+001740
+001750************************************************
+001760   1000-UseSqlDataAdapter.
+001770
+001780*  Reference Data Provider Objects
+001790     INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+001800     INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter
+001810     INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+001820
+001830*  Prepare to Connect to SQL Server Database
+001840*  using the Connection String from app config
+001850     SET MyNewAppSettings TO PROP-APPSETTINGS
+001860         OF CLASS-CONFIGURATIONSETTINGS
+001870     INVOKE MyNewAppSettings "get_Item"
+001880         USING BY VALUE "MyCOBOLConnectionString"
+001890         RETURNING MyNewConnectionString
+001900     SET PROP-ConnectionString OF mySqlConnection
+001910         TO MyNewConnectionString
+001920
+001930*  Associate the Command Object with the Connection Object
+001940     SET PROP-Connection OF mySqlCommand TO mySqlConnection
+001950*  Associate the Command Object with intended SQL Statement -
+001960*  only the columns the Orders DataTable above actually tracks.
+001965     STRING "Select OrderID, CustomerID, EmployeeID, OrderDate, "
+001966         "RequiredDate, ShippedDate, Freight, ShipCountry "
+001967         "from Orders" DELIMITED BY SIZE
+001968         INTO WS-ORDERS-SELECT-TEXT
+001970     SET PROP-CommandText OF mySqlCommand TO WS-ORDERS-SELECT-TEXT
+002010*  Associate the DataAdapter Object with the Command Object
+002020     SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+002030
+002040*  Have the DataAdapter Object Execute the SQL Statement and
+002050*  store the result set in a DataSet DataTable named myOrders
+002060     INVOKE mySqlDataAdapter "Fill"
+002070       USING BY VALUE myDataSet, "myOrders"
+002080
+002090     SET myDataTable TO PROP-Tables OF myDataSet
+002100         ::"get_Item" ("myOrders")
+002110     SET myDataRowCollection TO PROP-Rows OF myDataTable
+002120     SET mySys-Integer TO PROP-Count OF myDataRowCollection
+002130     SET myOtherInt TO mySys-Integer
+002140     DISPLAY "ORDERS ROWS FETCHED: " myOtherInt.
+002150
+002160*  Close the Database Connection
+002170     INVOKE mySqlConnection "Close".
+002180
+002190     SET mySqlConnection TO NULL.
+002200     SET mySqlDataAdapter TO NULL.
+002210     SET mySqlCommand TO NULL.
+002220
+002230************************************************
+002240* Export myOrders the same WriteXml way Customers is
+002250* already exported by ReadWriteXMLDatasetCobol, so downstream
+002260* shipped-vs-pending reporting has a real file instead of someone
+002270* querying Orders directly in SSMS.
+002280   2000-WriteOrdersXml.
+002290
+002300     SET myXmlFile TO "ORDERS.XML"
+002310     SET myENUM-XmlWriteMode TO
+002320         PROP-IgnoreSchema OF ENUM-XmlWriteMode
+002330     INVOKE myDataSet "WriteXml" USING BY VALUE
+002340       myXmlFile, myENUM-XmlWriteMode.
+002350
+002360     SET myDataTable TO NULL.
+002370
+002380 END PROGRAM MAIN.
