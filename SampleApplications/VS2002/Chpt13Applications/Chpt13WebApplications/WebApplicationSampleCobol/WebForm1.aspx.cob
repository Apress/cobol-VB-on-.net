@@ -11,131 +11,246 @@
 000110     CLASS CLASS-PAGE AS "System.Web.UI.Page"
 000120     CLASS CLASS-BUTTON AS "System.Web.UI.WebControls.Button"
 000130     CLASS CLASS-TEXTBOX AS "System.Web.UI.WebControls.TextBox"
-000140     PROPERTY PROP-BUTTON1 AS "Button1"
-000150     PROPERTY PROP-TEXT AS "Text"
-000160     .
-000170
-000180 OBJECT.
-000190 DATA DIVISION.
-000200 WORKING-STORAGE SECTION.
-000210 01 Button1 OBJECT REFERENCE CLASS-BUTTON PROPERTY.
-000220 01 TextBox1 OBJECT REFERENCE CLASS-TEXTBOX PROPERTY.
-000230 PROCEDURE DIVISION.
-000240
-000250* Required method for Designer support - do not modify
-000260* the contents of this method with the code editor.
-000270 METHOD-ID. INITIALIZECOMPONENT AS "InitializeComponent" PRIVATE.
-000280 DATA DIVISION.
-000290 WORKING-STORAGE SECTION.
-000300 01 TEMP1 OBJECT REFERENCE CLASS-BUTTON.
-000310 01 TEMP2 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
-000320 01 TEMP3 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
-000330 PROCEDURE DIVISION.
-000340*>>IMP BEGIN-EMBEDDED-CODEDOM
-000350*<embedded-codedom>
-000360*<object type="System.CodeDom.CodeAttachEventStatement">
-000370*<prop name="Event">
-000380*<object type="System.CodeDom.CodeEventReferenceExpression">
-000390*<prop name="TargetObject">
-000400*<object type="System.CodeDom.CodeFieldReferenceExpression">
-000410*<prop name="TargetObject">
-000420*<object type="System.CodeDom.CodeThisReferenceExpression">
-000430*</object>
-000440*</prop>
-000450*<prop name="FieldName">
-000460*<string value="Button1" />
-000470*</prop>
-000480*</object>
-000490*</prop>
-000500*<prop name="EventName">
-000510*<string value="Click" />
-000520*</prop>
-000530*</object>
-000540*</prop>
-000550*<prop name="Listener">
-000560*<object type="System.CodeDom.CodeDelegateCreateExpression">
-000570*<prop name="DelegateType">
-000580*<object type="System.CodeDom.CodeTypeReference">
-000590*<prop name="BaseType">
-000600*<string value="System.EventHandler" />
-000610*</prop>
-000620*</object>
-000630*</prop>
-000640*<prop name="TargetObject">
-000650*<object type="System.CodeDom.CodeThisReferenceExpression">
-000660*</object>
-000670*</prop>
-000680*<prop name="MethodName">
-000690*<string value="Button1_Click" />
+000140* Look the CategoryID up the same way
+000150* DataBaseAccessExampleCOBOL does, via SqlDataAdapter.
+000160     CLASS SqlConnection  AS "System.Data.SqlClient.SqlConnection"
+000170     CLASS SqlDataAdapter As
+000180         "System.Data.SqlClient.SqlDataAdapter"
+000190     CLASS SqlCommand As "System.Data.SqlClient.SqlCommand"
+000200     CLASS DataSet    As "System.Data.DataSet"
+000210     CLASS DataTable  AS "System.Data.DataTable"
+000220     CLASS DataRow    As "System.Data.DataRow"
+000230     CLASS DataRowCollection AS "System.Data.DataRowCollection"
+000240     CLASS Sys-Integer AS "System.Int32"
+000250     CLASS Sys-Objects AS "System.Object[]"
+000260     CLASS Sys-Object  AS "System.Object"
+000270     CLASS CLASS-NAMEVALUECOLLECTION AS
+000280         "System.Collections.Specialized.NameValueCollection"
+000290     CLASS CLASS-CONFIGURATIONSETTINGS AS
+000300         "System.Configuration.ConfigurationSettings"
+000310     PROPERTY PROP-BUTTON1 AS "Button1"
+000320     PROPERTY PROP-TEXT AS "Text"
+000330     PROPERTY PROP-APPSETTINGS AS "AppSettings"
+000340     PROPERTY PROP-ConnectionString AS "ConnectionString"
+000350     PROPERTY PROP-Connection AS "Connection"
+000360     PROPERTY PROP-CommandText AS "CommandText"
+000370     PROPERTY PROP-SelectCommand AS "SelectCommand"
+000380     PROPERTY PROP-Tables AS "Tables"
+000390     PROPERTY PROP-Rows AS "Rows"
+000400     PROPERTY PROP-Count AS "Count"
+000410     PROPERTY PROP-ItemArray AS "ItemArray"
+000420     .
+000430
+000440 OBJECT.
+000450 DATA DIVISION.
+000460 WORKING-STORAGE SECTION.
+000470 01 Button1 OBJECT REFERENCE CLASS-BUTTON PROPERTY.
+000480 01 TextBox1 OBJECT REFERENCE CLASS-TEXTBOX PROPERTY.
+000490 PROCEDURE DIVISION.
+000500
+000510* Required method for Designer support - do not modify
+000520* the contents of this method with the code editor.
+000530 METHOD-ID. INITIALIZECOMPONENT AS "InitializeComponent" PRIVATE.
+000540 DATA DIVISION.
+000550 WORKING-STORAGE SECTION.
+000560 01 TEMP1 OBJECT REFERENCE CLASS-BUTTON.
+000570 01 TEMP2 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+000580 01 TEMP3 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+000590 PROCEDURE DIVISION.
+000600*>>IMP BEGIN-EMBEDDED-CODEDOM
+000610*<embedded-codedom>
+000620*<object type="System.CodeDom.CodeAttachEventStatement">
+000630*<prop name="Event">
+000640*<object type="System.CodeDom.CodeEventReferenceExpression">
+000650*<prop name="TargetObject">
+000660*<object type="System.CodeDom.CodeFieldReferenceExpression">
+000670*<prop name="TargetObject">
+000680*<object type="System.CodeDom.CodeThisReferenceExpression">
+000690*</object>
 000700*</prop>
-000710*</object>
-000720*</prop>
-000730*</object>
-000740*<object type="System.CodeDom.CodeAttachEventStatement">
-000750*<prop name="Event">
-000760*<object type="System.CodeDom.CodeEventReferenceExpression">
-000770*<prop name="TargetObject">
-000780*<object type="System.CodeDom.CodeThisReferenceExpression">
+000710*<prop name="FieldName">
+000720*<string value="Button1" />
+000730*</prop>
+000740*</object>
+000750*</prop>
+000760*<prop name="EventName">
+000770*<string value="Click" />
+000780*</prop>
 000790*</object>
 000800*</prop>
-000810*<prop name="EventName">
-000820*<string value="Load" />
-000830*</prop>
-000840*</object>
-000850*</prop>
-000860*<prop name="Listener">
-000870*<object type="System.CodeDom.CodeDelegateCreateExpression">
-000880*<prop name="DelegateType">
-000890*<object type="System.CodeDom.CodeTypeReference">
-000900*<prop name="BaseType">
-000910*<string value="System.EventHandler" />
-000920*</prop>
-000930*</object>
-000940*</prop>
-000950*<prop name="TargetObject">
-000960*<object type="System.CodeDom.CodeThisReferenceExpression">
+000810*<prop name="Listener">
+000820*<object type="System.CodeDom.CodeDelegateCreateExpression">
+000830*<prop name="DelegateType">
+000840*<object type="System.CodeDom.CodeTypeReference">
+000850*<prop name="BaseType">
+000860*<string value="System.EventHandler" />
+000870*</prop>
+000880*</object>
+000890*</prop>
+000900*<prop name="TargetObject">
+000910*<object type="System.CodeDom.CodeThisReferenceExpression">
+000920*</object>
+000930*</prop>
+000940*<prop name="MethodName">
+000950*<string value="Button1_Click" />
+000960*</prop>
 000970*</object>
 000980*</prop>
-000990*<prop name="MethodName">
-001000*<string value="Page_Load" />
-001010*</prop>
-001020*</object>
-001030*</prop>
-001040*</object>
-001050*</embedded-codedom>
-001060*>>IMP END-EMBEDDED-CODEDOM
-001070     SET TEMP1 TO PROP-BUTTON1 OF SELF
-001080     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"Button1_Click" RETURNING TEMP2
-001090     INVOKE TEMP1 "add_Click" USING BY VALUE TEMP2
-001100     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"Page_Load" RETURNING TEMP3
-001110     INVOKE SELF "add_Load" USING BY VALUE TEMP3
-001120 END METHOD INITIALIZECOMPONENT.
-001130
-001140 METHOD-ID. ONINIT AS "OnInit" OVERRIDE PROTECTED.
-001150 DATA DIVISION.
-001160 LINKAGE SECTION.
-001170 01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
-001180 PROCEDURE DIVISION USING BY VALUE PARAM-E.
-001190     INVOKE SELF "InitializeComponent".
-001200     INVOKE SUPER "OnInit" USING BY VALUE PARAM-E.
-001210 END METHOD ONINIT.
-001220
-001230 METHOD-ID. PAGE_LOAD AS "Page_Load" PRIVATE.
-001240 DATA DIVISION.
-001250 LINKAGE SECTION.
-001260 01 PARAM-SENDER OBJECT REFERENCE CLASS-OBJECT.
-001270 01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
-001280 PROCEDURE DIVISION USING BY VALUE PARAM-SENDER PARAM-E.
-001300 END METHOD PAGE_LOAD.
-001310 
-001320 METHOD-ID. Button1_Click PRIVATE.
-001330 DATA DIVISION.
-001340 LINKAGE SECTION.
-001350 01 sender OBJECT REFERENCE CLASS-OBJECT.
-001360 01 e OBJECT REFERENCE CLASS-EVENTARGS.
-001370 PROCEDURE DIVISION USING BY VALUE sender e.
-001371      SET PROP-TEXT OF TextBox1 TO "Hello World".
-001380 END METHOD Button1_Click.
+000990*</object>
+001000*<object type="System.CodeDom.CodeAttachEventStatement">
+001010*<prop name="Event">
+001020*<object type="System.CodeDom.CodeEventReferenceExpression">
+001030*<prop name="TargetObject">
+001040*<object type="System.CodeDom.CodeThisReferenceExpression">
+001050*</object>
+001060*</prop>
+001070*<prop name="EventName">
+001080*<string value="Load" />
+001090*</prop>
+001100*</object>
+001110*</prop>
+001120*<prop name="Listener">
+001130*<object type="System.CodeDom.CodeDelegateCreateExpression">
+001140*<prop name="DelegateType">
+001150*<object type="System.CodeDom.CodeTypeReference">
+001160*<prop name="BaseType">
+001170*<string value="System.EventHandler" />
+001180*</prop>
+001190*</object>
+001200*</prop>
+001210*<prop name="TargetObject">
+001220*<object type="System.CodeDom.CodeThisReferenceExpression">
+001230*</object>
+001240*</prop>
+001250*<prop name="MethodName">
+001260*<string value="Page_Load" />
+001270*</prop>
+001280*</object>
+001290*</prop>
+001300*</object>
+001310*</embedded-codedom>
+001320*>>IMP END-EMBEDDED-CODEDOM
+001330     SET TEMP1 TO PROP-BUTTON1 OF SELF
+001340     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"Button1_Click" RETURNING TEMP2
+001350     INVOKE TEMP1 "add_Click" USING BY VALUE TEMP2
+001360     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF BY VALUE N"Page_Load" RETURNING TEMP3
+001370     INVOKE SELF "add_Load" USING BY VALUE TEMP3
+001380 END METHOD INITIALIZECOMPONENT.
 001390
-001400 END OBJECT.
-001410 END CLASS WebForm1.
\ No newline at end of file
+001400 METHOD-ID. ONINIT AS "OnInit" OVERRIDE PROTECTED.
+001410 DATA DIVISION.
+001420 LINKAGE SECTION.
+001430 01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
+001440 PROCEDURE DIVISION USING BY VALUE PARAM-E.
+001450     INVOKE SELF "InitializeComponent".
+001460     INVOKE SUPER "OnInit" USING BY VALUE PARAM-E.
+001470 END METHOD ONINIT.
+001480
+001490 METHOD-ID. PAGE_LOAD AS "Page_Load" PRIVATE.
+001500 DATA DIVISION.
+001510 LINKAGE SECTION.
+001520 01 PARAM-SENDER OBJECT REFERENCE CLASS-OBJECT.
+001530 01 PARAM-E OBJECT REFERENCE CLASS-EVENTARGS.
+001540 PROCEDURE DIVISION USING BY VALUE PARAM-SENDER PARAM-E.
+001550 END METHOD PAGE_LOAD.
+001560 
+001570 METHOD-ID. Button1_Click PRIVATE.
+001580 DATA DIVISION.
+001590 WORKING-STORAGE SECTION.
+001600* Turn the placeholder into a real CategoryID
+001610* lookup - validate what the warehouse clerk typed before ever
+001620* touching the database, and echo back either the match or a
+001630* plain-English reason it didn't match.
+001640 01 WS-INPUT-TEXT PIC X(20).
+001650 01 WS-CATEGORYID-NUM PIC S9(4).
+001660 01 WS-CATEGORYID-EDIT PIC ZZZ9.
+001670 01 WS-SELECT-TEXT PIC X(80).
+001680 01 WS-ROW-COUNT PIC S9(9) COMP-5.
+001690 01 MyNewConnectionString PIC X(100).
+001700 01 MyNewAppSettings OBJECT REFERENCE CLASS-NAMEVALUECOLLECTION.
+001710 01 mySqlConnection OBJECT REFERENCE SqlConnection.
+001720 01 mySqlDataAdapter OBJECT REFERENCE SqlDataAdapter.
+001730 01 mySqlCommand OBJECT REFERENCE SqlCommand.
+001740 01 myDataSet OBJECT REFERENCE DataSet.
+001750 01 myDataTable OBJECT REFERENCE DataTable.
+001760 01 myDataRowCollection OBJECT REFERENCE DataRowCollection.
+001770 01 myDataRow OBJECT REFERENCE DataRow.
+001780 01 mySys-Integer OBJECT REFERENCE Sys-Integer.
+001790 01 mySys-Objects OBJECT REFERENCE Sys-Objects.
+001800 01 mySys-Object OBJECT REFERENCE Sys-Object.
+001810 LINKAGE SECTION.
+001820 01 sender OBJECT REFERENCE CLASS-OBJECT.
+001830 01 e OBJECT REFERENCE CLASS-EVENTARGS.
+001840 PROCEDURE DIVISION USING BY VALUE sender e.
+001850     SET WS-INPUT-TEXT TO PROP-TEXT OF TextBox1
+001860     IF WS-INPUT-TEXT = SPACES
+001870         SET PROP-TEXT OF TextBox1 TO "ERROR: ENTER A CATEGORYID"
+001880     ELSE
+001890         IF FUNCTION TEST-NUMVAL(WS-INPUT-TEXT) NOT = 0
+001900             SET PROP-TEXT OF TextBox1 TO
+001910                 "ERROR: CATEGORYID MUST BE NUMERIC"
+001920         ELSE
+001930             COMPUTE WS-CATEGORYID-NUM =
+001940                 FUNCTION NUMVAL(WS-INPUT-TEXT)
+001950             IF WS-CATEGORYID-NUM < 1 OR WS-CATEGORYID-NUM > 8
+001960                 SET PROP-TEXT OF TextBox1 TO
+001970                     "ERROR: CATEGORYID OUT OF RANGE (1-8)"
+001980             ELSE
+001990                 MOVE WS-CATEGORYID-NUM TO WS-CATEGORYID-EDIT
+002000                 STRING "Select CategoryID, CategoryName from "
+002010                     "Categories where CategoryID = "
+002020                     DELIMITED BY SIZE
+002030                     WS-CATEGORYID-EDIT DELIMITED BY SIZE
+002040                     INTO WS-SELECT-TEXT
+002050                 INVOKE SqlConnection "NEW"
+002060                    RETURNING mySqlConnection
+002070                 INVOKE SqlDataAdapter "NEW"
+002080                     RETURNING mySqlDataAdapter
+002090                 INVOKE SqlCommand "NEW" RETURNING mySqlCommand
+002100                 SET MyNewAppSettings TO PROP-APPSETTINGS
+002110                     OF CLASS-CONFIGURATIONSETTINGS
+002120                 INVOKE MyNewAppSettings "get_Item"
+002130                     USING BY VALUE "MyCOBOLConnectionString"
+002140                     RETURNING MyNewConnectionString
+002150                 SET PROP-ConnectionString OF mySqlConnection
+002160                     TO MyNewConnectionString
+002170                 SET PROP-Connection OF mySqlCommand
+002180                     TO mySqlConnection
+002190                 SET PROP-CommandText OF mySqlCommand
+002200                     TO WS-SELECT-TEXT
+002210                 SET PROP-SelectCommand OF mySqlDataAdapter
+002220                     TO mySqlCommand
+002230                 INVOKE DataSet "NEW" RETURNING myDataSet
+002240                 INVOKE mySqlDataAdapter "Fill"
+002250                     USING BY VALUE myDataSet, "myCategories"
+002260                 INVOKE mySqlConnection "Close"
+002270                 SET myDataTable TO PROP-Tables OF myDataSet
+002280                     ::"get_Item" ("myCategories")
+002290                 SET myDataRowCollection TO
+002300                     PROP-Rows OF myDataTable
+002310                 SET mySys-Integer TO
+002320                     PROP-Count OF myDataRowCollection
+002330                 SET WS-ROW-COUNT TO mySys-Integer
+002340                 IF WS-ROW-COUNT = 0
+002350                     SET PROP-TEXT OF TextBox1 TO
+002360                         "NO CATEGORY FOUND FOR THAT CATEGORYID"
+002370                 ELSE
+002380                     INVOKE myDataRowCollection "get_Item"
+002390                         USING BY VALUE 0 RETURNING myDataRow
+002400                     SET mySys-Objects TO
+002410                         PROP-ItemArray OF myDataRow
+002420                     INVOKE mySys-Objects "Get"
+002430                         USING BY VALUE 1 RETURNING mySys-Object
+002440                     SET PROP-TEXT OF TextBox1 TO
+002450                         mySys-Object::"ToString" ()
+002460                 END-IF
+002470                 SET mySqlConnection TO NULL
+002480                 SET mySqlDataAdapter TO NULL
+002490                 SET mySqlCommand TO NULL
+002500             END-IF
+002510         END-IF
+002520     END-IF
+002530 END METHOD Button1_Click.
+002540
+002550 END OBJECT.
+002560 END CLASS WebForm1.
\ No newline at end of file
