@@ -0,0 +1,32 @@
+000010 IDENTIFICATION DIVISION.
+000020* A small custom .NET attribute class, declared the
+000030* same way this project already declares System.STAThreadAttribute
+000040* in Form1.cob - usable as a CUSTOM-ATTRIBUTE target from any
+000050* METHOD-ID in this project that validates a required field.
+000060 CLASS-ID. RequiredFieldAttribute AS
+000070     "AttributesExampleCobol.RequiredFieldAttribute"
+000080     INHERITS CLASS-ATTRIBUTE.
+000090 ENVIRONMENT DIVISION.
+000100 CONFIGURATION SECTION.
+000110 REPOSITORY.
+000120     CLASS CLASS-ATTRIBUTE AS "System.Attribute".
+000130*
+000140 STATIC.
+000150 DATA DIVISION.
+000160 WORKING-STORAGE SECTION.
+000170 PROCEDURE DIVISION.
+000180 END STATIC.
+000190
+000200 OBJECT
+000210     .
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 PROCEDURE DIVISION.
+000250
+000260 METHOD-ID. NEW.
+000270 PROCEDURE DIVISION.
+000280     INVOKE SUPER "NEW".
+000290 END METHOD NEW.
+000300
+000310 END OBJECT.
+000320 END CLASS RequiredFieldAttribute.
