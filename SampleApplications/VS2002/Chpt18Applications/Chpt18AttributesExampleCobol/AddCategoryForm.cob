@@ -0,0 +1,526 @@
+000010     IDENTIFICATION DIVISION.
+000020* A mini "Add Category" form for this attributes
+000030* sample - the CategoryName field is validated by a method that
+000040* carries a CUSTOM-ATTRIBUTE, the same declarative technique
+000050* Form1.cob already uses for CUSTOM-ATTRIBUTE IS STA-THREAD.
+000060 CLASS-ID. AddCategoryForm AS
+000070     "AttributesExampleCobol.AddCategoryForm"
+000080     INHERITS CLASS-FORM.
+000090 ENVIRONMENT DIVISION.
+000100 CONFIGURATION SECTION.
+000110 SPECIAL-NAMES.
+000120     CUSTOM-ATTRIBUTE CATEGORYNAME-REQUIRED CLASS
+000130         RequiredFieldAttribute
+000140     CUSTOM-ATTRIBUTE CATEGORYID-REQUIRED CLASS
+000150         RequiredFieldAttribute
+000160     CUSTOM-ATTRIBUTE DESCRIPTION-REQUIRED CLASS
+000170         RequiredFieldAttribute
+000180     .
+000190 REPOSITORY.
+000200     CLASS CLASS-BOOLEAN AS "System.Boolean"
+000210     CLASS CLASS-CONTAINER AS "System.ComponentModel.Container"
+000220     CLASS CLASS-POINT AS "System.Drawing.Point"
+000230     CLASS CLASS-SIZE AS "System.Drawing.Size"
+000240     CLASS CLASS-EVENTARGS AS "System.EventArgs"
+000250     DELEGATE DELEGATE-EVENTHANDLER AS "System.EventHandler"
+000260     CLASS CLASS-OBJECT AS "System.Object"
+000270     CLASS CLASS-INTEGER AS "System.Int32"
+000280     CLASS CLASS-STRING AS "System.String"
+000290     CLASS CLASS-APPLICATION AS "System.Windows.Forms.Application"
+000300     CLASS CLASS-BUTTON AS "System.Windows.Forms.Button"
+000310     CLASS ARRAY-CONTROL AS "System.Windows.Forms.Control[]"
+000320     CLASS CLASS-CONTROLCOLLECTION AS
+000330         "System.Windows.Forms.Control+ControlCollection"
+000340     CLASS CLASS-FORM AS "System.Windows.Forms.Form"
+000350     CLASS CLASS-LABEL AS "System.Windows.Forms.Label"
+000360     CLASS CLASS-MESSAGEBOX AS "System.Windows.Forms.MessageBox"
+000370     CLASS CLASS-TEXTBOX AS "System.Windows.Forms.TextBox"
+000380     PROPERTY PROP-AUTOSCALEBASESIZE AS "AutoScaleBaseSize"
+000390     PROPERTY PROP-BUTTONSAVE AS "buttonSave"
+000400     PROPERTY PROP-CLIENTSIZE AS "ClientSize"
+000410     PROPERTY PROP-CONTROLS AS "Controls"
+000420     PROPERTY PROP-LABELCATEGORYID AS "labelCategoryID"
+000430     PROPERTY PROP-LABELCATEGORYNAME AS "labelCategoryName"
+000440     PROPERTY PROP-LABELDESCRIPTION AS "labelDescription"
+000450     PROPERTY PROP-LENGTH AS "Length"
+000460     PROPERTY PROP-LOCATION AS "Location"
+000470     PROPERTY PROP-NAME AS "Name"
+000480     PROPERTY PROP-SIZE AS "Size"
+000490     PROPERTY PROP-TABINDEX AS "TabIndex"
+000500     PROPERTY PROP-TEXT AS "Text"
+000510     PROPERTY PROP-TEXTBOXCATEGORYID AS "textBoxCategoryID"
+000520     PROPERTY PROP-TEXTBOXCATEGORYNAME AS "textBoxCategoryName"
+000530     PROPERTY PROP-TEXTBOXDESCRIPTION AS "textBoxDescription"
+000540     .
+000550
+000560 STATIC.
+000570 DATA DIVISION.
+000580 WORKING-STORAGE SECTION.
+000590 PROCEDURE DIVISION.
+000600 END STATIC.
+000610
+000620 OBJECT
+000630     .
+000640 DATA DIVISION.
+000650 WORKING-STORAGE SECTION.
+000660 01 buttonSave OBJECT REFERENCE CLASS-BUTTON.
+000670 01 labelCategoryName OBJECT REFERENCE CLASS-LABEL.
+000680 01 textBoxCategoryName OBJECT REFERENCE CLASS-TEXTBOX.
+000690 01 labelCategoryID OBJECT REFERENCE CLASS-LABEL.
+000700 01 textBoxCategoryID OBJECT REFERENCE CLASS-TEXTBOX.
+000710 01 labelDescription OBJECT REFERENCE CLASS-LABEL.
+000720 01 textBoxDescription OBJECT REFERENCE CLASS-TEXTBOX.
+000730 01 components OBJECT REFERENCE CLASS-CONTAINER.
+000740 PROCEDURE DIVISION.
+000750
+000760 METHOD-ID. NEW.
+000770 PROCEDURE DIVISION.
+000780     INVOKE SELF "InitializeComponent".
+000790 END METHOD NEW.
+000800
+000810 METHOD-ID. DISPOSE AS "Dispose" OVERRIDE PROTECTED.
+000820 DATA DIVISION.
+000830 WORKING-STORAGE SECTION.
+000840 01 TEMP-1 PIC 1.
+000850 LINKAGE SECTION.
+000860 01 disposing OBJECT REFERENCE CLASS-BOOLEAN.
+000870 PROCEDURE DIVISION USING BY VALUE disposing.
+000880     SET TEMP-1 TO disposing.
+000890     IF TEMP-1 = B"1" THEN
+000900       IF components NOT = NULL THEN
+000910         INVOKE components "Dispose"
+000920       END-IF
+000930     END-IF.
+000940     INVOKE SUPER "Dispose" USING BY VALUE disposing.
+000950 END METHOD DISPOSE.
+000960
+000970* Required method for Designer support - do not modify
+000980* the contents of this method with the code editor.
+000990 METHOD-ID. INITIALIZECOMPONENT AS "InitializeComponent" PRIVATE.
+001000 DATA DIVISION.
+001010 WORKING-STORAGE SECTION.
+001020 01 TEMP1 OBJECT REFERENCE CLASS-LABEL.
+001030 01 TEMP2 OBJECT REFERENCE CLASS-TEXTBOX.
+001040 01 TEMP3 OBJECT REFERENCE CLASS-LABEL.
+001050 01 TEMP4 OBJECT REFERENCE CLASS-TEXTBOX.
+001060 01 TEMP5 OBJECT REFERENCE CLASS-LABEL.
+001070 01 TEMP6 OBJECT REFERENCE CLASS-TEXTBOX.
+001080 01 TEMP7 OBJECT REFERENCE CLASS-BUTTON.
+001090 01 TEMP8 PIC S9(9) COMP-5.
+001100 01 TEMP9 PIC S9(9) COMP-5.
+001110 01 TEMP10 OBJECT REFERENCE CLASS-POINT.
+001120 01 TEMP11 OBJECT REFERENCE CLASS-LABEL.
+001130 01 TEMP12 OBJECT REFERENCE CLASS-STRING.
+001140 01 TEMP13 OBJECT REFERENCE CLASS-LABEL.
+001150 01 TEMP14 PIC S9(9) COMP-5.
+001160 01 TEMP15 PIC S9(9) COMP-5.
+001170 01 TEMP16 OBJECT REFERENCE CLASS-SIZE.
+001180 01 TEMP17 OBJECT REFERENCE CLASS-LABEL.
+001190 01 TEMP18 OBJECT REFERENCE CLASS-STRING.
+001200 01 TEMP19 OBJECT REFERENCE CLASS-LABEL.
+001210 01 TEMP20 PIC S9(9) COMP-5.
+001220 01 TEMP21 PIC S9(9) COMP-5.
+001230 01 TEMP22 OBJECT REFERENCE CLASS-POINT.
+001240 01 TEMP23 OBJECT REFERENCE CLASS-TEXTBOX.
+001250 01 TEMP24 OBJECT REFERENCE CLASS-STRING.
+001260 01 TEMP25 OBJECT REFERENCE CLASS-TEXTBOX.
+001270 01 TEMP26 PIC S9(9) COMP-5.
+001280 01 TEMP27 PIC S9(9) COMP-5.
+001290 01 TEMP28 OBJECT REFERENCE CLASS-SIZE.
+001300 01 TEMP29 OBJECT REFERENCE CLASS-TEXTBOX.
+001310 01 TEMP30 PIC S9(9) COMP-5.
+001320 01 TEMP31 OBJECT REFERENCE CLASS-TEXTBOX.
+001330 01 TEMP32 PIC S9(9) COMP-5.
+001340 01 TEMP33 PIC S9(9) COMP-5.
+001350 01 TEMP34 OBJECT REFERENCE CLASS-POINT.
+001360 01 TEMP35 OBJECT REFERENCE CLASS-LABEL.
+001370 01 TEMP36 OBJECT REFERENCE CLASS-STRING.
+001380 01 TEMP37 OBJECT REFERENCE CLASS-LABEL.
+001390 01 TEMP38 PIC S9(9) COMP-5.
+001400 01 TEMP39 PIC S9(9) COMP-5.
+001410 01 TEMP40 OBJECT REFERENCE CLASS-SIZE.
+001420 01 TEMP41 OBJECT REFERENCE CLASS-LABEL.
+001430 01 TEMP42 OBJECT REFERENCE CLASS-STRING.
+001440 01 TEMP43 OBJECT REFERENCE CLASS-LABEL.
+001450 01 TEMP44 PIC S9(9) COMP-5.
+001460 01 TEMP45 PIC S9(9) COMP-5.
+001470 01 TEMP46 OBJECT REFERENCE CLASS-POINT.
+001480 01 TEMP47 OBJECT REFERENCE CLASS-TEXTBOX.
+001490 01 TEMP48 OBJECT REFERENCE CLASS-STRING.
+001500 01 TEMP49 OBJECT REFERENCE CLASS-TEXTBOX.
+001510 01 TEMP50 PIC S9(9) COMP-5.
+001520 01 TEMP51 PIC S9(9) COMP-5.
+001530 01 TEMP52 OBJECT REFERENCE CLASS-SIZE.
+001540 01 TEMP53 OBJECT REFERENCE CLASS-TEXTBOX.
+001550 01 TEMP54 PIC S9(9) COMP-5.
+001560 01 TEMP55 OBJECT REFERENCE CLASS-TEXTBOX.
+001570 01 TEMP56 PIC S9(9) COMP-5.
+001580 01 TEMP57 PIC S9(9) COMP-5.
+001590 01 TEMP58 OBJECT REFERENCE CLASS-POINT.
+001600 01 TEMP59 OBJECT REFERENCE CLASS-LABEL.
+001610 01 TEMP60 OBJECT REFERENCE CLASS-STRING.
+001620 01 TEMP61 OBJECT REFERENCE CLASS-LABEL.
+001630 01 TEMP62 PIC S9(9) COMP-5.
+001640 01 TEMP63 PIC S9(9) COMP-5.
+001650 01 TEMP64 OBJECT REFERENCE CLASS-SIZE.
+001660 01 TEMP65 OBJECT REFERENCE CLASS-LABEL.
+001670 01 TEMP66 OBJECT REFERENCE CLASS-STRING.
+001680 01 TEMP67 OBJECT REFERENCE CLASS-LABEL.
+001690 01 TEMP68 PIC S9(9) COMP-5.
+001700 01 TEMP69 PIC S9(9) COMP-5.
+001710 01 TEMP70 OBJECT REFERENCE CLASS-POINT.
+001720 01 TEMP71 OBJECT REFERENCE CLASS-TEXTBOX.
+001730 01 TEMP72 OBJECT REFERENCE CLASS-STRING.
+001740 01 TEMP73 OBJECT REFERENCE CLASS-TEXTBOX.
+001750 01 TEMP74 PIC S9(9) COMP-5.
+001760 01 TEMP75 PIC S9(9) COMP-5.
+001770 01 TEMP76 OBJECT REFERENCE CLASS-SIZE.
+001780 01 TEMP77 OBJECT REFERENCE CLASS-TEXTBOX.
+001790 01 TEMP78 PIC S9(9) COMP-5.
+001800 01 TEMP79 OBJECT REFERENCE CLASS-TEXTBOX.
+001810 01 TEMP80 PIC S9(9) COMP-5.
+001820 01 TEMP81 PIC S9(9) COMP-5.
+001830 01 TEMP82 OBJECT REFERENCE CLASS-POINT.
+001840 01 TEMP83 OBJECT REFERENCE CLASS-BUTTON.
+001850 01 TEMP84 OBJECT REFERENCE CLASS-STRING.
+001860 01 TEMP85 OBJECT REFERENCE CLASS-BUTTON.
+001870 01 TEMP86 PIC S9(9) COMP-5.
+001880 01 TEMP87 PIC S9(9) COMP-5.
+001890 01 TEMP88 OBJECT REFERENCE CLASS-SIZE.
+001900 01 TEMP89 OBJECT REFERENCE CLASS-BUTTON.
+001910 01 TEMP90 PIC S9(9) COMP-5.
+001920 01 TEMP91 OBJECT REFERENCE CLASS-BUTTON.
+001930 01 TEMP92 OBJECT REFERENCE CLASS-STRING.
+001940 01 TEMP93 OBJECT REFERENCE CLASS-BUTTON.
+001950 01 TEMP94 OBJECT REFERENCE CLASS-BUTTON.
+001960 01 TEMP95 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
+001970 01 TEMP96 PIC S9(9) COMP-5.
+001980 01 TEMP97 PIC S9(9) COMP-5.
+001990 01 TEMP98 OBJECT REFERENCE CLASS-SIZE.
+002000 01 TEMP99 PIC S9(9) COMP-5.
+002010 01 TEMP100 PIC S9(9) COMP-5.
+002020 01 TEMP101 OBJECT REFERENCE CLASS-SIZE.
+002030 01 TEMP102 PIC S9(9) COMP-5.
+002040 01 TEMP103 OBJECT REFERENCE ARRAY-CONTROL.
+002050 01 TEMP104 OBJECT REFERENCE CLASS-LABEL.
+002060 01 TEMP105 OBJECT REFERENCE CLASS-TEXTBOX.
+002070 01 TEMP106 OBJECT REFERENCE CLASS-LABEL.
+002080 01 TEMP107 OBJECT REFERENCE CLASS-TEXTBOX.
+002090 01 TEMP108 OBJECT REFERENCE CLASS-LABEL.
+002100 01 TEMP109 OBJECT REFERENCE CLASS-TEXTBOX.
+002110 01 TEMP110 OBJECT REFERENCE CLASS-BUTTON.
+002120 01 TEMP111 OBJECT REFERENCE CLASS-CONTROLCOLLECTION.
+002130 01 TEMP112 OBJECT REFERENCE CLASS-STRING.
+002140 01 TEMP113 OBJECT REFERENCE CLASS-STRING.
+002150 01 TEMP114 OBJECT REFERENCE CLASS-BOOLEAN.
+002160 PROCEDURE DIVISION.
+002170     INVOKE CLASS-LABEL "NEW" RETURNING TEMP1
+002180     SET PROP-LABELCATEGORYNAME OF SELF TO TEMP1
+002190     INVOKE CLASS-TEXTBOX "NEW" RETURNING TEMP2
+002200     SET PROP-TEXTBOXCATEGORYNAME OF SELF TO TEMP2
+002210     INVOKE CLASS-LABEL "NEW" RETURNING TEMP3
+002220     SET PROP-LABELCATEGORYID OF SELF TO TEMP3
+002230     INVOKE CLASS-TEXTBOX "NEW" RETURNING TEMP4
+002240     SET PROP-TEXTBOXCATEGORYID OF SELF TO TEMP4
+002250     INVOKE CLASS-LABEL "NEW" RETURNING TEMP5
+002260     SET PROP-LABELDESCRIPTION OF SELF TO TEMP5
+002270     INVOKE CLASS-TEXTBOX "NEW" RETURNING TEMP6
+002280     SET PROP-TEXTBOXDESCRIPTION OF SELF TO TEMP6
+002290     INVOKE CLASS-BUTTON "NEW" RETURNING TEMP7
+002300     SET PROP-BUTTONSAVE OF SELF TO TEMP7
+002310     INVOKE SELF "SuspendLayout"
+002320*
+002330*labelCategoryName
+002340*
+002350     MOVE 16 TO TEMP8
+002360     MOVE 16 TO TEMP9
+002370     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP8
+002380         BY VALUE TEMP9 RETURNING TEMP10
+002390     SET TEMP11 TO PROP-LABELCATEGORYNAME OF SELF
+002400     SET PROP-LOCATION OF TEMP11 TO TEMP10
+002410     SET TEMP12 TO N"labelCategoryName"
+002420     SET TEMP13 TO PROP-LABELCATEGORYNAME OF SELF
+002430     SET PROP-NAME OF TEMP13 TO TEMP12
+002440     MOVE 120 TO TEMP14
+002450     MOVE 16 TO TEMP15
+002460     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP14 BY VALUE TEMP15
+002470         RETURNING TEMP16
+002480     SET TEMP17 TO PROP-LABELCATEGORYNAME OF SELF
+002490     SET PROP-SIZE OF TEMP17 TO TEMP16
+002500     SET TEMP18 TO N"Category Name:"
+002510     SET TEMP19 TO PROP-LABELCATEGORYNAME OF SELF
+002520     SET PROP-TEXT OF TEMP19 TO TEMP18
+002530*
+002540*textBoxCategoryName
+002550*
+002560     MOVE 16 TO TEMP20
+002570     MOVE 40 TO TEMP21
+002580     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP20
+002590         BY VALUE TEMP21 RETURNING TEMP22
+002600     SET TEMP23 TO PROP-TEXTBOXCATEGORYNAME OF SELF
+002610     SET PROP-LOCATION OF TEMP23 TO TEMP22
+002620     SET TEMP24 TO N"textBoxCategoryName"
+002630     SET TEMP25 TO PROP-TEXTBOXCATEGORYNAME OF SELF
+002640     SET PROP-NAME OF TEMP25 TO TEMP24
+002650     MOVE 200 TO TEMP26
+002660     MOVE 20 TO TEMP27
+002670     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP26 BY VALUE TEMP27
+002680         RETURNING TEMP28
+002690     SET TEMP29 TO PROP-TEXTBOXCATEGORYNAME OF SELF
+002700     SET PROP-SIZE OF TEMP29 TO TEMP28
+002710     MOVE 0 TO TEMP30
+002720     SET TEMP31 TO PROP-TEXTBOXCATEGORYNAME OF SELF
+002730     MOVE TEMP30 TO PROP-TABINDEX OF TEMP31
+002740*
+002750*labelCategoryID
+002760*
+002770     MOVE 16 TO TEMP32
+002780     MOVE 68 TO TEMP33
+002790     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP32
+002800         BY VALUE TEMP33 RETURNING TEMP34
+002810     SET TEMP35 TO PROP-LABELCATEGORYID OF SELF
+002820     SET PROP-LOCATION OF TEMP35 TO TEMP34
+002830     SET TEMP36 TO N"labelCategoryID"
+002840     SET TEMP37 TO PROP-LABELCATEGORYID OF SELF
+002850     SET PROP-NAME OF TEMP37 TO TEMP36
+002860     MOVE 120 TO TEMP38
+002870     MOVE 16 TO TEMP39
+002880     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP38 BY VALUE TEMP39
+002890         RETURNING TEMP40
+002900     SET TEMP41 TO PROP-LABELCATEGORYID OF SELF
+002910     SET PROP-SIZE OF TEMP41 TO TEMP40
+002920     SET TEMP42 TO N"Category ID:"
+002930     SET TEMP43 TO PROP-LABELCATEGORYID OF SELF
+002940     SET PROP-TEXT OF TEMP43 TO TEMP42
+002950*
+002960*textBoxCategoryID
+002970*
+002980     MOVE 16 TO TEMP44
+002990     MOVE 92 TO TEMP45
+003000     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP44
+003010         BY VALUE TEMP45 RETURNING TEMP46
+003020     SET TEMP47 TO PROP-TEXTBOXCATEGORYID OF SELF
+003030     SET PROP-LOCATION OF TEMP47 TO TEMP46
+003040     SET TEMP48 TO N"textBoxCategoryID"
+003050     SET TEMP49 TO PROP-TEXTBOXCATEGORYID OF SELF
+003060     SET PROP-NAME OF TEMP49 TO TEMP48
+003070     MOVE 200 TO TEMP50
+003080     MOVE 20 TO TEMP51
+003090     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP50 BY VALUE TEMP51
+003100         RETURNING TEMP52
+003110     SET TEMP53 TO PROP-TEXTBOXCATEGORYID OF SELF
+003120     SET PROP-SIZE OF TEMP53 TO TEMP52
+003130     MOVE 1 TO TEMP54
+003140     SET TEMP55 TO PROP-TEXTBOXCATEGORYID OF SELF
+003150     MOVE TEMP54 TO PROP-TABINDEX OF TEMP55
+003160*
+003170*labelDescription
+003180*
+003190     MOVE 16 TO TEMP56
+003200     MOVE 120 TO TEMP57
+003210     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP56
+003220         BY VALUE TEMP57 RETURNING TEMP58
+003230     SET TEMP59 TO PROP-LABELDESCRIPTION OF SELF
+003240     SET PROP-LOCATION OF TEMP59 TO TEMP58
+003250     SET TEMP60 TO N"labelDescription"
+003260     SET TEMP61 TO PROP-LABELDESCRIPTION OF SELF
+003270     SET PROP-NAME OF TEMP61 TO TEMP60
+003280     MOVE 120 TO TEMP62
+003290     MOVE 16 TO TEMP63
+003300     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP62 BY VALUE TEMP63
+003310         RETURNING TEMP64
+003320     SET TEMP65 TO PROP-LABELDESCRIPTION OF SELF
+003330     SET PROP-SIZE OF TEMP65 TO TEMP64
+003340     SET TEMP66 TO N"Description:"
+003350     SET TEMP67 TO PROP-LABELDESCRIPTION OF SELF
+003360     SET PROP-TEXT OF TEMP67 TO TEMP66
+003370*
+003380*textBoxDescription
+003390*
+003400     MOVE 16 TO TEMP68
+003410     MOVE 144 TO TEMP69
+003420     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP68
+003430         BY VALUE TEMP69 RETURNING TEMP70
+003440     SET TEMP71 TO PROP-TEXTBOXDESCRIPTION OF SELF
+003450     SET PROP-LOCATION OF TEMP71 TO TEMP70
+003460     SET TEMP72 TO N"textBoxDescription"
+003470     SET TEMP73 TO PROP-TEXTBOXDESCRIPTION OF SELF
+003480     SET PROP-NAME OF TEMP73 TO TEMP72
+003490     MOVE 200 TO TEMP74
+003500     MOVE 20 TO TEMP75
+003510     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP74 BY VALUE TEMP75
+003520         RETURNING TEMP76
+003530     SET TEMP77 TO PROP-TEXTBOXDESCRIPTION OF SELF
+003540     SET PROP-SIZE OF TEMP77 TO TEMP76
+003550     MOVE 2 TO TEMP78
+003560     SET TEMP79 TO PROP-TEXTBOXDESCRIPTION OF SELF
+003570     MOVE TEMP78 TO PROP-TABINDEX OF TEMP79
+003580*
+003590*buttonSave
+003600*
+003610     MOVE 16 TO TEMP80
+003620     MOVE 176 TO TEMP81
+003630     INVOKE CLASS-POINT "NEW" USING BY VALUE TEMP80
+003640         BY VALUE TEMP81 RETURNING TEMP82
+003650     SET TEMP83 TO PROP-BUTTONSAVE OF SELF
+003660     SET PROP-LOCATION OF TEMP83 TO TEMP82
+003670     SET TEMP84 TO N"buttonSave"
+003680     SET TEMP85 TO PROP-BUTTONSAVE OF SELF
+003690     SET PROP-NAME OF TEMP85 TO TEMP84
+003700     MOVE 88 TO TEMP86
+003710     MOVE 23 TO TEMP87
+003720     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP86 BY VALUE TEMP87
+003730         RETURNING TEMP88
+003740     SET TEMP89 TO PROP-BUTTONSAVE OF SELF
+003750     SET PROP-SIZE OF TEMP89 TO TEMP88
+003760     MOVE 3 TO TEMP90
+003770     SET TEMP91 TO PROP-BUTTONSAVE OF SELF
+003780     MOVE TEMP90 TO PROP-TABINDEX OF TEMP91
+003790     SET TEMP92 TO N"Save"
+003800     SET TEMP93 TO PROP-BUTTONSAVE OF SELF
+003810     SET PROP-TEXT OF TEMP93 TO TEMP92
+003820     SET TEMP94 TO PROP-BUTTONSAVE OF SELF
+003830     INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF
+003840         BY VALUE N"buttonSave_Click" RETURNING TEMP95
+003850     INVOKE TEMP94 "add_Click" USING BY VALUE TEMP95
+003860*
+003870*AddCategoryForm
+003880*
+003890     MOVE 6 TO TEMP96
+003900     MOVE 15 TO TEMP97
+003910     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP96 BY VALUE TEMP97
+003920         RETURNING TEMP98
+003930     SET PROP-AUTOSCALEBASESIZE OF SELF TO TEMP98
+003940     MOVE 250 TO TEMP99
+003950     MOVE 232 TO TEMP100
+003960     INVOKE CLASS-SIZE "NEW" USING BY VALUE TEMP99
+003970         BY VALUE TEMP100 RETURNING TEMP101
+003980     SET PROP-CLIENTSIZE OF SELF TO TEMP101
+003990     MOVE 7 TO TEMP102
+004000     INVOKE ARRAY-CONTROL "NEW" USING BY VALUE TEMP102
+004010         RETURNING TEMP103
+004020     SET TEMP104 TO PROP-LABELCATEGORYNAME OF SELF
+004030     INVOKE TEMP103 "Set" USING BY VALUE 0 BY VALUE TEMP104
+004040     SET TEMP105 TO PROP-TEXTBOXCATEGORYNAME OF SELF
+004050     INVOKE TEMP103 "Set" USING BY VALUE 1 BY VALUE TEMP105
+004060     SET TEMP106 TO PROP-LABELCATEGORYID OF SELF
+004070     INVOKE TEMP103 "Set" USING BY VALUE 2 BY VALUE TEMP106
+004080     SET TEMP107 TO PROP-TEXTBOXCATEGORYID OF SELF
+004090     INVOKE TEMP103 "Set" USING BY VALUE 3 BY VALUE TEMP107
+004100     SET TEMP108 TO PROP-LABELDESCRIPTION OF SELF
+004110     INVOKE TEMP103 "Set" USING BY VALUE 4 BY VALUE TEMP108
+004120     SET TEMP109 TO PROP-TEXTBOXDESCRIPTION OF SELF
+004130     INVOKE TEMP103 "Set" USING BY VALUE 5 BY VALUE TEMP109
+004140     SET TEMP110 TO PROP-BUTTONSAVE OF SELF
+004150     INVOKE TEMP103 "Set" USING BY VALUE 6 BY VALUE TEMP110
+004160     SET TEMP111 TO PROP-CONTROLS OF SELF
+004170     INVOKE TEMP111 "AddRange" USING BY VALUE TEMP103
+004180     SET TEMP112 TO N"AddCategoryForm"
+004190     SET PROP-NAME OF SELF TO TEMP112
+004200     SET TEMP113 TO N"Add Category"
+004210     SET PROP-TEXT OF SELF TO TEMP113
+004220     SET TEMP114 TO B"0"
+004230     INVOKE SELF "ResumeLayout" USING BY VALUE TEMP114
+004240 END METHOD INITIALIZECOMPONENT.
+004250
+004260* Validating the CategoryName field is required -
+004270* decorated with CUSTOM-ATTRIBUTE IS CATEGORYNAME-REQUIRED so the
+004280* requirement is declared on the method itself, the same way
+004290* Form1.cob declares CUSTOM-ATTRIBUTE IS STA-THREAD on MAIN,
+004300* instead of being buried inside an IF with no outward trace.
+004310 METHOD-ID. VALIDATE-CATEGORYNAME
+004320     CUSTOM-ATTRIBUTE IS CATEGORYNAME-REQUIRED PRIVATE.
+004330 DATA DIVISION.
+004340 WORKING-STORAGE SECTION.
+004350 01 isEmpty OBJECT REFERENCE CLASS-BOOLEAN.
+004360 01 enteredName OBJECT REFERENCE CLASS-STRING.
+004370 PROCEDURE DIVISION RETURNING isEmpty.
+004380     SET enteredName TO PROP-TEXT OF textBoxCategoryName
+004390     SET isEmpty TO CLASS-STRING::"IsNullOrEmpty" (enteredName)
+004400 END METHOD VALIDATE-CATEGORYNAME.
+004410
+004420* Validating the CategoryID field is required, decorated
+004430* with CUSTOM-ATTRIBUTE IS CATEGORYID-REQUIRED the same way
+004440* VALIDATE-CATEGORYNAME above is decorated - reuses the same
+004450* RequiredFieldAttribute class under a second name instead of
+004460* declaring a near-duplicate attribute class.
+004470 METHOD-ID. VALIDATE-CATEGORYID
+004480     CUSTOM-ATTRIBUTE IS CATEGORYID-REQUIRED PRIVATE.
+004490 DATA DIVISION.
+004500 WORKING-STORAGE SECTION.
+004510 01 isEmpty OBJECT REFERENCE CLASS-BOOLEAN.
+004520 01 enteredID OBJECT REFERENCE CLASS-STRING.
+004530 PROCEDURE DIVISION RETURNING isEmpty.
+004540     SET enteredID TO PROP-TEXT OF textBoxCategoryID
+004550     SET isEmpty TO CLASS-STRING::"IsNullOrEmpty" (enteredID)
+004560 END METHOD VALIDATE-CATEGORYID.
+004570
+004580* Validating the Description field is required and does not
+004590* exceed WS-VALID-MAX-DESC-LEN-CHARS, the same 16-character limit
+004600* LegacyDatabaseAccessCobol's Description column enforces, so a
+004610* category added here can't be rejected later by that same rule.
+004620 METHOD-ID. VALIDATE-DESCRIPTION
+004630     CUSTOM-ATTRIBUTE IS DESCRIPTION-REQUIRED PRIVATE.
+004640 DATA DIVISION.
+004650 WORKING-STORAGE SECTION.
+004660 01 isInvalid OBJECT REFERENCE CLASS-BOOLEAN.
+004670 01 enteredDescription OBJECT REFERENCE CLASS-STRING.
+004680 01 isEmptyDescription OBJECT REFERENCE CLASS-BOOLEAN.
+004690 01 descriptionLength OBJECT REFERENCE CLASS-INTEGER.
+004700 01 WS-VALID-MAX-DESC-LEN-CHARS PIC S9(9) COMP-5 VALUE 16.
+004710 01 WS-DESCRIPTION-LEN-EDIT PIC S9(9) COMP-5.
+004720 PROCEDURE DIVISION RETURNING isInvalid.
+004730     SET enteredDescription TO PROP-TEXT OF textBoxDescription
+004740     SET isEmptyDescription TO
+004750         CLASS-STRING::"IsNullOrEmpty" (enteredDescription)
+004760     IF isEmptyDescription = B"1" THEN
+004770         SET isInvalid TO B"1"
+004780     ELSE
+004790         SET descriptionLength TO
+004800             PROP-LENGTH OF enteredDescription
+004810         SET WS-DESCRIPTION-LEN-EDIT TO descriptionLength
+004820         IF WS-DESCRIPTION-LEN-EDIT >
+004830             WS-VALID-MAX-DESC-LEN-CHARS THEN
+004840             SET isInvalid TO B"1"
+004850         ELSE
+004860             SET isInvalid TO B"0"
+004870         END-IF
+004880     END-IF.
+004890 END METHOD VALIDATE-DESCRIPTION.
+004900
+004910 METHOD-ID. buttonSave_Click PRIVATE.
+004920 DATA DIVISION.
+004930 WORKING-STORAGE SECTION.
+004940 01 fieldIsEmpty OBJECT REFERENCE CLASS-BOOLEAN.
+004950 01 idIsEmpty OBJECT REFERENCE CLASS-BOOLEAN.
+004960 01 descriptionIsInvalid OBJECT REFERENCE CLASS-BOOLEAN.
+004970 LINKAGE SECTION.
+004980 01 sender OBJECT REFERENCE CLASS-OBJECT.
+004990 01 e OBJECT REFERENCE CLASS-EVENTARGS.
+005000 PROCEDURE DIVISION USING BY VALUE sender e.
+005010     INVOKE SELF "VALIDATE-CATEGORYNAME" RETURNING fieldIsEmpty
+005020     INVOKE SELF "VALIDATE-CATEGORYID" RETURNING idIsEmpty
+005030     INVOKE SELF "VALIDATE-DESCRIPTION"
+005040         RETURNING descriptionIsInvalid
+005050     IF fieldIsEmpty = B"1" THEN
+005060       INVOKE CLASS-MESSAGEBOX "Show"
+005070           USING BY VALUE "Category Name is required."
+005080     ELSE
+005090       IF idIsEmpty = B"1" THEN
+005100         INVOKE CLASS-MESSAGEBOX "Show"
+005110             USING BY VALUE "Category ID is required."
+005120       ELSE
+005130         IF descriptionIsInvalid = B"1" THEN
+005140           INVOKE CLASS-MESSAGEBOX "Show"
+005150               USING BY VALUE
+005160             "Description must be 1-16 characters."
+005170         ELSE
+005180           INVOKE CLASS-MESSAGEBOX "Show"
+005190               USING BY VALUE "Category OK - ready to save."
+005200         END-IF
+005210       END-IF
+005220     END-IF.
+005230 END METHOD buttonSave_Click.
+005240
+005250 END OBJECT.
+005260 END CLASS AddCategoryForm.
