@@ -11,6 +11,9 @@
            CLASS CLASS-CONTAINER AS "System.ComponentModel.Container"
            CLASS CLASS-POINT AS "System.Drawing.Point"
            CLASS CLASS-SIZE AS "System.Drawing.Size"
+           CLASS CLASS-EVENTARGS AS "System.EventArgs"
+           DELEGATE DELEGATE-EVENTHANDLER AS "System.EventHandler"
+           CLASS CLASS-OBJECT AS "System.Object"
            CLASS CLASS-STA-THREAD AS "System.STAThreadAttribute"
            CLASS CLASS-STRING AS "System.String"
            CLASS CLASS-APPLICATION AS "System.Windows.Forms.Application"
@@ -18,6 +21,8 @@
            CLASS ARRAY-CONTROL AS "System.Windows.Forms.Control[]"
            CLASS CLASS-CONTROLCOLLECTION AS "System.Windows.Forms.Control+ControlCollection"
            CLASS CLASS-FORM AS "System.Windows.Forms.Form"
+           CLASS AddCategoryForm AS
+               "AttributesExampleCobol.AddCategoryForm"
            PROPERTY PROP-AUTOSCALEBASESIZE AS "AutoScaleBaseSize"
            PROPERTY PROP-BUTTON1 AS "button1"
            PROPERTY PROP-CLIENTSIZE AS "ClientSize"
@@ -107,6 +112,8 @@
        01 TEMP26 OBJECT REFERENCE CLASS-STRING.
        01 TEMP27 OBJECT REFERENCE CLASS-STRING.
        01 TEMP28 OBJECT REFERENCE CLASS-BOOLEAN.
+       01 TEMP29 OBJECT REFERENCE CLASS-BUTTON.
+       01 TEMP30 OBJECT REFERENCE DELEGATE-EVENTHANDLER.
        PROCEDURE DIVISION.
       *>>IMP BEGIN-EMBEDDED-CODEDOM
       *<embedded-codedom>
@@ -584,9 +591,13 @@
            MOVE 0 TO TEMP12
            SET TEMP13 TO PROP-BUTTON1 OF SELF
            MOVE TEMP12 TO PROP-TABINDEX OF TEMP13
-           SET TEMP14 TO N"Do Nothing"
+           SET TEMP14 TO N"Add Category"
            SET TEMP15 TO PROP-BUTTON1 OF SELF
            SET PROP-TEXT OF TEMP15 TO TEMP14
+           SET TEMP29 TO PROP-BUTTON1 OF SELF
+           INVOKE DELEGATE-EVENTHANDLER "NEW" USING BY VALUE SELF
+               BY VALUE N"button1_Click" RETURNING TEMP30
+           INVOKE TEMP29 "add_Click" USING BY VALUE TEMP30
       *
       *Form1
       *
@@ -611,6 +622,23 @@
            SET TEMP28 TO B"0"
            INVOKE SELF "ResumeLayout" USING BY VALUE TEMP28
        END METHOD INITIALIZECOMPONENT.
-      
+
+      *
+      * button1_Click launches AddCategoryForm as a modal dialog, the
+      * form button1 was wired to build and display but never
+      * actually opened.
+      *
+       METHOD-ID. button1_Click PRIVATE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 myAddCategoryForm OBJECT REFERENCE AddCategoryForm.
+       LINKAGE SECTION.
+       01 sender OBJECT REFERENCE CLASS-OBJECT.
+       01 e OBJECT REFERENCE CLASS-EVENTARGS.
+       PROCEDURE DIVISION USING BY VALUE sender e.
+           INVOKE AddCategoryForm "NEW" RETURNING myAddCategoryForm
+           INVOKE myAddCategoryForm "ShowDialog".
+       END METHOD button1_Click.
+
        END OBJECT.
        END CLASS Form1.
\ No newline at end of file
