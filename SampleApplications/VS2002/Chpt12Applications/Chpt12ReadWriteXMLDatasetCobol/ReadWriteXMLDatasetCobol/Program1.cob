@@ -8,240 +8,703 @@
 000080	   CLASS SqlConnection  AS "System.Data.SqlClient.SqlConnection"
 000090     CLASS SqlDataAdapter As "System.Data.SqlClient.SqlDataAdapter"
 000100     CLASS SqlCommand As "System.Data.SqlClient.SqlCommand"
-000110     CLASS DataSet    As "System.Data.DataSet"
-000120     CLASS DataTable  AS "System.Data.DataTable"
-000130     CLASS DataRow    As "System.Data.DataRow"
-000140     CLASS DataColumn AS "System.Data.DataColumn"
-000150     CLASS SystemType        AS "System.Type"
-000160     CLASS DataColumnArray   AS "System.Data.DataColumn[]"
-000170
-000180     CLASS Sys-Integer      AS "System.Int32"
-000190     CLASS Sys-String       AS "System.String"
-000200     CLASS Sys-Object       AS "System.Object"    
-000210
-000220* .NET Framework Properties 
-000230     PROPERTY PROP-ConnectionString AS "ConnectionString"
-000240     PROPERTY PROP-Connection       AS "Connection"
-000250     PROPERTY PROP-CommandText      AS "CommandText"
-000260     PROPERTY PROP-SelectCommand    AS "SelectCommand"
-000270     PROPERTY PROP-Columns          AS "Columns"
-000280     PROPERTY PROP-Tables           AS "Tables"
-000290     PROPERTY PROP-DataType         AS "DataType"
-000300     PROPERTY PROP-ColumnName       AS "ColumnName"
-000310     PROPERTY PROP-Item             AS "Item"
-000320     PROPERTY PROP-PrimaryKey       AS "PrimaryKey"
-000330     PROPERTY PROP-Unique           AS "Unique"
-000340     PROPERTY PROP-IgnoreSchema     AS "IgnoreSchema"
-000350
-000360* .NET Framework Enumerations 
-000370     ENUM     ENUM-XmlWriteMode     AS "System.Data.XmlWriteMode".
-000380
-000390 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000410   77 mySqlConnection   OBJECT REFERENCE SqlConnection.
-000420   77 mySqlDataAdapter  OBJECT REFERENCE SqlDataAdapter.
-000430   77 mySqlCommand      OBJECT REFERENCE SqlCommand.
-000440   77 myDataSet1        OBJECT REFERENCE DataSet.
-000450   77 myDataSet2        OBJECT REFERENCE DataSet.
-000460   77 myDataTable       OBJECT REFERENCE DataTable.
-000470   77 myDataColumn      OBJECT REFERENCE DataColumn.
-000480   77 myPrimaryKeyColumn  OBJECT REFERENCE DataColumn.
-000490   77 myPrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
-000500   77 myENUM-XmlWriteMode OBJECT REFERENCE ENUM-XmlWriteMode.
-000510
-000520   77 mySys-String  OBJECT REFERENCE Sys-String.
-000530   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
-000540   77 mySys-Object  OBJECT REFERENCE Sys-Object.
-000550   77 myXmlFile     OBJECT REFERENCE Sys-String.
-000560   77 myDisplayString PIC x(38550).
-000570   77 myInt           PIC S9(9) COMP-5.
-000580   77 myOtherInt      PIC S9(9) COMP-5.
-000590   01 NULL-X          PIC X(1).
-000600 PROCEDURE DIVISION.
-000610
-000620     Perform 0000-OptionalPreTableBuild.
-000630	   Perform 1000-UseSqlDataAdapter.
-000640     Perform 2000-ReadWriteXML.
-000650     DISPLAY " "
-000660     
-000670     DISPLAY "Enter X and Press Enter to Exit.".
-000680     ACCEPT NULL-X.
-000690     Stop Run.
-000700     
-000710************************************************
-000720   0000-OptionalPreTableBuild.
-000730*  It is possible to obtain the "schema" or table structure
-000740*  directly/automatically from the SQL Server Database
-000750*  This section is added for training purposes.
-000760*  The information found in this section would be critical
-000770*  in the case of building a disconnected .NET dataset
-000780*  that may have a non-SQL Server Data Source.
-000790
-000800* Create a new DataTable.
-000810     INVOKE DataTable "NEW" USING BY VALUE "myCustomers"
-000820         RETURNING myDataTable.
-000830
-000840* Create 1st myDataColumn.
-000850     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-000860     SET PROP-DataType OF myDataColumn TO
-000870         SystemType::"GetType"("System.String").
-000880     SET PROP-ColumnName OF myDataColumn TO "CustomerID".
-000890     SET PROP-Unique OF myDataColumn TO B"1".
-000900     INVOKE PROP-Columns OF myDataTable "Add" 
-000910       USING BY VALUE myDataColumn.
-000920     
-000930* Create 2nd myDataColumn.
-000940     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-000950     SET PROP-DataType OF myDataColumn TO
-000960         SystemType::"GetType"("System.String").
-000970     SET PROP-ColumnName OF myDataColumn TO "CompanyName".
-000980     INVOKE PROP-Columns OF myDataTable "Add" 
-000990       USING BY VALUE myDataColumn.
-001000     
-001010* Create 3rd myDataColumn.
-001020     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001030     SET PROP-DataType OF myDataColumn TO
-001040         SystemType::"GetType"("System.String").
-001050     SET PROP-ColumnName OF myDataColumn TO "ContactName".
-001060     INVOKE PROP-Columns OF myDataTable "Add" 
-001070       USING BY VALUE myDataColumn.
-001080     
-001090* Create 4th myDataColumn.
-001100     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001110     SET PROP-DataType OF myDataColumn TO
-001120         SystemType::"GetType"("System.String").
-001130     SET PROP-ColumnName OF myDataColumn TO "ContactTitle".
-001140     INVOKE PROP-Columns OF myDataTable "Add" 
-001150       USING BY VALUE myDataColumn.
-001160     
-001170* Create 5th myDataColumn.
-001180     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001190     SET PROP-DataType OF myDataColumn TO
-001200         SystemType::"GetType"("System.String").
-001210     SET PROP-ColumnName OF myDataColumn TO "Address".
-001220     INVOKE PROP-Columns OF myDataTable "Add" 
-001230       USING BY VALUE myDataColumn.
-001240     
-001250* Create 6th myDataColumn.
-001260     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001270     SET PROP-DataType OF myDataColumn TO
-001280         SystemType::"GetType"("System.String").
-001290     SET PROP-ColumnName OF myDataColumn TO "City".
-001300     INVOKE PROP-Columns OF myDataTable "Add" 
-001310       USING BY VALUE myDataColumn.
-001320     
-001330* Create 7th myDataColumn.
-001340     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001350     SET PROP-DataType OF myDataColumn TO
-001360         SystemType::"GetType"("System.String").
-001370     SET PROP-ColumnName OF myDataColumn TO "Region".
-001380     INVOKE PROP-Columns OF myDataTable "Add" 
-001390       USING BY VALUE myDataColumn.
-001400     
-001410* Create 8th myDataColumn.
-001420     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001430     SET PROP-DataType OF myDataColumn TO
-001440         SystemType::"GetType"("System.String").
-001450     SET PROP-ColumnName OF myDataColumn TO "PostalCode".
-001460     INVOKE PROP-Columns OF myDataTable "Add" 
-001470       USING BY VALUE myDataColumn.
-001480     
-001490* Create 9th myDataColumn.
-001500     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001510     SET PROP-DataType OF myDataColumn TO
-001520         SystemType::"GetType"("System.String").
-001530     SET PROP-ColumnName OF myDataColumn TO "Country".
-001540     INVOKE PROP-Columns OF myDataTable "Add" 
-001550       USING BY VALUE myDataColumn.
-001560     
-001570* Create 10th myDataColumn.
-001580     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001590     SET PROP-DataType OF myDataColumn TO
-001600         SystemType::"GetType"("System.String").
-001610     SET PROP-ColumnName OF myDataColumn TO "Phone".
-001620     INVOKE PROP-Columns OF myDataTable "Add" 
-001630       USING BY VALUE myDataColumn.
-001640      
-001650* Create 11th myDataColumn.
-001660     INVOKE DataColumn "NEW" RETURNING myDataColumn.
-001670     SET PROP-DataType OF myDataColumn TO
-001680         SystemType::"GetType"("System.String").
-001690     SET PROP-ColumnName OF myDataColumn TO "Fax".
-001700     INVOKE PROP-Columns OF myDataTable "Add" 
-001710       USING BY VALUE myDataColumn.
-001720     
-001730* Assign primary key column to "CustomerID" column.
-001740     INVOKE DataColumnArray "NEW" USING BY VALUE 1
-001750         RETURNING myPrimaryKeyColumns.
-001760     INVOKE PROP-Columns OF myDataTable "get_Item" 
-001770       USING BY VALUE "CustomerID"
-001780       RETURNING myPrimaryKeyColumn.
-001790     INVOKE myPrimaryKeyColumns "Set" 
-001800       USING BY VALUE 0 myPrimaryKeyColumn.
-001810     SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns.
-001820     
-001830* Reference the DataSet.
-001840     INVOKE DataSet "NEW" RETURNING myDataSet1.
-001850* Associate the Table with the Dataset.
-001860     INVOKE PROP-Tables OF myDataSet1 "Add" 
-001870       USING BY VALUE myDataTable.
-001880
-001890************************************************
-001900   1000-UseSqlDataAdapter.
-001910   
-001920*  Reference Data Provider Objects
-001930		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection 
-001940      INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter 
-001950      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
-001960      
-001970*  Prepare to Connect to SQL Server Database
-001980*  using Connection String
-001990      SET PROP-ConnectionString OF mySqlConnection TO
-002000      "user id=sa;pwd=;Database=northwind;Server=(LOCAL)"
-002010		
-002020*  Associate the Command Object with the Connection Object
-002030      SET PROP-Connection OF mySqlCommand TO mySqlConnection    
-002040*  Associate the Command Object with intended SQL Statement
-002050      SET PROP-CommandText OF mySqlCommand TO "Select * from Customers"
-002060*  Associate the DataAdapter Object with the Command Object
-002070      SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
-002080
-002090*  Have the DataAdapter Object Execute the SQL Statement and
-002100*  store the result set in a DataSet DataTable named myCustomers
-002110     INVOKE mySqlDataAdapter "Fill" 
-002120       USING BY VALUE myDataSet1, "myCustomers"
-002130
-002140*  Close the Database Connection
-002150      INVOKE mySqlConnection "Close".
-002160      
-002170      SET mySqlConnection TO NULL.
-002180      SET mySqlDataAdapter TO NULL.
-002190      SET mySqlCommand TO NULL.
-002200      SET myDataTable TO NULL.
-002210
-002220************************************************
-002230   2000-ReadWriteXML.
-002240   
-002250*  The following XML file will be saved on your harddisk.
-002260*  You can locate it in the local application BIN folder
-002270      SET myXmlFile TO "myCustomers.xml"
-002280   
-002290*  Demonstrate the usage of the WriteXml method
-002300*  Write out an XML file that originated as relational data
-002310      SET myENUM-XmlWriteMode 
-002320		   TO PROP-IgnoreSchema OF ENUM-XmlWriteMode
-002330      INVOKE myDataSet1 "WriteXml" USING BY VALUE 
-002340       myXmlFile, myENUM-XmlWriteMode
-002350 
-002360*  Demonstrate the usage of the ReadXml method
-002370*  Load a 2nd Dataset from the saved XML file
-002380		INVOKE DataSet "NEW" RETURNING myDataSet2
-002390      INVOKE myDataSet2 "ReadXml" USING BY VALUE myXmlFile
-002400 
-002410*  Demonstrate the usage of the GETXML method
-002420*  Extract data from the Dataset in XML format
-002430     INVOKE myDataSet2 "GetXml" RETURNING mySys-String
-002440     SET myDisplayString TO mySys-String
-002450     DISPLAY myDisplayString.
-002460     
-002470 END PROGRAM MAIN.
\ No newline at end of file
+000110     CLASS SqlParameter As "System.Data.SqlClient.SqlParameter"
+000120     CLASS DataSet    As "System.Data.DataSet"
+000130     CLASS DataTable  AS "System.Data.DataTable"
+000140     CLASS DataRow    As "System.Data.DataRow"
+000150     CLASS DataColumn AS "System.Data.DataColumn"
+000160     CLASS SystemType        AS "System.Type"
+000170     CLASS DataColumnArray   AS "System.Data.DataColumn[]"
+000180     CLASS DataRowCollection AS "System.Data.DataRowCollection"
+000190
+000200     CLASS Sys-Integer      AS "System.Int32"
+000210     CLASS Sys-String       AS "System.String"
+000220     CLASS Sys-Object       AS "System.Object"
+000230* Connection string now comes from app config.
+000240     CLASS CLASS-NAMEVALUECOLLECTION AS
+000250         "System.Collections.Specialized.NameValueCollection"
+000260     CLASS CLASS-CONFIGURATIONSETTINGS AS
+000270         "System.Configuration.ConfigurationSettings"
+000280* A completion notification so the team doesn't have
+000290* to check a folder timestamp to know the Customers export landed -
+000300* sent the same way the Chpt20 form already posts its Categories
+000310* update.
+000320     CLASS CLASS-MESSAGEQUEUE AS "System.Messaging.MessageQueue"
+000330
+000340* .NET Framework Properties
+000350     PROPERTY PROP-APPSETTINGS AS "AppSettings"
+000360     PROPERTY PROP-ConnectionString AS "ConnectionString"
+000370     PROPERTY PROP-Connection       AS "Connection"
+000380     PROPERTY PROP-CommandText      AS "CommandText"
+000390     PROPERTY PROP-SelectCommand    AS "SelectCommand"
+000400     PROPERTY PROP-Columns          AS "Columns"
+000410     PROPERTY PROP-Tables           AS "Tables"
+000420     PROPERTY PROP-DataType         AS "DataType"
+000430     PROPERTY PROP-ColumnName       AS "ColumnName"
+000440     PROPERTY PROP-Item             AS "Item"
+000450     PROPERTY PROP-PrimaryKey       AS "PrimaryKey"
+000460     PROPERTY PROP-Unique           AS "Unique"
+000470     PROPERTY PROP-IgnoreSchema     AS "IgnoreSchema"
+000480     PROPERTY PROP-WriteSchema      AS "WriteSchema"
+000490     PROPERTY PROP-Rows             AS "Rows"
+000500     PROPERTY PROP-Count            AS "Count"
+000510     PROPERTY PROP-PATH              AS "Path"
+000520
+000530* .NET Framework Enumerations 
+000540     ENUM     ENUM-XmlWriteMode     AS "System.Data.XmlWriteMode".
+000550
+000560 DATA DIVISION.
+000570 WORKING-STORAGE SECTION.
+000580   77 mySqlConnection   OBJECT REFERENCE SqlConnection.
+000590   77 mySqlDataAdapter  OBJECT REFERENCE SqlDataAdapter.
+000600   77 mySqlCommand      OBJECT REFERENCE SqlCommand.
+000610   77 myCountryParam     OBJECT REFERENCE SqlParameter.
+000620   77 mySearchParam      OBJECT REFERENCE SqlParameter.
+000630   77 myDataSet1        OBJECT REFERENCE DataSet.
+000640   77 myDataSet2        OBJECT REFERENCE DataSet.
+000650   77 myDataTable       OBJECT REFERENCE DataTable.
+000660   77 myDataColumn      OBJECT REFERENCE DataColumn.
+000670   77 myPrimaryKeyColumn  OBJECT REFERENCE DataColumn.
+000680   77 myPrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
+000690* Driving fields for 0050-ADD-DATATABLE-COLUMN, the same
+000700* shared-paragraph/per-column-call pattern
+000710* DataBaseAccessExampleCOBOL's extract uses to build its Categories
+000720* and ProductCounts tables, reused here instead of hand-building each
+000730* of the Customers table's columns inline.
+000740   77 WS-BUILDCOL-NAME       PIC X(30).
+000750   77 WS-BUILDCOL-TYPE       PIC X(30).
+000760   77 WS-BUILDCOL-UNIQUE     PIC 1 USAGE BIT.
+000770   77 WS-BUILDCOL-PRIMARYKEY PIC 1 USAGE BIT.
+000780   77 myDataRowCollection  OBJECT REFERENCE DataRowCollection.
+000790   77 myENUM-XmlWriteMode OBJECT REFERENCE ENUM-XmlWriteMode.
+000800
+000810   77 mySys-String  OBJECT REFERENCE Sys-String.
+000820   77 mySys-Integer OBJECT REFERENCE Sys-Integer.
+000830   77 mySys-Object  OBJECT REFERENCE Sys-Object.
+000840   77 MyNewAppSettings  OBJECT REFERENCE CLASS-NAMEVALUECOLLECTION.
+000850   77 MyNewConnectionString PIC X(100).
+000860   77 myXmlFile     OBJECT REFERENCE Sys-String.
+000870   77 myDisplayString PIC x(38550).
+000880   77 myInt           PIC S9(9) COMP-5.
+000890   77 myOtherInt      PIC S9(9) COMP-5.
+000900* Let the caller pick WriteSchema mode at run time
+000910* instead of always going out IgnoreSchema, so partners who
+000920* don't already know our Customers column layout can still
+000930* reload the file.
+000940   77 WS-XML-MODE-REPLY  PIC X(6).
+000950* Filter the Customers pull by country instead of
+000960* always pulling the whole table, so the nightly partner feed
+000970* doesn't have to re-transmit every row just to pick up the
+000980* handful of accounts that actually changed. Northwind's
+000990* Customers table carries no last-modified column, so only the
+001000* country filter is offered here.
+001010   77 WS-COUNTRY-FILTER  PIC X(15).
+001020   77 WS-SELECT-TEXT     PIC X(80).
+001030* Round-trip validate myCustomers.xml after the
+001040* ReadXml, catching a truncated/corrupted file the same run.
+001050   77 myDataSet2PrimaryKeyColumns OBJECT REFERENCE DataColumnArray.
+001060   77 WS-ROUNDTRIP-SENT-COUNT  PIC S9(9) COMP-5.
+001070   77 WS-ROUNDTRIP-BACK-COUNT  PIC S9(9) COMP-5.
+001080   01 NULL-X          PIC X(1).
+001090* A PARM-driven mode selection so the job scheduler
+001100* can run just the build/fill step separately from the XML
+001110* export step instead of always paying for the whole fixed
+001120* sequence below.
+001130  77 WS-PARM          PIC X(20).
+001140* A shared DEV/TEST/PROD connection-profile lookup so
+001150* promoting this job from test to production is an environment
+001160* variable flip instead of editing a hardcoded server literal.
+001170   COPY CONNPROFILE.
+001180   77 WS-APPSETTINGS-KEY PIC X(40).
+001190* A data-masking mode for the Customers XML export so
+001200* the offshore testing team's feed can have Phone/Fax/Address/
+001210* ContactName replaced with placeholders instead of shipping real
+001220* customer contact details to a non-production environment.
+001230   77 WS-MASK-MODE-REPLY  PIC X(3).
+001240   77 myDataRow           OBJECT REFERENCE DataRow.
+001250* A quick CompanyName-prefix / CustomerID-prefix
+001260* lookup mode, so a rep taking a customer call can pull just that
+001270* one account instead of querying SSMS directly or paging through
+001280* the full Customers XML dump.
+001290   77 myLookupDataSet     OBJECT REFERENCE DataSet.
+001300   77 WS-SEARCH-MODE-REPLY PIC X(1).
+001310   77 WS-SEARCH-TEXT       PIC X(40).
+001320   77 WS-SEARCH-LIKE-VALUE PIC X(41).
+001330   77 WS-LOOKUP-SELECT-TEXT PIC X(120).
+001340   * After the XML round trip, make sure the reloaded
+001350   * Customers rows are actually clean - catch duplicate CustomerID
+001360   * values or a blank CompanyName that the in-memory PrimaryKey check
+001370   * above would not have caught (DataSet enforces the key on its own
+001380   * table, not on what is sitting in a received file).
+001390   77 WS-VALIDATE-DUP-COUNT   PIC S9(9) COMP-5 VALUE ZERO.
+001400   77 WS-VALIDATE-BLANK-COUNT PIC S9(9) COMP-5 VALUE ZERO.
+001410   77 WS-CUST-ID-TEXT         PIC X(10).
+001420   77 WS-CUST-NAME-TEXT       PIC X(40).
+001430   01 WS-CUST-VALIDATE-KEYS.
+001440      05 WS-CUST-SEEN-ENTRY PIC X(10)
+001450          OCCURS 500 TIMES INDEXED BY WS-CKEY-IDX WS-VKEY-IDX.
+001460* A completion notification (row count, run duration,
+001470* output file name) dropped onto an MSMQ queue once the Customers
+001480* export finishes, the same way the Chpt20 form already posts its
+001490* Categories update - so nobody has to babysit the batch window or
+001500* check a folder timestamp to know the run landed.
+001510   77 myNotifyQueue        OBJECT REFERENCE CLASS-MESSAGEQUEUE.
+001520   77 WS-NOTIFY-QUEUE-PATH PIC X(40)
+001530       VALUE ".\private$\batchnotifications".
+001540   77 WS-NOTIFY-TEXT       PIC X(200).
+001550   77 WS-NOTIFY-ROWCOUNT-EDIT PIC ZZZ9.
+001560   01 WS-RUN-START-TIMESTAMP.
+001570      05 WS-RUN-START-YYYY PIC 9999.
+001580      05 WS-RUN-START-MM   PIC 99.
+001590      05 WS-RUN-START-DD   PIC 99.
+001600      05 WS-RUN-START-HH   PIC 99.
+001610      05 WS-RUN-START-MIN  PIC 99.
+001620      05 WS-RUN-START-SS   PIC 99.
+001630   01 WS-RUN-END-TIMESTAMP.
+001640      05 WS-RUN-END-YYYY PIC 9999.
+001650      05 WS-RUN-END-MM   PIC 99.
+001660      05 WS-RUN-END-DD   PIC 99.
+001670      05 WS-RUN-END-HH   PIC 99.
+001680      05 WS-RUN-END-MIN  PIC 99.
+001690      05 WS-RUN-END-SS   PIC 99.
+001700   77 WS-RUN-DURATION-SECONDS PIC S9(9) COMP-5.
+001710   77 WS-RUN-DURATION-EDIT    PIC ZZZ9.
+001720* An "as-of" snapshot mode - the XML file name defaults
+001730* to the regular myCustomers.xml (so a normal run behaves exactly as
+001740* before), but a dated name is built instead when -ASOF is requested,
+001750* and that run's file is never overwritten by a later one.
+001760 01 WS-ASOF-TIMESTAMP.
+001770   05 WS-ASOF-YYYY PIC 9999.
+001780   05 WS-ASOF-MM   PIC 99.
+001790   05 WS-ASOF-DD   PIC 99.
+001800 77 WS-ASOF-DATE-TEXT  PIC X(8).
+001810 77 WS-XML-FILE-NAME   PIC X(40) VALUE "myCustomers.xml".
+001820 PROCEDURE DIVISION.
+001830
+001840* Capture the run-start clock so the completion
+001850* notification can report how long the export took.
+001860    MOVE FUNCTION CURRENT-DATE TO WS-RUN-START-TIMESTAMP
+001870    PERFORM 0100-RESOLVE-CONNECTION-PROFILE
+001880     ACCEPT WS-PARM FROM COMMAND-LINE
+001890     EVALUATE WS-PARM
+001900         WHEN "-FILL"
+001910             Perform 0000-OptionalPreTableBuild
+001920             Perform 1000-UseSqlDataAdapter
+001930         WHEN "-XML"
+001940             Perform 0000-OptionalPreTableBuild
+001950             Perform 1000-UseSqlDataAdapter
+001960             Perform 2000-ReadWriteXML
+001970         WHEN "-LOOKUP"
+001980             Perform 1500-SEARCH-CUSTOMERS
+001990         WHEN "-ASOF"
+002000* Snapshot today's Customers export to a dated file
+002010* name instead of the regular myCustomers.xml, so this run is
+002020* retained rather than overwritten by tomorrow's.
+002030             MOVE FUNCTION CURRENT-DATE TO WS-ASOF-TIMESTAMP
+002040             STRING WS-ASOF-YYYY WS-ASOF-MM WS-ASOF-DD
+002050                 DELIMITED BY SIZE INTO WS-ASOF-DATE-TEXT
+002060             STRING "myCustomers." DELIMITED BY SIZE
+002070                 WS-ASOF-DATE-TEXT DELIMITED BY SIZE
+002080                 ".xml" DELIMITED BY SIZE
+002090                 INTO WS-XML-FILE-NAME
+002100             Perform 0000-OptionalPreTableBuild
+002110             Perform 1000-UseSqlDataAdapter
+002120             Perform 2000-ReadWriteXML
+002130         WHEN OTHER
+002140             Perform 0000-OptionalPreTableBuild
+002150             Perform 1000-UseSqlDataAdapter
+002160             Perform 2000-ReadWriteXML
+002170     END-EVALUATE
+002180     DISPLAY " "
+002190     
+002200     DISPLAY "Enter X and Press Enter to Exit.".
+002210     ACCEPT NULL-X.
+002220     Stop Run.
+002230     
+002240************************************************
+002250  0100-RESOLVE-CONNECTION-PROFILE.
+002260* Pick up the target environment from an OS environment
+002270* variable (defaulting to PROD when it isn't set), look its server
+002280* name up in the shared CONNPROFILE table, and build the
+002290* environment-suffixed AppSettings key the SqlConnection lookup
+002300* below will consult - one literal '(LOCAL)' no longer has to be
+002310* hand-edited in every program to promote test to production.
+002320     DISPLAY "NORTHWIND_ENV" UPON ENVIRONMENT-NAME
+002330     ACCEPT WS-ENVIRONMENT-NAME FROM ENVIRONMENT-VALUE
+002340         ON EXCEPTION
+002350             MOVE "PROD" TO WS-ENVIRONMENT-NAME
+002360     END-ACCEPT
+002370     SET WS-ENV-IDX TO 1
+002380     SET WS-CONN-NOT-FOUND TO TRUE
+002390     SEARCH WS-CONN-PROFILE-ENTRY
+002400         WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+002410             SET WS-CONN-FOUND TO TRUE
+002420             MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+002430     END-SEARCH
+002440     IF WS-CONN-NOT-FOUND
+002450         DISPLAY "UNKNOWN NORTHWIND_ENV '" WS-ENVIRONMENT-NAME
+002460             "' - DEFAULTING TO PROD"
+002470         MOVE "PROD" TO WS-ENVIRONMENT-NAME
+002480         SET WS-ENV-IDX TO 1
+002490         SEARCH WS-CONN-PROFILE-ENTRY
+002500             WHEN WS-CONN-ENV-NAME (WS-ENV-IDX) = WS-ENVIRONMENT-NAME
+002510                 MOVE WS-CONN-SERVER-NAME (WS-ENV-IDX) TO WS-SERVER-NAME
+002520         END-SEARCH
+002530     END-IF
+002540     STRING "MyCOBOLConnectionString-" DELIMITED BY SIZE
+002550         WS-ENVIRONMENT-NAME DELIMITED BY SPACE
+002560         INTO WS-APPSETTINGS-KEY
+002570     DISPLAY "CONNECTING TO " WS-ENVIRONMENT-NAME " NORTHWIND ON "
+002580         WS-SERVER-NAME
+002590
+002600************************************************
+002610   0000-OptionalPreTableBuild.
+002620*  It is possible to obtain the "schema" or table structure
+002630*  directly/automatically from the SQL Server Database
+002640*  This section is added for training purposes.
+002650*  The information found in this section would be critical
+002660*  in the case of building a disconnected .NET dataset
+002670*  that may have a non-SQL Server Data Source.
+002680
+002690* Create a new DataTable.
+002700     INVOKE DataTable "NEW" USING BY VALUE "myCustomers"
+002710         RETURNING myDataTable.
+002720
+002730* Build each myCustomers column by driving
+002740* 0050-ADD-DATATABLE-COLUMN below, the same per-column
+002750* MOVE/SET/PERFORM call pattern DataBaseAccessExampleCOBOL's
+002760* extract uses for its Categories and ProductCounts tables,
+002770* instead of repeating the INVOKE DataColumn "NEW" block by hand
+002780* for each of the 11 columns.
+002790     MOVE "CustomerID" TO WS-BUILDCOL-NAME
+002800     MOVE "System.String" TO WS-BUILDCOL-TYPE
+002810     SET WS-BUILDCOL-UNIQUE TO B"1"
+002820     SET WS-BUILDCOL-PRIMARYKEY TO B"1"
+002830     PERFORM 0050-ADD-DATATABLE-COLUMN.
+002840
+002850     MOVE "CompanyName" TO WS-BUILDCOL-NAME
+002860     MOVE "System.String" TO WS-BUILDCOL-TYPE
+002870     SET WS-BUILDCOL-UNIQUE TO B"0"
+002880     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+002890     PERFORM 0050-ADD-DATATABLE-COLUMN.
+002900
+002910     MOVE "ContactName" TO WS-BUILDCOL-NAME
+002920     MOVE "System.String" TO WS-BUILDCOL-TYPE
+002930     SET WS-BUILDCOL-UNIQUE TO B"0"
+002940     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+002950     PERFORM 0050-ADD-DATATABLE-COLUMN.
+002960
+002970     MOVE "ContactTitle" TO WS-BUILDCOL-NAME
+002980     MOVE "System.String" TO WS-BUILDCOL-TYPE
+002990     SET WS-BUILDCOL-UNIQUE TO B"0"
+003000     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003010     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003020
+003030     MOVE "Address" TO WS-BUILDCOL-NAME
+003040     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003050     SET WS-BUILDCOL-UNIQUE TO B"0"
+003060     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003070     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003080
+003090     MOVE "City" TO WS-BUILDCOL-NAME
+003100     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003110     SET WS-BUILDCOL-UNIQUE TO B"0"
+003120     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003130     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003140
+003150     MOVE "Region" TO WS-BUILDCOL-NAME
+003160     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003170     SET WS-BUILDCOL-UNIQUE TO B"0"
+003180     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003190     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003200
+003210     MOVE "PostalCode" TO WS-BUILDCOL-NAME
+003220     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003230     SET WS-BUILDCOL-UNIQUE TO B"0"
+003240     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003250     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003260
+003270     MOVE "Country" TO WS-BUILDCOL-NAME
+003280     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003290     SET WS-BUILDCOL-UNIQUE TO B"0"
+003300     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003310     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003320
+003330     MOVE "Phone" TO WS-BUILDCOL-NAME
+003340     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003350     SET WS-BUILDCOL-UNIQUE TO B"0"
+003360     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003370     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003380
+003390     MOVE "Fax" TO WS-BUILDCOL-NAME
+003400     MOVE "System.String" TO WS-BUILDCOL-TYPE
+003410     SET WS-BUILDCOL-UNIQUE TO B"0"
+003420     SET WS-BUILDCOL-PRIMARYKEY TO B"0"
+003430     PERFORM 0050-ADD-DATATABLE-COLUMN.
+003440
+003450     
+003460* Reference the DataSet.
+003470     INVOKE DataSet "NEW" RETURNING myDataSet1.
+003480* Associate the Table with the Dataset.
+003490     INVOKE PROP-Tables OF myDataSet1 "Add" 
+003500       USING BY VALUE myDataTable.
+003510
+003520************************************************
+003530* Shared column-builder, modeled on
+003540* DataBaseAccessExampleCOBOL's 0050-ADD-DATATABLE-COLUMN - adds
+003550* one DataColumn to myDataTable per call, driven by the
+003560* WS-BUILDCOL-* fields the caller sets just before each PERFORM.
+003570   0050-ADD-DATATABLE-COLUMN.
+003580     INVOKE DataColumn "NEW" RETURNING myDataColumn.
+003590     SET PROP-DataType OF myDataColumn TO
+003600         SystemType::"GetType"(WS-BUILDCOL-TYPE).
+003610     SET PROP-ColumnName OF myDataColumn TO WS-BUILDCOL-NAME.
+003620     IF WS-BUILDCOL-UNIQUE = B"1"
+003630         SET PROP-Unique OF myDataColumn TO B"1"
+003640     END-IF.
+003650     INVOKE PROP-Columns OF myDataTable "Add"
+003660       USING BY VALUE myDataColumn.
+003670     IF WS-BUILDCOL-PRIMARYKEY = B"1"
+003680         INVOKE DataColumnArray "NEW" USING BY VALUE 1
+003690             RETURNING myPrimaryKeyColumns
+003700         INVOKE myPrimaryKeyColumns "Set"
+003710           USING BY VALUE 0 myDataColumn
+003720         SET PROP-PrimaryKey OF myDataTable TO myPrimaryKeyColumns
+003730     END-IF.
+003740
+003750
+003760************************************************
+003770   1000-UseSqlDataAdapter.
+003780   
+003790*  Reference Data Provider Objects
+003800		INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection 
+003810      INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter 
+003820      INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+003830      
+003840*  Prepare to Connect to SQL Server Database
+003850*  using the Connection String from app config
+003860      SET MyNewAppSettings TO PROP-APPSETTINGS
+003870          OF CLASS-CONFIGURATIONSETTINGS
+003880      INVOKE MyNewAppSettings "get_Item"
+003890          USING BY VALUE WS-APPSETTINGS-KEY
+003900          RETURNING MyNewConnectionString
+003910      SET PROP-ConnectionString OF mySqlConnection
+003920          TO MyNewConnectionString
+003930
+003940*  Associate the Command Object with the Connection Object
+003950      SET PROP-Connection OF mySqlCommand TO mySqlConnection
+003960*  Build the SELECT from a supplied country filter, so a partner
+003970*  feed can pull just the accounts for one country instead of a
+003980*  full dump every run.
+003990      DISPLAY "ENTER COUNTRY TO FILTER BY, OR PRESS ENTER FOR ALL: ".
+004000      ACCEPT WS-COUNTRY-FILTER.
+004010      IF WS-COUNTRY-FILTER = SPACES
+004020          MOVE "Select * from Customers" TO WS-SELECT-TEXT
+004030      ELSE
+004040          MOVE "Select * from Customers where Country = @Country"
+004050              TO WS-SELECT-TEXT
+004060          INVOKE mySqlCommand::"Parameters"::"AddWithValue"
+004070              USING BY VALUE "@Country", WS-COUNTRY-FILTER
+004080              RETURNING myCountryParam
+004090      END-IF
+004100*  Associate the Command Object with intended SQL Statement
+004110      SET PROP-CommandText OF mySqlCommand TO WS-SELECT-TEXT
+004120*  Associate the DataAdapter Object with the Command Object
+004130      SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+004140
+004150*  Have the DataAdapter Object Execute the SQL Statement and
+004160*  store the result set in a DataSet DataTable named myCustomers
+004170     INVOKE mySqlDataAdapter "Fill" 
+004180       USING BY VALUE myDataSet1, "myCustomers"
+004190
+004200*  Close the Database Connection
+004210      INVOKE mySqlConnection "Close".
+004220      
+004230      SET mySqlConnection TO NULL.
+004240      SET mySqlDataAdapter TO NULL.
+004250      SET mySqlCommand TO NULL.
+004260      SET myDataTable TO NULL.
+004270
+004280************************************************
+004290   1500-SEARCH-CUSTOMERS.
+004300* Pull just the Customers rows matching a CompanyName
+004310* prefix or a CustomerID prefix instead of the whole table, for an
+004320* ad-hoc account lookup while a customer is on the phone.
+004330    INVOKE SqlConnection "NEW"  RETURNING  mySqlConnection
+004340    INVOKE SqlDataAdapter "NEW" RETURNING  mySqlDataAdapter
+004350    INVOKE SqlCommand "NEW"     RETURNING  mySqlCommand
+004360
+004370    SET MyNewAppSettings TO PROP-APPSETTINGS
+004380        OF CLASS-CONFIGURATIONSETTINGS
+004390    INVOKE MyNewAppSettings "get_Item"
+004400        USING BY VALUE WS-APPSETTINGS-KEY
+004410        RETURNING MyNewConnectionString
+004420    SET PROP-ConnectionString OF mySqlConnection
+004430        TO MyNewConnectionString
+004440    SET PROP-Connection OF mySqlCommand TO mySqlConnection
+004450
+004460    DISPLAY "ENTER N TO SEARCH BY COMPANYNAME PREFIX, OR I TO"
+004470        " SEARCH BY CUSTOMERID PREFIX: ".
+004480    ACCEPT WS-SEARCH-MODE-REPLY.
+004490    DISPLAY "ENTER THE PREFIX TO SEARCH FOR: ".
+004500    ACCEPT WS-SEARCH-TEXT.
+004510    IF WS-SEARCH-MODE-REPLY = "I" OR WS-SEARCH-MODE-REPLY = "i"
+004520        MOVE "Select * from Customers where CustomerID LIKE @Search"
+004530            TO WS-LOOKUP-SELECT-TEXT
+004540    ELSE
+004550        MOVE "Select * from Customers where CompanyName LIKE @Search"
+004560            TO WS-LOOKUP-SELECT-TEXT
+004570    END-IF
+004580    STRING WS-SEARCH-TEXT DELIMITED BY SPACE
+004590        "%" DELIMITED BY SIZE
+004600        INTO WS-SEARCH-LIKE-VALUE
+004610    INVOKE mySqlCommand::"Parameters"::"AddWithValue"
+004620        USING BY VALUE "@Search", WS-SEARCH-LIKE-VALUE
+004630        RETURNING mySearchParam
+004640    SET PROP-CommandText OF mySqlCommand TO WS-LOOKUP-SELECT-TEXT
+004650    SET PROP-SelectCommand OF mySqlDataAdapter TO mySqlCommand
+004660
+004670    INVOKE DataSet "NEW" RETURNING myLookupDataSet
+004680    INVOKE mySqlDataAdapter "Fill"
+004690      USING BY VALUE myLookupDataSet, "myCustomerSearchResults"
+004700    INVOKE mySqlConnection "Close"
+004710
+004720    SET myDataTable TO PROP-Tables OF myLookupDataSet
+004730        ::"get_Item" ("myCustomerSearchResults")
+004740    SET myDataRowCollection TO PROP-Rows OF myDataTable
+004750    SET mySys-Integer TO PROP-Count OF myDataRowCollection
+004760    SET myOtherInt TO mySys-Integer
+004770    IF myOtherInt = 0
+004780        DISPLAY "NO CUSTOMERS MATCHED THAT SEARCH"
+004790    ELSE
+004800        PERFORM VARYING myInt FROM 1 BY 1 UNTIL myInt > myOtherInt
+004810            INVOKE myDataRowCollection "get_Item"
+004820                USING BY VALUE (myInt - 1) RETURNING myDataRow
+004830            INVOKE myDataRow "get_Item"
+004840                USING BY VALUE "CustomerID" RETURNING mySys-Object
+004850            SET myDisplayString TO mySys-Object::"ToString" ()
+004860            DISPLAY "CustomerID: " myDisplayString
+004870            INVOKE myDataRow "get_Item"
+004880                USING BY VALUE "CompanyName" RETURNING mySys-Object
+004890            SET myDisplayString TO mySys-Object::"ToString" ()
+004900            DISPLAY "CompanyName: " myDisplayString
+004910            INVOKE myDataRow "get_Item"
+004920                USING BY VALUE "ContactName" RETURNING mySys-Object
+004930            SET myDisplayString TO mySys-Object::"ToString" ()
+004940            DISPLAY "ContactName: " myDisplayString
+004950            INVOKE myDataRow "get_Item"
+004960                USING BY VALUE "Phone" RETURNING mySys-Object
+004970            SET myDisplayString TO mySys-Object::"ToString" ()
+004980            DISPLAY "Phone: " myDisplayString
+004990        END-PERFORM
+005000    END-IF
+005010
+005020    SET mySqlConnection TO NULL.
+005030    SET mySqlDataAdapter TO NULL.
+005040    SET mySqlCommand TO NULL.
+005050    SET myDataTable TO NULL.
+005060
+005070************************************************
+005080   2000-ReadWriteXML.
+005090   
+005100*  The following XML file will be saved on your harddisk.
+005110*  You can locate it in the local application BIN folder
+005120      SET myXmlFile TO WS-XML-FILE-NAME
+005130   
+005140*  Demonstrate the usage of the WriteXml method
+005150*  Write out an XML file that originated as relational data
+005160      DISPLAY "ENTER SCHEMA TO INCLUDE SCHEMA, OR PRESS ENTER"
+005170          " FOR IGNORESCHEMA: ".
+005180      ACCEPT WS-XML-MODE-REPLY.
+005190      IF WS-XML-MODE-REPLY = "SCHEMA"
+005200          SET myENUM-XmlWriteMode
+005210              TO PROP-WriteSchema OF ENUM-XmlWriteMode
+005220      ELSE
+005230          SET myENUM-XmlWriteMode
+005240              TO PROP-IgnoreSchema OF ENUM-XmlWriteMode
+005250      END-IF.
+005260* Mask Phone/Fax/Address/ContactName before the file
+005270* goes out, for feeds headed to a non-production environment.
+005280      DISPLAY "ENTER Y TO MASK PHONE/FAX/ADDRESS/CONTACTNAME FOR"
+005290          " NON-PRODUCTION, OR PRESS ENTER FOR NO MASKING: ".
+005300      ACCEPT WS-MASK-MODE-REPLY.
+005310      IF WS-MASK-MODE-REPLY = "Y" OR WS-MASK-MODE-REPLY = "YES"
+005320          PERFORM 2050-MASK-CUSTOMER-COLUMNS
+005330      END-IF
+005340      INVOKE myDataSet1 "WriteXml" USING BY VALUE
+005350       myXmlFile, myENUM-XmlWriteMode
+005360 
+005370*  Demonstrate the usage of the ReadXml method
+005380*  Load a 2nd Dataset from the saved XML file
+005390		INVOKE DataSet "NEW" RETURNING myDataSet2
+005400      INVOKE myDataSet2 "ReadXml" USING BY VALUE myXmlFile
+005410 
+005420*  Compare row count and key uniqueness of the
+005430*  reloaded myCustomers table against what was originally sent,
+005440*  catching a truncated/corrupted myCustomers.xml right here.
+005450      SET myDataTable TO PROP-Tables OF myDataSet1
+005460          ::"get_Item" ("myCustomers")
+005470      SET myDataRowCollection TO PROP-Rows OF myDataTable
+005480      SET mySys-Integer TO PROP-Count OF myDataRowCollection
+005490      SET WS-ROUNDTRIP-SENT-COUNT TO mySys-Integer
+005500
+005510      SET myDataTable TO PROP-Tables OF myDataSet2
+005520          ::"get_Item" ("myCustomers")
+005530      SET myDataRowCollection TO PROP-Rows OF myDataTable
+005540      SET mySys-Integer TO PROP-Count OF myDataRowCollection
+005550      SET WS-ROUNDTRIP-BACK-COUNT TO mySys-Integer
+005560      SET myDataSet2PrimaryKeyColumns TO PROP-PrimaryKey
+005570          OF myDataTable
+005580
+005590      IF WS-ROUNDTRIP-SENT-COUNT NOT = WS-ROUNDTRIP-BACK-COUNT
+005600          DISPLAY "XML ROUND-TRIP MISMATCH - SENT "
+005610              WS-ROUNDTRIP-SENT-COUNT " ROWS, GOT BACK "
+005620              WS-ROUNDTRIP-BACK-COUNT
+005630      ELSE
+005640          IF myDataSet2PrimaryKeyColumns = NULL
+005650              DISPLAY "XML ROUND-TRIP MISMATCH - CUSTOMERID KEY "
+005660                  "NOT PRESERVED ON RELOAD"
+005670          ELSE
+005680              DISPLAY "XML ROUND-TRIP OK - "
+005690                  WS-ROUNDTRIP-BACK-COUNT
+005700                  " ROWS, CUSTOMERID KEY INTACT"
+005710          END-IF
+005720      END-IF
+005730    * Scan the reloaded myCustomers rows for duplicate
+005740    * CustomerID values or a blank CompanyName before this run is
+005750    * considered clean.
+005760    PERFORM 2070-VALIDATE-CUSTOMER-KEYS.
+005770 
+005780*  Demonstrate the usage of the GETXML method
+005790*  Extract data from the Dataset in XML format
+005800     INVOKE myDataSet2 "GetXml" RETURNING mySys-String
+005810     SET myDisplayString TO mySys-String
+005820     DISPLAY myDisplayString.
+005830* Tell the team the Customers export landed - row
+005840* count, run duration, output file name - instead of leaving them
+005850* to check the folder timestamp.
+005860    PERFORM 9200-SEND-COMPLETION-NOTIFICATION.
+005870
+005880************************************************
+005890   2050-MASK-CUSTOMER-COLUMNS.
+005900* Replace Phone/Fax/Address/ContactName on every
+005910* myCustomers row with a fixed placeholder before WriteXml, so the
+005920* file handed to the offshore testing team carries no real
+005930* customer contact details.
+005940     SET myDataTable TO PROP-Tables OF myDataSet1
+005950         ::"get_Item" ("myCustomers")
+005960     SET myDataRowCollection TO PROP-Rows OF myDataTable
+005970     SET mySys-Integer TO PROP-Count OF myDataRowCollection
+005980     SET myOtherInt TO mySys-Integer
+005990
+006000     PERFORM VARYING myInt FROM 1 BY 1 UNTIL myInt > myOtherInt
+006010         INVOKE myDataRowCollection "get_Item"
+006020             USING BY VALUE (myInt - 1) RETURNING myDataRow
+006030         INVOKE myDataRow "set_Item"
+006040             USING BY VALUE "ContactName" "MASKED"
+006050         INVOKE myDataRow "set_Item"
+006060             USING BY VALUE "Address" "MASKED"
+006070         INVOKE myDataRow "set_Item"
+006080             USING BY VALUE "Phone" "MASKED"
+006090         INVOKE myDataRow "set_Item"
+006100             USING BY VALUE "Fax" "MASKED"
+006110* Every 50 rows, force and log a Gen-2 checkpoint via the
+006120* shared GEN2CHECKPOINT subprogram (see HeapGenerationExampleCOBOL),
+006130* so this export's memory health is visible in BATCHHEALTH.LOG the
+006140* same way the batch jobs in Chpt11 report their own row counts.
+006150         IF FUNCTION MOD(myInt, 50) = 0
+006160             CALL "GEN2CHECKPOINT" USING BY VALUE myInt
+006170         END-IF
+006180     END-PERFORM.
+006190
+006200
+006210************************************************
+006220   2070-VALIDATE-CUSTOMER-KEYS.
+006230* Walk myDataSet2's reloaded myCustomers rows and flag
+006240* any duplicate CustomerID or blank CompanyName, since the XML round
+006250* trip only proves the PrimaryKey constraint survived - it does not
+006260* prove every value that landed on disk is actually distinct.
+006270    SET WS-VALIDATE-DUP-COUNT TO ZERO
+006280    SET WS-VALIDATE-BLANK-COUNT TO ZERO
+006290    SET WS-CKEY-IDX TO 1
+006300
+006310    SET myDataTable TO PROP-Tables OF myDataSet2
+006320        ::"get_Item" ("myCustomers")
+006330    SET myDataRowCollection TO PROP-Rows OF myDataTable
+006340    SET mySys-Integer TO PROP-Count OF myDataRowCollection
+006350    SET myOtherInt TO mySys-Integer
+006360
+006370    PERFORM VARYING myInt FROM 1 BY 1 UNTIL myInt > myOtherInt
+006380        INVOKE myDataRowCollection "get_Item"
+006390            USING BY VALUE (myInt - 1) RETURNING myDataRow
+006400        INVOKE myDataRow "get_Item"
+006410            USING BY VALUE "CustomerID" RETURNING mySys-Object
+006420        SET myDisplayString TO mySys-Object::"ToString" ()
+006430        SET WS-CUST-ID-TEXT TO myDisplayString
+006440        INVOKE myDataRow "get_Item"
+006450            USING BY VALUE "CompanyName" RETURNING mySys-Object
+006460        SET myDisplayString TO mySys-Object::"ToString" ()
+006470        SET WS-CUST-NAME-TEXT TO myDisplayString
+006480
+006490        IF WS-CUST-NAME-TEXT = SPACES
+006500            SET WS-VALIDATE-BLANK-COUNT UP BY 1
+006510        END-IF
+006520
+006530        IF WS-CKEY-IDX > 1
+006540            SET WS-VKEY-IDX TO 1
+006550            PERFORM VARYING WS-VKEY-IDX FROM 1 BY 1
+006560                    UNTIL WS-VKEY-IDX >= WS-CKEY-IDX
+006570                IF WS-CUST-SEEN-ENTRY (WS-VKEY-IDX) = WS-CUST-ID-TEXT
+006580                    SET WS-VALIDATE-DUP-COUNT UP BY 1
+006590                END-IF
+006600            END-PERFORM
+006610        END-IF
+006620
+006630        IF WS-CKEY-IDX <= 500
+006640            SET WS-CUST-SEEN-ENTRY (WS-CKEY-IDX) TO WS-CUST-ID-TEXT
+006650            SET WS-CKEY-IDX UP BY 1
+006660        END-IF
+006670    END-PERFORM
+006680
+006690    IF WS-VALIDATE-DUP-COUNT = 0 AND WS-VALIDATE-BLANK-COUNT = 0
+006700        DISPLAY "CUSTOMERS XML KEY CHECK OK - NO DUPLICATE "
+006710            "CUSTOMERID OR BLANK COMPANYNAME FOUND"
+006720    ELSE
+006730        DISPLAY "CUSTOMERS XML KEY CHECK - FOUND "
+006740            WS-VALIDATE-DUP-COUNT " DUPLICATE CUSTOMERID(S) AND "
+006750            WS-VALIDATE-BLANK-COUNT " BLANK COMPANYNAME(S)"
+006760    END-IF.
+006770
+006780************************************************
+006790   9200-SEND-COMPLETION-NOTIFICATION.
+006800* Post a short status message (row count, run duration,
+006810* output file name) onto an MSMQ queue once the Customers export
+006820* finishes, the same way the Chpt20 form already posts its Categories
+006830* update message onto messageQueue1 - so the morning batch window
+006840* doesn't have to be babysat to know the run landed.
+006850    MOVE FUNCTION CURRENT-DATE TO WS-RUN-END-TIMESTAMP
+006860    COMPUTE WS-RUN-DURATION-SECONDS =
+006870        ((WS-RUN-END-HH * 3600) + (WS-RUN-END-MIN * 60) + WS-RUN-END-SS)
+006880        - ((WS-RUN-START-HH * 3600) + (WS-RUN-START-MIN * 60)
+006890            + WS-RUN-START-SS)
+006900    IF WS-RUN-DURATION-SECONDS < 0
+006910        ADD 86400 TO WS-RUN-DURATION-SECONDS
+006920    END-IF
+006930    MOVE WS-RUN-DURATION-SECONDS TO WS-RUN-DURATION-EDIT
+006940    MOVE WS-ROUNDTRIP-BACK-COUNT TO WS-NOTIFY-ROWCOUNT-EDIT
+006950
+006960    STRING "CUSTOMERS EXPORT COMPLETE - " DELIMITED BY SIZE
+006970        WS-NOTIFY-ROWCOUNT-EDIT DELIMITED BY SIZE
+006980        " ROWS, " DELIMITED BY SIZE
+006990        WS-RUN-DURATION-EDIT DELIMITED BY SIZE
+007000        " SECONDS, FILE " DELIMITED BY SIZE
+007010        WS-XML-FILE-NAME DELIMITED BY SPACE
+007020        INTO WS-NOTIFY-TEXT
+007030
+007040    INVOKE CLASS-MESSAGEQUEUE "NEW" RETURNING myNotifyQueue
+007050    SET PROP-PATH OF myNotifyQueue TO WS-NOTIFY-QUEUE-PATH
+007060    INVOKE myNotifyQueue "Send"
+007070        USING BY VALUE WS-NOTIFY-TEXT, "CUSTOMERS-EXPORT-COMPLETE"
+007080    SET myNotifyQueue TO NULL.
+007090
+007100 END PROGRAM MAIN.
