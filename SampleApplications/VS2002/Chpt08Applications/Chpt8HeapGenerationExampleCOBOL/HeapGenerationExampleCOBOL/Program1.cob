@@ -8,6 +8,7 @@
 000080* .NET Framework Classes
 000090	   CLASS SYS-OBJECT AS "System.Object"
 000100     CLASS SYS-INTEGER AS "System.Int32"
+000105     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
 000110     CLASS GC AS "System.GC".
 000120*
 000130 DATA DIVISION.
@@ -16,7 +17,22 @@
 000160   77 GC_OBJ OBJECT REFERENCE GC.
 000170   77 My_Int OBJECT REFERENCE SYS-INTEGER.
 000180   77 My_String PIC X(20).
-000190   
+000181
+000182* A forced Gen-2 collection checkpoint, logged the
+000183* same way the Perfmon batch health check is logged, so a batch
+000184* job can confirm (and have a record of) an object actually
+000185* having been promoted all the way to Gen-2 before it relies on
+000186* that object surviving a young-generation collection.
+000187   77 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+000188   01 WS-GC-LINE PIC X(100).
+000189   01 WS-GC-TIMESTAMP.
+000190      05 WS-GC-YYYY PIC 9999.
+000191      05 WS-GC-MM   PIC 99.
+000192      05 WS-GC-DD   PIC 99.
+000193      05 WS-GC-HH   PIC 99.
+000194      05 WS-GC-MIN  PIC 99.
+000195      05 WS-GC-SS   PIC 99.
+000196
 000200   01 NULL-X PIC X(1).
 000210 LINKAGE SECTION.
 000220
@@ -55,6 +71,11 @@
 000550     Display "HEAP Generation of obj AFTER SECOND collection: " 
 000560				My_String
 000570    
+000571* Force a collection targeted specifically at Generation 2, the way
+000572* the comment below used to only describe, and checkpoint the result
+000573* to BATCHHEALTH.LOG instead of just the console.
+000574     PERFORM 9000-FORCE-GEN2-CHECKPOINT.
+000575
 000580* Remove Object reference
 000590* This will make it eligible for Garbage Collection
 000600     SET obj to NULL
@@ -68,6 +89,26 @@
 000680* with var1 having the value of 1, to target generation 1
 000690     
 000700     DISPLAY "Enter X and Press Enter to Exit.".
-000710     ACCEPT NULL-X. 
+000710     ACCEPT NULL-X.
+000711     STOP RUN.
 000720
-000730 END PROGRAM  MAIN.
\ No newline at end of file
+000721
+000722************************************************
+000723* Force a collection of Generation 2 specifically (the
+000724* generation the comment above alludes to but never actually
+000725* targets), confirm via GetGeneration that obj settled at Gen-2, and
+000726* delegate the forced-collection/BATCHHEALTH.LOG checkpoint itself
+000727* to the shared GEN2CHECKPOINT subprogram below, so this demo and
+000728* any other long-running batch job log an identical checkpoint line
+000729* instead of each keeping its own copy of the StreamWriter append.
+000730 9000-FORCE-GEN2-CHECKPOINT.
+000731     SET My_Int to GC::"GetGeneration" (obj)
+000732     SET My_String to My_Int::"ToString"
+000733     CALL "GEN2CHECKPOINT" USING BY VALUE ZERO.
+000734
+000735 END PROGRAM  MAIN.
+000736
+000737* Split into Copybooks/GEN2CHECKPOINT.cpy so the identical
+000738* checkpoint can be COPYed and CALLed from other programs -
+000739* see ReadWriteXMLDatasetCobol's Customers export loop.
+000740 COPY GEN2CHECKPOINT.
