@@ -8,6 +8,7 @@
 000080* .NET Framework Classes
 000090     CLASS SYS-INT64 AS "System.Int64"
 000100     CLASS PERFCOUNTER AS "System.Diagnostics.PerformanceCounter"
+000105     CLASS Sys-StreamWriter AS "System.IO.StreamWriter"
 000110     PROPERTY PROP-CategoryName AS "CategoryName"
 000120     PROPERTY PROP-CounterName AS "CounterName"
 000130     PROPERTY PROP-MachineName AS "MachineName"
@@ -23,9 +24,23 @@
 000230   77 i PIC S9(9) COMP-5.
 000240* Set this variable to the number of times to process the loop
 000250   77 maxInt PIC S9(9) COMP-5 VALUE 99999.
-000260   
-000270   01 NULL-X PIC X(1).
-000280 LINKAGE SECTION.
+000260
+000261* A reusable before/after heap-size check any batch
+000262* job can bracket its workload with, written to a standing health
+000263* log instead of only ever being eyeballed on the console.
+000264   77 myAuditWriter OBJECT REFERENCE Sys-StreamWriter.
+000265   01 WS-HEALTH-LABEL PIC X(10).
+000266   01 WS-HEALTH-LINE  PIC X(100).
+000267   01 WS-HEALTH-TIMESTAMP.
+000268      05 WS-HEALTH-YYYY PIC 9999.
+000269      05 WS-HEALTH-MM   PIC 99.
+000270      05 WS-HEALTH-DD   PIC 99.
+000271      05 WS-HEALTH-HH   PIC 99.
+000272      05 WS-HEALTH-MIN  PIC 99.
+000273      05 WS-HEALTH-SS   PIC 99.
+000274
+000280   01 NULL-X PIC X(1).
+000281 LINKAGE SECTION.
 000290
 000300 PROCEDURE DIVISION.
 000310
@@ -60,17 +75,46 @@
 000600     DISPLAY " "
 000610     DISPLAY "Enter X and Press Enter to Resume Sample Application."
 000620     ACCEPT NULL-X.
-000630     
-000640     PERFORM VARYING i 
+000621
+000622     MOVE "BEFORE" TO WS-HEALTH-LABEL
+000623     PERFORM 9000-LOG-MEMORY-HEALTH.
+000630
+000640     PERFORM VARYING i
 000650		FROM 0 BY 1 UNTIL i >= maxInt
 000660		   MOVE "This String had been modified." TO myString1
 000670		   SET myLong to PROP-RawValue OF PERFCOUNTER_Obj
-000680		   INITIALIZE My_String 
+000680		   INITIALIZE My_String
 000690		   SET My_String to myLong::"ToString"
 000700		   Display "Allocated Heap: " My_String
 000710     END-PERFORM
 000720
+000721     MOVE "AFTER" TO WS-HEALTH-LABEL
+000722     PERFORM 9000-LOG-MEMORY-HEALTH.
+000723
 000730     DISPLAY "The loop has completed. Enter X and Press Enter to Exit.".
-000740     ACCEPT NULL-X. 
+000740     ACCEPT NULL-X.
+000741     STOP RUN.
 000750
-000760 END PROGRAM  MAIN.
\ No newline at end of file
+000751************************************************
+000752* A reusable before/after heap-size checkpoint. Any
+000753* batch job can bracket its workload with this same paragraph -
+000754* PERFORM it once with WS-HEALTH-LABEL set to "BEFORE" and once
+000755* with it set to "AFTER" - and get a timestamped reading appended
+000756* to the standing BATCHHEALTH.LOG instead of only ever seeing the
+000757* heap size scroll by on the console.
+000758 9000-LOG-MEMORY-HEALTH.
+000759     SET myLong TO PROP-RawValue OF PERFCOUNTER_Obj
+000760     INITIALIZE My_String
+000761     SET My_String TO myLong::"ToString"
+000762     MOVE FUNCTION CURRENT-DATE TO WS-HEALTH-TIMESTAMP
+000763     STRING WS-HEALTH-YYYY "-" WS-HEALTH-MM "-" WS-HEALTH-DD " "
+000764         WS-HEALTH-HH ":" WS-HEALTH-MIN ":" WS-HEALTH-SS
+000765         ", " WS-HEALTH-LABEL ", " My_String
+000766         DELIMITED BY SIZE INTO WS-HEALTH-LINE
+000767     INVOKE Sys-StreamWriter "NEW"
+000768         USING BY VALUE "BATCHHEALTH.LOG", B"1"
+000769         RETURNING myAuditWriter
+000770     INVOKE myAuditWriter "WriteLine" USING BY VALUE WS-HEALTH-LINE
+000771     INVOKE myAuditWriter "Close".
+000772
+000780 END PROGRAM  MAIN.
\ No newline at end of file
