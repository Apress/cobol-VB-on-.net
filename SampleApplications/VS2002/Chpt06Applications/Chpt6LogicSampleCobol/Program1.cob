@@ -50,101 +50,113 @@
 000500      05     PIC X(09) VALUE "November".
 000510      05     PIC X(09) VALUE "December".
 000520 01  MONTH-TABLE REDEFINES  MONTH-VALUES.
-000530     05  MONTH-ITEMS OCCURS 12 TIMES.  
+000530     05  MONTH-ITEMS OCCURS 12 TIMES.
 000540         10 MONTH-ITEM        PIC X(9).
-000550 PROCEDURE DIVISION.
-000560*
-000570*** Demonstrate Intrinsic Function accessing System Date
-000580*
-000590     MOVE FUNCTION CURRENT-DATE TO SystemDate
-000600     DISPLAY "Today is " SystemDate
-000610
+000541*
+000542*** The season used to be a WHEN "January" ... list
+000543*** hung off the month name - move the data into a table, keyed
+000544*** by calendar month number, so adding a fiscal-quarter column
+000545*** (or changing a season's boundary) is a table edit, not a
+000546*** recompile. Season boundaries match the original WHEN "December"/
+000547*** "January"/"February" ... grouping (Dec-Feb=Winter, Mar-May=Spring,
+000548*** Jun-Aug=Summer, Sep-Nov=Autumn); the fiscal quarter is independent
+000549*** of season and starts in October like Northwind's.
+000550 01  WS-FISCAL-CALENDAR-VALUES.
+000551     05 FILLER PIC X(9) VALUE "Winter".
+000552     05 FILLER PIC 9    VALUE 2.
+000553     05 FILLER PIC X(9) VALUE "Winter".
+000554     05 FILLER PIC 9    VALUE 2.
+000555     05 FILLER PIC X(9) VALUE "Spring".
+000556     05 FILLER PIC 9    VALUE 2.
+000557     05 FILLER PIC X(9) VALUE "Spring".
+000558     05 FILLER PIC 9    VALUE 3.
+000559     05 FILLER PIC X(9) VALUE "Spring".
+000560     05 FILLER PIC 9    VALUE 3.
+000561     05 FILLER PIC X(9) VALUE "Summer".
+000562     05 FILLER PIC 9    VALUE 3.
+000563     05 FILLER PIC X(9) VALUE "Summer".
+000564     05 FILLER PIC 9    VALUE 4.
+000565     05 FILLER PIC X(9) VALUE "Summer".
+000566     05 FILLER PIC 9    VALUE 4.
+000567     05 FILLER PIC X(9) VALUE "Autumn".
+000568     05 FILLER PIC 9    VALUE 4.
+000569     05 FILLER PIC X(9) VALUE "Autumn".
+000570     05 FILLER PIC 9    VALUE 1.
+000571     05 FILLER PIC X(9) VALUE "Autumn".
+000572     05 FILLER PIC 9    VALUE 1.
+000573     05 FILLER PIC X(9) VALUE "Winter".
+000574     05 FILLER PIC 9    VALUE 1.
+000575 01  WS-FISCAL-CALENDAR REDEFINES WS-FISCAL-CALENDAR-VALUES.
+000576     05 WS-FISCAL-MONTH OCCURS 12 TIMES.
+000577        10 WS-FISCAL-SEASON  PIC X(9).
+000578        10 WS-FISCAL-QUARTER PIC 9.
+000579 01  WS-TODAY-DATE.
+000580     05 WS-TODAY-YYYY PIC 9999.
+000581     05 WS-TODAY-MM   PIC 99.
+000582     05 WS-TODAY-DD   PIC 99.
+000590 PROCEDURE DIVISION.
+000591*
+000592*** Demonstrate Intrinsic Function accessing System Date
+000593*
+000594     MOVE FUNCTION CURRENT-DATE TO SystemDate
+000595     DISPLAY "Today is " SystemDate
+000596
+000597*
+000598*** Demonstrate usage of Boolean fields, Constants, and Conditional and Computational Logic
+000599*
+000600     PERFORM UNTIL My-Flag = B"1"
+000601		   ADD 1 TO My-Index
+000602         IF My-Index > 12
+000603             SET MY-Boolean to B"1"
+000604             SET My-Flag to MY-Boolean
+000605         END-IF
+000606     END-PERFORM
+000607     IF My-Flag-True Then
+000608          SET MY-String to "The 88 Level Boolean is now set to TRUE"
+000609          SET My-FixedLengthString to MY-String
+000610          DISPLAY My-FixedLengthString
+000611     END-IF
+000612*
+000613*** Demonstrate usage of Conditional and Computational Logic
+000614*
+000615     PERFORM VARYING My-SecondIndex 
+000616		   FROM 0 BY 1 UNTIL My-SecondIndex = My-Index
+000617         COMPUTE My-Accum = My-SecondIndex + 1
+000618     END-PERFORM
+000619     SET MY-Integer to My-Accum
 000620*
-000630*** Demonstrate usage of Boolean fields, Constants, and Conditional and Computational Logic
-000640*
-000650     PERFORM UNTIL My-Flag = B"1"
-000660		   ADD 1 TO My-Index
-000670         IF My-Index > 12
-000680             SET MY-Boolean to B"1"
-000690             SET My-Flag to MY-Boolean
-000700         END-IF
-000710     END-PERFORM
-000720     IF My-Flag-True Then
-000730          SET MY-String to "The 88 Level Boolean is now set to TRUE"
-000740          SET My-FixedLengthString to MY-String
-000750          DISPLAY My-FixedLengthString
-000760     END-IF
-000770*
-000780*** Demonstrate usage of Conditional and Computational Logic
-000790*
-000800     PERFORM VARYING My-SecondIndex 
-000805		   FROM 0 BY 1 UNTIL My-SecondIndex = My-Index
-000810         COMPUTE My-Accum = My-SecondIndex + 1
-000820     END-PERFORM
-000830     SET MY-Integer to My-Accum
-000840*
-000850*** Demonstrate usage of Intrinsic Functions, Conditional and Computational Logic
-000860*
-000870     MOVE 1 to My-Index
-000880     INITIALIZE My-FixedLengthString
-000890     PERFORM 12 TIMES   
-000900         EVALUATE MONTH-ITEM (My-Index)
-000910            WHEN "December" 
-000920            WHEN "January"
-000930            WHEN "February" 
-000940                  STRING 
-000950                        MONTH-ITEM (My-Index) DELIMITED BY " "
-000960                        " " DELIMITED BY SIZE
-000970                        "is" DELIMITED BY SIZE
-000980                        " " DELIMITED BY SIZE
-000990                        "Winter" DELIMITED BY SIZE
-001000                        INTO My-FixedLengthString
-001010                  END-STRING
-001020                  DISPLAY My-FixedLengthString
-001030                  INITIALIZE My-FixedLengthString
-001040            WHEN "March" 
-001050            WHEN "April"
-001060            WHEN "May" 
-001070                  STRING 
-001080                        MONTH-ITEM (My-Index) DELIMITED BY " "
-001090                        " " DELIMITED BY SIZE
-001100                        "is" DELIMITED BY SIZE
-001110                        " " DELIMITED BY SIZE
-001120                        "Spring" DELIMITED BY SIZE
-001130                        INTO My-FixedLengthString
-001140                  END-STRING
-001150                  DISPLAY My-FixedLengthString
-001160                  INITIALIZE My-FixedLengthString
-001170            WHEN "June" 
-001180            WHEN "July"
-001190            WHEN "August"
-001200                  STRING 
-001210                        MONTH-ITEM (My-Index) DELIMITED BY " "
-001220                        " " DELIMITED BY SIZE
-001230                        "is" DELIMITED BY SIZE
-001240                        " " DELIMITED BY SIZE
-001250                        "Summer" DELIMITED BY SIZE
-001260                        INTO My-FixedLengthString
-001270                  END-STRING
-001280                  DISPLAY My-FixedLengthString
-001290                  INITIALIZE My-FixedLengthString
-001300            WHEN "September" 
-001310            WHEN "October"
-001320            WHEN "November"
-001330                  STRING 
-001340                        MONTH-ITEM (My-Index) DELIMITED BY " "
-001350                        " " DELIMITED BY SIZE
-001360                        "is" DELIMITED BY SIZE
-001370                        " " DELIMITED BY SIZE
-001380                        "Autumn" DELIMITED BY SIZE
-001390                        INTO My-FixedLengthString
-001400                  END-STRING
-001410                  DISPLAY My-FixedLengthString
-001420                  INITIALIZE My-FixedLengthString
-001430         END-EVALUATE
-001440         ADD 1 to My-Index
-001450     END-PERFORM
-001460     DISPLAY "Enter X and Press Enter to Exit.".
-001470     ACCEPT NULL-X. 
-001480*
-001490 END PROGRAM MAIN.
\ No newline at end of file
+000621*** Demonstrate usage of Intrinsic Functions, Conditional and Computational Logic
+000622*
+000623     MOVE 1 to My-Index
+000624     INITIALIZE My-FixedLengthString
+000625     PERFORM 12 TIMES
+000626         STRING
+000627               MONTH-ITEM (My-Index) DELIMITED BY " "
+000628               " " DELIMITED BY SIZE
+000629               "is" DELIMITED BY SIZE
+000630               " " DELIMITED BY SIZE
+000631               WS-FISCAL-SEASON (My-Index) DELIMITED BY " "
+000632               INTO My-FixedLengthString
+000633         END-STRING
+000634         DISPLAY My-FixedLengthString
+000635         INITIALIZE My-FixedLengthString
+000636         ADD 1 to My-Index
+000637     END-PERFORM
+000638*
+000639*** The same fiscal calendar table, now keyed off
+000640*** today's actual calendar month instead of walking all twelve.
+000641     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+000642     STRING
+000643               "Today (" DELIMITED BY SIZE
+000644               MONTH-ITEM (WS-TODAY-MM) DELIMITED BY " "
+000645               ") is fiscal quarter " DELIMITED BY SIZE
+000646               WS-FISCAL-QUARTER (WS-TODAY-MM) DELIMITED BY SIZE
+000647               ", " DELIMITED BY SIZE
+000648               WS-FISCAL-SEASON (WS-TODAY-MM) DELIMITED BY " "
+000649               INTO My-FixedLengthString
+000650     END-STRING
+000651     DISPLAY My-FixedLengthString
+000652     DISPLAY "Enter X and Press Enter to Exit.".
+000653     ACCEPT NULL-X.
+000654*
+000655 END PROGRAM MAIN.
\ No newline at end of file
